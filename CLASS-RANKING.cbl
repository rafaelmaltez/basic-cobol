@@ -0,0 +1,389 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: Grade the whole class roster the same way GRADE-BATCH
+      *          does, then SORT the results on descending average so
+      *          instructors get a class ranking report instead of
+      *          having to eyeball individual console runs.
+      * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 RM  Original version.
+      *   08/08/2026 RM  A roster row is now also dropped from the
+      *                  ranking when its student code isn't on the
+      *                  client master (clients.dat).
+      *   08/08/2026 RM  Start and end of run now logged to the shared
+      *                  job log, with the end entry carrying the
+      *                  count of students ranked.
+      *   08/08/2026 RM  The report's average column is now rendered
+      *                  through NUMFMT so it honors the REPORT_LOCALE
+      *                  environment variable instead of always
+      *                  printing the raw US-style PICTURE value.
+      *   08/08/2026 RM  The NUMFMT result is now right-justified into
+      *                  the average column using the NF-START-POS it
+      *                  returns instead of a hardcoded column range.
+      *   09/08/2026 RM  The client master path is now resolved from
+      *                  CLIENT_MASTER_FILE (falling back to the
+      *                  original literal), the same as CLIENT-INDEX,
+      *                  instead of a hardcoded literal that ignored an
+      *                  operator's override of the master location.
+      *   09/08/2026 RM  Default scale band ceilings are now hundredths
+      *                  (04.99, 06.99, 08.99, 09.99) matching
+      *                  WS-GRADE-AVERAGE's precision, instead of tenths
+      *                  that left a gap unclassified by any band.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLASS-RANKING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO '..\class-roster.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SCALE-FILE ASSIGN TO '..\grade-scale.cfg'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SCALE-STATUS.
+
+           SELECT SORT-WORK ASSIGN TO "SWKR".
+
+           SELECT SORTED-FILE ASSIGN TO '..\class-ranking.srt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO '..\class-ranking.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CLIENT-MASTER-FILE ASSIGN TO WS-MASTER-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CM-CLIENT-CODE
+           FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ROSTER-FILE.
+       COPY GRADEREC REPLACING ==:RECNAME:== BY ==ROSTER-RECORD==.
+
+       FD SCALE-FILE.
+       COPY SCALEREC REPLACING ==:RECNAME:== BY ==SCALE-LINE==.
+
+       FD CLIENT-MASTER-FILE.
+       COPY CLMIDXREC.
+
+       SD SORT-WORK.
+       COPY RANKREC REPLACING ==:RECNAME:== BY ==SORT-REC==.
+
+       FD SORTED-FILE.
+       COPY RANKREC REPLACING ==:RECNAME:== BY ==SORTED-REC==.
+
+       FD REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MASTER-FILENAME PIC X(100).
+       01 WS-MASTER-STATUS PIC X(2).
+       01 FILE-END PIC X(1) VALUE 'N'.
+       01 WS-SCALE-STATUS PIC X(2).
+       01 WS-SCALE-FILE-END PIC X(1) VALUE 'N'.
+       COPY GRDSCALE.
+       01 WS-ROW-SWITCH PIC X(1).
+           88 WS-ROW-VALID VALUE 'Y'.
+           88 WS-ROW-INVALID VALUE 'N'.
+       01 WS-STUDENT-GRADES.
+           02 WS-GRADE-1 PIC 9(2).
+           02 WS-WEIGHT-1 PIC 9(3) VALUE 30.
+           02 WS-GRADE-2 PIC 9(2).
+           02 WS-WEIGHT-2 PIC 9(3) VALUE 30.
+           02 WS-GRADE-3 PIC 9(2).
+           02 WS-WEIGHT-3 PIC 9(3) VALUE 20.
+           02 WS-GRADE-4 PIC 9(2).
+           02 WS-WEIGHT-4 PIC 9(3) VALUE 20.
+           02 WS-GRADE-AVERAGE PIC 9(2)V99.
+       01 WS-EVALUATION PIC X(10).
+       01 WS-RANK-NUMBER PIC 9(5) VALUE ZERO.
+       01 WS-TODAY.
+           05 WS-TODAY-YEAR PIC 9(4).
+           05 WS-TODAY-MONTH PIC 9(2).
+           05 WS-TODAY-DAY PIC 9(2).
+
+       01 WS-TITLE-LINE.
+           05 FILLER PIC X(20) VALUE "CLASS RANKING REPORT".
+           05 FILLER PIC X(10) VALUE "  DATE: ".
+           05 WS-TITLE-DAY PIC 9(2).
+           05 FILLER PIC X(1) VALUE "/".
+           05 WS-TITLE-MONTH PIC 9(2).
+           05 FILLER PIC X(1) VALUE "/".
+           05 WS-TITLE-YEAR PIC 9(4).
+
+       01 WS-COLUMN-HEADING-1 PIC X(80) VALUE
+           "RANK  STUDENT CODE  AVERAGE  EVALUATION".
+       01 WS-COLUMN-HEADING-2 PIC X(80) VALUE
+           "----  ------------  -------  ----------".
+
+       01 WS-DETAIL-LINE.
+           05 WS-D-RANK PIC ZZZZ9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-D-CODE PIC ZZZZZZ9.
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 WS-D-AVERAGE PIC X(5).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-D-EVALUATION PIC X(10).
+
+       01 WS-REPORT-LOCALE PIC X(2).
+       01 WS-NF-TRIM-LEN PIC 9(2) COMP VALUE ZERO.
+       COPY NUMFMTPARM.
+
+       01 WS-STATS-CHECK PIC 9(2)V99.
+       01 WS-CLASS-STATS.
+           05 WS-STATS-SUM PIC 9(7)V99 VALUE ZERO.
+           05 WS-STATS-SUMSQ PIC 9(9)V9999 VALUE ZERO.
+           05 WS-STATS-MEAN PIC 9(2)V99 VALUE ZERO.
+           05 WS-STATS-VARIANCE PIC 9(4)V9999 VALUE ZERO.
+           05 WS-STATS-STDDEV PIC 9(2)V9999 VALUE ZERO.
+           05 WS-STATS-MIN PIC 9(2)V99 VALUE 99.99.
+           05 WS-STATS-MAX PIC 9(2)V99 VALUE ZERO.
+
+       01 WS-STATS-LINE-1 PIC X(80).
+       01 WS-STATS-LINE-2 PIC X(80).
+       01 WS-DROPPED-COUNT PIC 9(7) VALUE ZERO.
+       COPY JOBLOGPARM.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           MOVE "CLASS-RANKING" TO JL-CALL-PROGRAM
+           SET JL-CALL-START TO TRUE
+           MOVE ZERO TO JL-CALL-RECORD-COUNT
+           CALL "JOBLOG" USING JL-CALL-PROGRAM JL-CALL-EVENT
+               JL-CALL-RECORD-COUNT
+           MOVE SPACES TO WS-REPORT-LOCALE
+           ACCEPT WS-REPORT-LOCALE FROM ENVIRONMENT "REPORT_LOCALE"
+           IF WS-REPORT-LOCALE = SPACES
+               MOVE 'US' TO WS-REPORT-LOCALE
+           END-IF
+           MOVE SPACES TO WS-MASTER-FILENAME
+           ACCEPT WS-MASTER-FILENAME
+               FROM ENVIRONMENT "CLIENT_MASTER_FILE"
+           IF WS-MASTER-FILENAME = SPACES
+               MOVE '..\clients.dat' TO WS-MASTER-FILENAME
+           END-IF
+           PERFORM 0100-LOAD-GRADE-SCALE THRU 0100-END
+           SORT SORT-WORK ON DESCENDING KEY RANK-AVERAGE OF SORT-REC
+               INPUT PROCEDURE IS 1000-GRADE-ROSTER THRU 1000-END
+               GIVING SORTED-FILE
+           PERFORM 2000-PRINT-REPORT THRU 2000-END
+           DISPLAY "CLASS-RANKING: " WS-DROPPED-COUNT
+               " roster rows dropped"
+           IF WS-DROPPED-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           SET JL-CALL-END TO TRUE
+           MOVE WS-RANK-NUMBER TO JL-CALL-RECORD-COUNT
+           CALL "JOBLOG" USING JL-CALL-PROGRAM JL-CALL-EVENT
+               JL-CALL-RECORD-COUNT
+           GOBACK.
+       0000-END. EXIT.
+
+       1000-GRADE-ROSTER.
+           OPEN INPUT ROSTER-FILE
+           PERFORM UNTIL FILE-END = 'Y'
+               READ ROSTER-FILE
+                   AT END
+                       MOVE 'Y' TO FILE-END
+                   NOT AT END
+                       PERFORM 1100-GRADE-ONE THRU 1100-END
+           END-PERFORM
+           CLOSE ROSTER-FILE.
+       1000-END. EXIT.
+
+       1100-GRADE-ONE.
+           PERFORM 1200-VALIDATE-GRADES THRU 1200-END
+           IF WS-ROW-VALID
+               MOVE ROSTER-GRADE-1 TO WS-GRADE-1
+               MOVE ROSTER-GRADE-2 TO WS-GRADE-2
+               MOVE ROSTER-GRADE-3 TO WS-GRADE-3
+               MOVE ROSTER-GRADE-4 TO WS-GRADE-4
+               PERFORM 1300-CALCULATE-AVERAGE THRU 1300-END
+               MOVE ROSTER-STUDENT-CODE TO RANK-STUDENT-CODE OF SORT-REC
+               MOVE WS-GRADE-AVERAGE TO RANK-AVERAGE OF SORT-REC
+               MOVE WS-EVALUATION TO RANK-EVALUATION OF SORT-REC
+               RELEASE SORT-REC
+           ELSE
+               ADD 1 TO WS-DROPPED-COUNT
+           END-IF.
+       1100-END. EXIT.
+
+       1200-VALIDATE-GRADES.
+           SET WS-ROW-VALID TO TRUE
+           PERFORM 1250-VALIDATE-STUDENT THRU 1250-END
+           IF WS-ROW-INVALID
+               CONTINUE
+           ELSE IF ROSTER-GRADE-1 NOT NUMERIC OR ROSTER-GRADE-1 > 10
+               SET WS-ROW-INVALID TO TRUE
+           ELSE IF ROSTER-GRADE-2 NOT NUMERIC OR ROSTER-GRADE-2 > 10
+               SET WS-ROW-INVALID TO TRUE
+           ELSE IF ROSTER-GRADE-3 NOT NUMERIC OR ROSTER-GRADE-3 > 10
+               SET WS-ROW-INVALID TO TRUE
+           ELSE IF ROSTER-GRADE-4 NOT NUMERIC OR ROSTER-GRADE-4 > 10
+               SET WS-ROW-INVALID TO TRUE
+           END-IF.
+       1200-END. EXIT.
+
+       1250-VALIDATE-STUDENT.
+           OPEN INPUT CLIENT-MASTER-FILE
+           IF WS-MASTER-STATUS NOT = '35'
+               MOVE ROSTER-STUDENT-CODE TO CM-CLIENT-CODE
+               READ CLIENT-MASTER-FILE
+                   INVALID KEY
+                       SET WS-ROW-INVALID TO TRUE
+               END-READ
+               CLOSE CLIENT-MASTER-FILE
+           END-IF.
+       1250-END. EXIT.
+
+       1300-CALCULATE-AVERAGE.
+           COMPUTE WS-GRADE-AVERAGE =
+               (WS-GRADE-1 * WS-WEIGHT-1 + WS-GRADE-2 * WS-WEIGHT-2
+                   + WS-GRADE-3 * WS-WEIGHT-3
+                   + WS-GRADE-4 * WS-WEIGHT-4) / 100
+           SET WS-SCALE-IDX TO 1
+           SEARCH WS-SCALE-ENTRY
+               AT END
+                   MOVE SPACES TO WS-EVALUATION
+               WHEN WS-GRADE-AVERAGE >= WS-SCALE-MIN (WS-SCALE-IDX)
+                   AND WS-GRADE-AVERAGE <= WS-SCALE-MAX (WS-SCALE-IDX)
+                   MOVE WS-SCALE-LABEL (WS-SCALE-IDX) TO WS-EVALUATION
+           END-SEARCH.
+       1300-END. EXIT.
+
+       0100-LOAD-GRADE-SCALE.
+           MOVE ZERO TO WS-SCALE-COUNT
+           OPEN INPUT SCALE-FILE
+           IF WS-SCALE-STATUS = '00'
+               PERFORM UNTIL WS-SCALE-FILE-END = 'Y'
+                   READ SCALE-FILE
+                       AT END
+                           MOVE 'Y' TO WS-SCALE-FILE-END
+                       NOT AT END
+                           PERFORM 0150-STORE-SCALE-LINE THRU 0150-END
+                   END-READ
+               END-PERFORM
+               CLOSE SCALE-FILE
+           ELSE
+               PERFORM 0180-DEFAULT-SCALE THRU 0180-END
+           END-IF.
+       0100-END. EXIT.
+
+       0150-STORE-SCALE-LINE.
+           IF SCALE-LABEL = "RECOVERY"
+               MOVE SCALE-MIN TO WS-RECOVERY-MIN
+               MOVE SCALE-MAX TO WS-RECOVERY-MAX
+           ELSE
+               ADD 1 TO WS-SCALE-COUNT
+               MOVE SCALE-MIN TO WS-SCALE-MIN (WS-SCALE-COUNT)
+               MOVE SCALE-MAX TO WS-SCALE-MAX (WS-SCALE-COUNT)
+               MOVE SCALE-LABEL TO WS-SCALE-LABEL (WS-SCALE-COUNT)
+           END-IF.
+       0150-END. EXIT.
+
+       0180-DEFAULT-SCALE.
+           MOVE 5 TO WS-SCALE-COUNT
+           MOVE 00.00 TO WS-SCALE-MIN (1)
+           MOVE 04.99 TO WS-SCALE-MAX (1)
+           MOVE "VERY BAD" TO WS-SCALE-LABEL (1)
+           MOVE 05.00 TO WS-SCALE-MIN (2)
+           MOVE 06.99 TO WS-SCALE-MAX (2)
+           MOVE "AVERAGE" TO WS-SCALE-LABEL (2)
+           MOVE 07.00 TO WS-SCALE-MIN (3)
+           MOVE 08.99 TO WS-SCALE-MAX (3)
+           MOVE "GOOD" TO WS-SCALE-LABEL (3)
+           MOVE 09.00 TO WS-SCALE-MIN (4)
+           MOVE 09.99 TO WS-SCALE-MAX (4)
+           MOVE "VERY GOOD" TO WS-SCALE-LABEL (4)
+           MOVE 10.00 TO WS-SCALE-MIN (5)
+           MOVE 10.00 TO WS-SCALE-MAX (5)
+           MOVE "EXCELENT" TO WS-SCALE-LABEL (5).
+       0180-END. EXIT.
+
+       2000-PRINT-REPORT.
+           OPEN INPUT SORTED-FILE
+           OPEN OUTPUT REPORT-FILE
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           MOVE WS-TODAY-DAY TO WS-TITLE-DAY
+           MOVE WS-TODAY-MONTH TO WS-TITLE-MONTH
+           MOVE WS-TODAY-YEAR TO WS-TITLE-YEAR
+           WRITE REPORT-LINE FROM WS-TITLE-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM WS-COLUMN-HEADING-1
+           WRITE REPORT-LINE FROM WS-COLUMN-HEADING-2
+           MOVE 'N' TO FILE-END
+           PERFORM UNTIL FILE-END = 'Y'
+               READ SORTED-FILE
+                   AT END
+                       MOVE 'Y' TO FILE-END
+                   NOT AT END
+                       PERFORM 2100-PRINT-DETAIL THRU 2100-END
+           END-PERFORM
+           PERFORM 2200-PRINT-STATISTICS THRU 2200-END
+           CLOSE SORTED-FILE
+           CLOSE REPORT-FILE
+           DISPLAY "CLASS-RANKING: " WS-RANK-NUMBER
+               " student(s) ranked".
+       2000-END. EXIT.
+
+       2100-PRINT-DETAIL.
+           ADD 1 TO WS-RANK-NUMBER
+           MOVE WS-RANK-NUMBER TO WS-D-RANK
+           MOVE RANK-AVERAGE OF SORTED-REC TO WS-STATS-CHECK
+           ADD WS-STATS-CHECK TO WS-STATS-SUM
+           COMPUTE WS-STATS-SUMSQ =
+               WS-STATS-SUMSQ + WS-STATS-CHECK * WS-STATS-CHECK
+           IF WS-STATS-CHECK < WS-STATS-MIN
+               MOVE WS-STATS-CHECK TO WS-STATS-MIN
+           END-IF
+           IF WS-STATS-CHECK > WS-STATS-MAX
+               MOVE WS-STATS-CHECK TO WS-STATS-MAX
+           END-IF
+           MOVE RANK-STUDENT-CODE OF SORTED-REC TO WS-D-CODE
+           MOVE WS-REPORT-LOCALE TO NF-LOCALE
+           MOVE RANK-AVERAGE OF SORTED-REC TO NF-VALUE
+           CALL "NUMFMT" USING NF-LOCALE NF-VALUE NF-FORMATTED
+               NF-START-POS NF-RETURN-CODE
+           COMPUTE WS-NF-TRIM-LEN =
+               LENGTH OF NF-FORMATTED - NF-START-POS + 1
+           MOVE SPACES TO WS-D-AVERAGE
+           MOVE NF-FORMATTED(NF-START-POS:WS-NF-TRIM-LEN)
+               TO WS-D-AVERAGE(6 - WS-NF-TRIM-LEN:WS-NF-TRIM-LEN)
+           MOVE RANK-EVALUATION OF SORTED-REC TO WS-D-EVALUATION
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+       2100-END. EXIT.
+
+       2200-PRINT-STATISTICS.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-RANK-NUMBER = ZERO
+               MOVE "No students ranked - no statistics to report"
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+           ELSE
+               COMPUTE WS-STATS-MEAN ROUNDED =
+                   WS-STATS-SUM / WS-RANK-NUMBER
+               COMPUTE WS-STATS-VARIANCE ROUNDED =
+                   (WS-STATS-SUMSQ / WS-RANK-NUMBER)
+                       - (WS-STATS-MEAN * WS-STATS-MEAN)
+               COMPUTE WS-STATS-STDDEV ROUNDED =
+                   FUNCTION SQRT(WS-STATS-VARIANCE)
+               STRING "Class mean: " WS-STATS-MEAN
+                   "  Min: " WS-STATS-MIN
+                   "  Max: " WS-STATS-MAX
+                   DELIMITED BY SIZE INTO WS-STATS-LINE-1
+               STRING "Class std-dev: " WS-STATS-STDDEV
+                   DELIMITED BY SIZE INTO WS-STATS-LINE-2
+               MOVE WS-STATS-LINE-1 TO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE WS-STATS-LINE-2 TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+       2200-END. EXIT.
+
+       END PROGRAM CLASS-RANKING.
