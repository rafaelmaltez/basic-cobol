@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: One line per job-log entry, appended by JOBLOG to
+      *          job-log.txt so there is a single place to see how
+      *          every step of the nightly batch performed - which
+      *          program ran, when it started/ended, and how many
+      *          records it processed.
+      * Tectonics: cobc
+      ******************************************************************
+       01 :RECNAME:.
+           05 JL-DATE PIC 9(8).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 JL-TIME PIC 9(8).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 JL-PROGRAM-NAME PIC X(20).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 JL-EVENT PIC X(5).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 JL-RECORD-COUNT PIC 9(7).
