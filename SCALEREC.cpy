@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: Comma-delimited grade-scale cutoff record, one line per
+      *          evaluation band, read from grade-scale.cfg so the
+      *          VERY BAD/AVERAGE/GOOD/VERY GOOD/EXCELENT boundaries can
+      *          be changed per course without touching the grading
+      *          programs.
+      * Tectonics: cobc
+      * Note: copy into an FD with
+      *          COPY SCALEREC REPLACING ==:RECNAME:==
+      *              BY ==SCALE-LINE==.
+      * Modification History:
+      *   08/08/2026 RM  Original version.
+      *   09/08/2026 RM  Widened SCALE-MIN/SCALE-MAX to hundredths so a
+      *                  grade-scale.cfg entry can match the average's
+      *                  precision instead of being limited to tenths.
+      ******************************************************************
+       01 :RECNAME:.
+           05 SCALE-MIN PIC 9(2)V99.
+           05 SCALE-COMMA-1 PIC X(1).
+           05 SCALE-MAX PIC 9(2)V99.
+           05 SCALE-COMMA-2 PIC X(1).
+           05 SCALE-LABEL PIC X(10).
