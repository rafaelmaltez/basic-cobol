@@ -0,0 +1,160 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: Export the client master as proper quoted CSV (not the
+      *          fixed comma-delimited text WRITING-FILES produces),
+      *          with the delimiter configurable so a client name that
+      *          contains a comma still round-trips cleanly.
+      * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 RM  Original version.
+      *   08/08/2026 RM  Start and end of run now logged to the shared
+      *                  job log, with the end entry carrying the
+      *                  count of records exported.
+      *   08/08/2026 RM  The NAME column is now actually written (it
+      *                  was being skipped, leaving the CSV's NAME
+      *                  column filled with a second copy of CODE),
+      *                  and a quoted field is now trimmed of trailing
+      *                  padding instead of truncating at the first
+      *                  embedded space, so multi-word names/cities
+      *                  round-trip intact.
+      *   09/08/2026 RM  2000-WRITE-CSV-LINE no longer quotes/appends
+      *                  the CODE column a second time before NAME is
+      *                  moved into WS-QUOTED-FIELD - that stray
+      *                  PERFORM was writing a leftover copy of CODE
+      *                  into the NAME column and shifting every field
+      *                  after it one column to the right.
+      *   09/08/2026 RM  The header row is now built with the same
+      *                  WS-DELIMITER used for the data rows instead
+      *                  of a hardcoded comma literal, so a non-comma
+      *                  CSV_DELIMITER produces a header that still
+      *                  matches the rows under it.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIENT-CSV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE-DATA ASSIGN TO '..\clients.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CSV-FILE ASSIGN TO '..\clients.csv'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE-DATA.
+       COPY CLMREC REPLACING ==:RECNAME:== BY ==REGISTER==.
+
+       FD CSV-FILE.
+       01 CSV-LINE PIC X(160).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-END PIC X(1) VALUE 'N'.
+       01 WS-DELIMITER PIC X(1) VALUE ','.
+       01 WS-RECORD-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-OUT-LINE PIC X(160).
+       01 WS-OUT-POINTER PIC 9(3).
+       01 WS-QUOTED-FIELD PIC X(40).
+       COPY JOBLOGPARM.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE "CLIENT-CSV" TO JL-CALL-PROGRAM
+           SET JL-CALL-START TO TRUE
+           MOVE ZERO TO JL-CALL-RECORD-COUNT
+           CALL "JOBLOG" USING JL-CALL-PROGRAM JL-CALL-EVENT
+               JL-CALL-RECORD-COUNT
+           ACCEPT WS-DELIMITER FROM ENVIRONMENT "CSV_DELIMITER"
+           IF WS-DELIMITER = SPACE OR LOW-VALUE
+               MOVE ',' TO WS-DELIMITER
+           END-IF
+           OPEN INPUT FILE-DATA
+           OPEN OUTPUT CSV-FILE
+           MOVE SPACES TO WS-OUT-LINE
+           MOVE 1 TO WS-OUT-POINTER
+           STRING 'CODE' DELIMITED BY SIZE
+               WS-DELIMITER DELIMITED BY SIZE
+               'NAME' DELIMITED BY SIZE
+               WS-DELIMITER DELIMITED BY SIZE
+               'CITY' DELIMITED BY SIZE
+               WS-DELIMITER DELIMITED BY SIZE
+               'STREET' DELIMITED BY SIZE
+               WS-DELIMITER DELIMITED BY SIZE
+               'NUMBER' DELIMITED BY SIZE
+               WS-DELIMITER DELIMITED BY SIZE
+               'STATE' DELIMITED BY SIZE
+               WS-DELIMITER DELIMITED BY SIZE
+               'CEP' DELIMITED BY SIZE
+               WS-DELIMITER DELIMITED BY SIZE
+               'STATUS' DELIMITED BY SIZE
+               INTO WS-OUT-LINE WITH POINTER WS-OUT-POINTER
+           MOVE WS-OUT-LINE TO CSV-LINE
+           WRITE CSV-LINE
+           PERFORM UNTIL FILE-END = 'Y'
+               READ FILE-DATA
+                   AT END
+                       MOVE 'Y' TO FILE-END
+                   NOT AT END
+                       IF CLIENT-CODE NUMERIC
+                           PERFORM 2000-WRITE-CSV-LINE THRU 2000-END
+                       END-IF
+           END-PERFORM
+           CLOSE FILE-DATA
+           CLOSE CSV-FILE
+           DISPLAY "CLIENT-CSV: " WS-RECORD-COUNT
+               " record(s) exported to clients.csv"
+           IF WS-RECORD-COUNT = ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           SET JL-CALL-END TO TRUE
+           MOVE WS-RECORD-COUNT TO JL-CALL-RECORD-COUNT
+           CALL "JOBLOG" USING JL-CALL-PROGRAM JL-CALL-EVENT
+               JL-CALL-RECORD-COUNT
+           STOP RUN.
+
+       2000-WRITE-CSV-LINE.
+           MOVE SPACES TO WS-OUT-LINE
+           MOVE 1 TO WS-OUT-POINTER
+           MOVE CLIENT-CODE TO WS-QUOTED-FIELD
+           STRING WS-QUOTED-FIELD(1:7) DELIMITED BY SIZE
+               WS-DELIMITER DELIMITED BY SIZE
+               INTO WS-OUT-LINE WITH POINTER WS-OUT-POINTER
+           MOVE CLIENT-NAME TO WS-QUOTED-FIELD
+           PERFORM 2100-QUOTE-AND-APPEND THRU 2100-END
+           MOVE CLIENT-CITY TO WS-QUOTED-FIELD
+           PERFORM 2100-QUOTE-AND-APPEND THRU 2100-END
+           MOVE CLIENT-STREET TO WS-QUOTED-FIELD
+           PERFORM 2100-QUOTE-AND-APPEND THRU 2100-END
+           MOVE CLIENT-NUMBER TO WS-QUOTED-FIELD
+           STRING WS-QUOTED-FIELD(1:5) DELIMITED BY SIZE
+               WS-DELIMITER DELIMITED BY SIZE
+               INTO WS-OUT-LINE WITH POINTER WS-OUT-POINTER
+           MOVE CLIENT-STATE TO WS-QUOTED-FIELD
+           PERFORM 2100-QUOTE-AND-APPEND THRU 2100-END
+           MOVE CLIENT-CEP TO WS-QUOTED-FIELD
+           STRING WS-QUOTED-FIELD(1:8) DELIMITED BY SIZE
+               WS-DELIMITER DELIMITED BY SIZE
+               INTO WS-OUT-LINE WITH POINTER WS-OUT-POINTER
+           MOVE CLIENT-STATUS TO WS-QUOTED-FIELD
+           STRING WS-QUOTED-FIELD(1:1) DELIMITED BY SIZE
+               INTO WS-OUT-LINE WITH POINTER WS-OUT-POINTER
+           MOVE WS-OUT-LINE TO CSV-LINE
+           WRITE CSV-LINE
+           ADD 1 TO WS-RECORD-COUNT.
+       2000-END. EXIT.
+
+       2100-QUOTE-AND-APPEND.
+      * Wraps the current WS-QUOTED-FIELD value in double quotes and
+      * appends it (plus the delimiter) to WS-OUT-LINE, the way any
+      * real CSV reader expects a text field quoted.
+           STRING '"' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-QUOTED-FIELD TRAILING) DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               WS-DELIMITER DELIMITED BY SIZE
+               INTO WS-OUT-LINE WITH POINTER WS-OUT-POINTER.
+       2100-END. EXIT.
+
+       END PROGRAM CLIENT-CSV.
