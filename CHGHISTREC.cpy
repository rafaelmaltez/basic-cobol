@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: Client change-history record, appended to
+      *          client-name-history.txt by WRITING-FILES' Change
+      *          option so a client's old NAME/CITY isn't simply lost
+      *          when an update overwrites it.
+      * Tectonics: cobc
+      * Note: copy into an FD with
+      *          COPY CHGHISTREC REPLACING ==:RECNAME:==
+      *              BY ==CHANGE-HIST-LINE==.
+      ******************************************************************
+       01 :RECNAME:.
+           05 CH-CLIENT-CODE PIC 9(7).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CH-DATE PIC 9(8).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CH-FIELD-NAME PIC X(4).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CH-OLD-VALUE PIC X(20).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CH-NEW-VALUE PIC X(20).
