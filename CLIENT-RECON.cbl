@@ -0,0 +1,184 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: Reconcile the client master READING-FILES consumes
+      *          (clients.txt) against the one WRITING-FILES produces
+      *          (output-data.txt), reporting codes added, codes
+      *          dropped, and codes present on both sides but with a
+      *          mismatched name or city.
+      * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 RM  SORT now runs each input file through a
+      *                  filtering INPUT PROCEDURE instead of SORT
+      *                  ... USING, so the HDR/TRL batch tag lines
+      *                  WRITING-FILES now brackets output-data.txt
+      *                  with are skipped instead of being sorted and
+      *                  reported as spurious ADDed clients.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIENT-RECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE-A ASSIGN TO '..\clients.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FILE-B ASSIGN TO '..\output-data.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORTED-A ASSIGN TO '..\recon-a.tmp'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORTED-B ASSIGN TO '..\recon-b.tmp'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK-A ASSIGN TO "SWKA".
+           SELECT SORT-WORK-B ASSIGN TO "SWKB".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE-A.
+       COPY CLMREC REPLACING ==:RECNAME:== BY ==REGISTER-A-IN==.
+
+       FD FILE-B.
+       COPY CLMREC REPLACING ==:RECNAME:== BY ==REGISTER-B-IN==.
+
+       SD SORT-WORK-A.
+       COPY CLMREC REPLACING ==:RECNAME:== BY ==SORT-REC-A==.
+
+       SD SORT-WORK-B.
+       COPY CLMREC REPLACING ==:RECNAME:== BY ==SORT-REC-B==.
+
+       FD SORTED-A.
+       COPY CLMREC REPLACING ==:RECNAME:== BY ==REGISTER-A==.
+
+       FD SORTED-B.
+       COPY CLMREC REPLACING ==:RECNAME:== BY ==REGISTER-B==.
+
+       WORKING-STORAGE SECTION.
+       01 WS-A-END PIC X(1) VALUE 'N'.
+       01 WS-B-END PIC X(1) VALUE 'N'.
+       01 WS-ADD-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-DROP-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-MISMATCH-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-MATCH-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-FILTER-A-END PIC X(1) VALUE 'N'.
+       01 WS-FILTER-B-END PIC X(1) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           SORT SORT-WORK-A ON ASCENDING KEY CLIENT-CODE OF SORT-REC-A
+               INPUT PROCEDURE IS 0100-FILTER-FILE-A THRU 0100-END
+               GIVING SORTED-A
+           SORT SORT-WORK-B ON ASCENDING KEY CLIENT-CODE OF SORT-REC-B
+               INPUT PROCEDURE IS 0200-FILTER-FILE-B THRU 0200-END
+               GIVING SORTED-B
+
+           OPEN INPUT SORTED-A
+           OPEN INPUT SORTED-B
+           PERFORM 1000-READ-A THRU 1000-END
+           PERFORM 1100-READ-B THRU 1100-END
+
+           PERFORM UNTIL WS-A-END = 'Y' AND WS-B-END = 'Y'
+               PERFORM 2000-COMPARE THRU 2000-END
+           END-PERFORM
+
+           CLOSE SORTED-A
+           CLOSE SORTED-B
+
+           DISPLAY "CLIENT-RECON: " WS-MATCH-COUNT " matched, "
+               WS-ADD-COUNT " added, " WS-DROP-COUNT " dropped, "
+               WS-MISMATCH-COUNT " mismatched"
+           IF WS-MISMATCH-COUNT > 0 OR WS-ADD-COUNT > 0
+               OR WS-DROP-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       0100-FILTER-FILE-A.
+           OPEN INPUT FILE-A
+           PERFORM UNTIL WS-FILTER-A-END = 'Y'
+               READ FILE-A
+                   AT END
+                       MOVE 'Y' TO WS-FILTER-A-END
+                   NOT AT END
+                       IF CLIENT-CODE OF REGISTER-A-IN NUMERIC
+                           MOVE REGISTER-A-IN TO SORT-REC-A
+                           RELEASE SORT-REC-A
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FILE-A.
+       0100-END. EXIT.
+
+       0200-FILTER-FILE-B.
+           OPEN INPUT FILE-B
+           PERFORM UNTIL WS-FILTER-B-END = 'Y'
+               READ FILE-B
+                   AT END
+                       MOVE 'Y' TO WS-FILTER-B-END
+                   NOT AT END
+                       IF CLIENT-CODE OF REGISTER-B-IN NUMERIC
+                           MOVE REGISTER-B-IN TO SORT-REC-B
+                           RELEASE SORT-REC-B
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FILE-B.
+       0200-END. EXIT.
+
+       1000-READ-A.
+           READ SORTED-A
+               AT END
+                   MOVE 'Y' TO WS-A-END
+                   MOVE HIGH-VALUES TO CLIENT-CODE OF REGISTER-A
+           END-READ.
+       1000-END. EXIT.
+
+       1100-READ-B.
+           READ SORTED-B
+               AT END
+                   MOVE 'Y' TO WS-B-END
+                   MOVE HIGH-VALUES TO CLIENT-CODE OF REGISTER-B
+           END-READ.
+       1100-END. EXIT.
+
+       2000-COMPARE.
+           IF CLIENT-CODE OF REGISTER-A < CLIENT-CODE OF REGISTER-B
+               DISPLAY "DROP: client " CLIENT-CODE OF REGISTER-A
+                   " is in clients.txt but not in output-data.txt"
+               ADD 1 TO WS-DROP-COUNT
+               PERFORM 1000-READ-A THRU 1000-END
+           ELSE
+               IF CLIENT-CODE OF REGISTER-B < CLIENT-CODE OF REGISTER-A
+                   DISPLAY "ADD: client " CLIENT-CODE OF REGISTER-B
+                       " is in output-data.txt but not in clients.txt"
+                   ADD 1 TO WS-ADD-COUNT
+                   PERFORM 1100-READ-B THRU 1100-END
+               ELSE
+                   PERFORM 2100-COMPARE-FIELDS THRU 2100-END
+                   PERFORM 1000-READ-A THRU 1000-END
+                   PERFORM 1100-READ-B THRU 1100-END
+               END-IF
+           END-IF.
+       2000-END. EXIT.
+
+       2100-COMPARE-FIELDS.
+           IF WS-A-END = 'Y' AND WS-B-END = 'Y'
+               CONTINUE
+           ELSE
+               IF CLIENT-NAME OF REGISTER-A NOT = CLIENT-NAME OF
+                   REGISTER-B OR CLIENT-CITY OF REGISTER-A NOT =
+                   CLIENT-CITY OF REGISTER-B
+                   DISPLAY "MISMATCH: client "
+                       CLIENT-CODE OF REGISTER-A
+                   ADD 1 TO WS-MISMATCH-COUNT
+               ELSE
+                   ADD 1 TO WS-MATCH-COUNT
+               END-IF
+           END-IF.
+       2100-END. EXIT.
+
+       END PROGRAM CLIENT-RECON.
