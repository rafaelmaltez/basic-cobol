@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: In-memory driving-age-threshold table, loaded at run
+      *          time from driving-age.cfg (via DRVAGEREC.cpy) or from
+      *          the built-in default of 18 when that file or the
+      *          entered jurisdiction isn't found. Looked up with
+      *          SEARCH against WS-DRVAGE-ENTRY, the same way the
+      *          grade-scale table is searched.
+      * Tectonics: cobc
+      ******************************************************************
+       01 WS-DRVAGE-COUNT PIC 9(2) VALUE ZERO.
+       01 WS-DRVAGE-TABLE.
+           05 WS-DRVAGE-ENTRY OCCURS 1 TO 20 TIMES
+               DEPENDING ON WS-DRVAGE-COUNT
+               INDEXED BY WS-DRVAGE-IDX.
+               10 WS-DRVAGE-JURISDICTION PIC X(10).
+               10 WS-DRVAGE-MIN-AGE PIC 9(2).
+       01 WS-DRVAGE-DEFAULT PIC 9(2) VALUE 18.
