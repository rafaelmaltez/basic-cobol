@@ -0,0 +1,35 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: Comma-delimited client master record, shared by every
+      *          LINE SEQUENTIAL program that reads or writes
+      *          clients.txt / output-data.txt, so the two files never
+      *          drift into different shapes again.
+      * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 RM  New copybook: CLIENT-CODE widened to 9(7),
+      *                  street/number/state/CEP, CLIENT-STATUS and
+      *                  CLIENT-PARTNER-CODE added.
+      * Note: copy into an FD with
+      *          COPY CLMREC REPLACING ==:RECNAME:== BY ==REGISTER==.
+      ******************************************************************
+       01 :RECNAME:.
+           05 CLIENT-CODE PIC 9(7).
+           05 COMMA-CHAR PIC X(1).
+           05 CLIENT-NAME PIC X(20).
+           05 COMMA-CHAR-2 PIC X(1).
+           05 CLIENT-CITY PIC X(20).
+           05 COMMA-CHAR-3 PIC X(1).
+           05 CLIENT-STREET PIC X(20).
+           05 COMMA-CHAR-4 PIC X(1).
+           05 CLIENT-NUMBER PIC 9(5).
+           05 COMMA-CHAR-5 PIC X(1).
+           05 CLIENT-STATE PIC X(2).
+           05 COMMA-CHAR-6 PIC X(1).
+           05 CLIENT-CEP PIC 9(8).
+           05 COMMA-CHAR-7 PIC X(1).
+           05 CLIENT-STATUS PIC X(1).
+               88 CLIENT-ACTIVE VALUE 'A'.
+               88 CLIENT-INACTIVE VALUE 'I'.
+           05 COMMA-CHAR-8 PIC X(1).
+           05 CLIENT-PARTNER-CODE PIC 9(7).
