@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: One line per client-master change (add/update/delete),
+      *          appended by WRITE-FILE.cbl to the audit trail file so
+      *          there is a record of who changed what and when.
+      * Tectonics: cobc
+      ******************************************************************
+       01 :RECNAME:.
+           05 AUD-DATE PIC 9(8).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 AUD-TIME PIC 9(8).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 AUD-ACTION PIC X(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 AUD-CLIENT-CODE PIC 9(7).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 AUD-CLIENT-NAME PIC X(20).
