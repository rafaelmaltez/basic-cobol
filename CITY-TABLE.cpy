@@ -0,0 +1,46 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: Table of known Brazilian state-capital city names used
+      *          to validate CLIENT-CITY on the client master, the same
+      *          way UF-TABLE validates CLIENT-STATE/CLIENT-CEP. Loaded
+      *          once at VALUE time via the FILLER/REDEFINES below, then
+      *          looked up with SEARCH against WS-CITY-ENTRY.
+      * Tectonics: cobc
+      ******************************************************************
+       01 WS-CITY-TABLE-VALUES.
+           05 FILLER PIC X(20) VALUE 'RIO BRANCO'.
+           05 FILLER PIC X(20) VALUE 'MACEIO'.
+           05 FILLER PIC X(20) VALUE 'MACAPA'.
+           05 FILLER PIC X(20) VALUE 'MANAUS'.
+           05 FILLER PIC X(20) VALUE 'SALVADOR'.
+           05 FILLER PIC X(20) VALUE 'FORTALEZA'.
+           05 FILLER PIC X(20) VALUE 'BRASILIA'.
+           05 FILLER PIC X(20) VALUE 'VITORIA'.
+           05 FILLER PIC X(20) VALUE 'GOIANIA'.
+           05 FILLER PIC X(20) VALUE 'SAO LUIS'.
+           05 FILLER PIC X(20) VALUE 'CUIABA'.
+           05 FILLER PIC X(20) VALUE 'CAMPO GRANDE'.
+           05 FILLER PIC X(20) VALUE 'BELO HORIZONTE'.
+           05 FILLER PIC X(20) VALUE 'BELEM'.
+           05 FILLER PIC X(20) VALUE 'JOAO PESSOA'.
+           05 FILLER PIC X(20) VALUE 'CURITIBA'.
+           05 FILLER PIC X(20) VALUE 'RECIFE'.
+           05 FILLER PIC X(20) VALUE 'TERESINA'.
+           05 FILLER PIC X(20) VALUE 'RIO DE JANEIRO'.
+           05 FILLER PIC X(20) VALUE 'NATAL'.
+           05 FILLER PIC X(20) VALUE 'PORTO ALEGRE'.
+           05 FILLER PIC X(20) VALUE 'PORTO VELHO'.
+           05 FILLER PIC X(20) VALUE 'BOA VISTA'.
+           05 FILLER PIC X(20) VALUE 'FLORIANOPOLIS'.
+           05 FILLER PIC X(20) VALUE 'SAO PAULO'.
+           05 FILLER PIC X(20) VALUE 'ARACAJU'.
+           05 FILLER PIC X(20) VALUE 'PALMAS'.
+           05 FILLER PIC X(20) VALUE 'GUARULHOS'.
+           05 FILLER PIC X(20) VALUE 'CAMPINAS'.
+
+       01 WS-CITY-TABLE REDEFINES WS-CITY-TABLE-VALUES.
+           05 WS-CITY-ENTRY OCCURS 29 TIMES INDEXED BY WS-CITY-IDX.
+               10 WS-CITY-NAME PIC X(20).
+
+       01 WS-CITY-COUNT PIC 9(2) VALUE 29.
