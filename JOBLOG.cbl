@@ -0,0 +1,61 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: Shared job-log subprogram - appends one line to
+      *          job-log.txt per call, recording the calling
+      *          program's name, the current date/time, whether this
+      *          is the start or end of its run, and (on the end
+      *          entry) the number of records it processed. Gives the
+      *          whole nightly batch one place to see how each step
+      *          performed instead of scrolling console output. See
+      *          JOBLOGPARM.cpy for the full calling convention.
+      * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 RM  Original version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBLOG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-LOG-FILE ASSIGN TO '..\job-log.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-JOB-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD JOB-LOG-FILE.
+       COPY JOBLOGREC REPLACING ==:RECNAME:== BY ==JOB-LOG-LINE==.
+
+       WORKING-STORAGE SECTION.
+       01 WS-JOB-LOG-STATUS PIC X(2).
+       LINKAGE SECTION.
+       COPY JOBLOGPARM.
+       PROCEDURE DIVISION USING JL-CALL-PROGRAM JL-CALL-EVENT
+           JL-CALL-RECORD-COUNT.
+       0000-MAIN.
+           OPEN EXTEND JOB-LOG-FILE
+           IF WS-JOB-LOG-STATUS = '35'
+               OPEN OUTPUT JOB-LOG-FILE
+               CLOSE JOB-LOG-FILE
+               OPEN EXTEND JOB-LOG-FILE
+           END-IF
+           IF WS-JOB-LOG-STATUS NOT = '00'
+               DISPLAY "JOBLOG: cannot open job-log.txt, status "
+                   WS-JOB-LOG-STATUS
+           ELSE
+               MOVE SPACES TO JOB-LOG-LINE
+               ACCEPT JL-DATE FROM DATE YYYYMMDD
+               ACCEPT JL-TIME FROM TIME
+               MOVE JL-CALL-PROGRAM TO JL-PROGRAM-NAME
+               MOVE JL-CALL-EVENT TO JL-EVENT
+               MOVE JL-CALL-RECORD-COUNT TO JL-RECORD-COUNT
+               WRITE JOB-LOG-LINE
+               IF WS-JOB-LOG-STATUS NOT = '00'
+                   DISPLAY "JOBLOG: write failed, status "
+                       WS-JOB-LOG-STATUS
+               END-IF
+               CLOSE JOB-LOG-FILE
+           END-IF
+           GOBACK.
+       END PROGRAM JOBLOG.
