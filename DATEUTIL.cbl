@@ -0,0 +1,191 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: Shared date-arithmetic subprogram - add/subtract N
+      *          days, add/subtract N months, or compute elapsed
+      *          days between two dates - so callers such as
+      *          IF-ELSE's birthdate-to-age calculation don't each
+      *          hand-roll their own date math. Selected by
+      *          DU-FUNCTION; see DTUPARMS.cpy for the full calling
+      *          convention.
+      * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 RM  Original version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATEUTIL.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CONV-YEAR PIC 9(4).
+       01 WS-CONV-MONTH PIC 9(2).
+       01 WS-CONV-DAY PIC 9(2).
+       01 WS-CONV-JDN PIC S9(9).
+       01 WS-JDN-1 PIC S9(9).
+       01 WS-JDN-2 PIC S9(9).
+       01 WS-CALC-A PIC S9(9).
+       01 WS-CALC-B PIC S9(9).
+       01 WS-CALC-C PIC S9(9).
+       01 WS-CALC-D PIC S9(9).
+       01 WS-CALC-E PIC S9(9).
+       01 WS-CALC-F PIC S9(9).
+       01 WS-CALC-G PIC S9(9).
+       01 WS-CALC-T1 PIC S9(9).
+       01 WS-CALC-T2 PIC S9(9).
+       01 WS-CALC-T3 PIC S9(9).
+       01 WS-CALC-T4 PIC S9(9).
+       01 WS-MONTH-STEPS PIC S9(5).
+       01 WS-DAYS-IN-MONTH PIC 9(2).
+       01 WS-LEAP-REM PIC 9(3).
+       LINKAGE SECTION.
+       COPY DTUPARMS.
+       PROCEDURE DIVISION USING DU-FUNCTION DU-DATE-1 DU-DATE-2
+           DU-N DU-RESULT-DATE DU-ELAPSED DU-RETURN-CODE.
+       0000-MAIN.
+           MOVE ZERO TO DU-RETURN-CODE
+           EVALUATE TRUE
+               WHEN DU-ADD-DAYS
+                   PERFORM 1000-ADD-DAYS THRU 1000-END
+               WHEN DU-ADD-MONTHS
+                   PERFORM 1100-ADD-MONTHS THRU 1100-END
+               WHEN DU-ELAPSED-DAYS
+                   PERFORM 1200-ELAPSED-DAYS THRU 1200-END
+               WHEN OTHER
+                   MOVE 99 TO DU-RETURN-CODE
+           END-EVALUATE
+           GOBACK.
+
+       1000-ADD-DAYS.
+           MOVE DU-DATE-1-YEAR TO WS-CONV-YEAR
+           MOVE DU-DATE-1-MONTH TO WS-CONV-MONTH
+           MOVE DU-DATE-1-DAY TO WS-CONV-DAY
+           PERFORM 2000-DATE-TO-JDN THRU 2000-END
+           COMPUTE WS-CONV-JDN = WS-CONV-JDN + DU-N
+           PERFORM 2100-JDN-TO-DATE THRU 2100-END
+           MOVE WS-CONV-YEAR TO DU-RESULT-YEAR
+           MOVE WS-CONV-MONTH TO DU-RESULT-MONTH
+           MOVE WS-CONV-DAY TO DU-RESULT-DAY.
+       1000-END. EXIT.
+
+       1100-ADD-MONTHS.
+           MOVE DU-DATE-1-YEAR TO WS-CONV-YEAR
+           MOVE DU-DATE-1-MONTH TO WS-CONV-MONTH
+           MOVE DU-DATE-1-DAY TO WS-CONV-DAY
+           MOVE DU-N TO WS-MONTH-STEPS
+           PERFORM UNTIL WS-MONTH-STEPS = ZERO
+               IF WS-MONTH-STEPS > ZERO
+                   PERFORM 1150-STEP-MONTH-FORWARD THRU 1150-END
+                   SUBTRACT 1 FROM WS-MONTH-STEPS
+               ELSE
+                   PERFORM 1160-STEP-MONTH-BACKWARD THRU 1160-END
+                   ADD 1 TO WS-MONTH-STEPS
+               END-IF
+           END-PERFORM
+           PERFORM 2200-CLAMP-DAY THRU 2200-END
+           MOVE WS-CONV-YEAR TO DU-RESULT-YEAR
+           MOVE WS-CONV-MONTH TO DU-RESULT-MONTH
+           MOVE WS-CONV-DAY TO DU-RESULT-DAY.
+       1100-END. EXIT.
+
+       1150-STEP-MONTH-FORWARD.
+           ADD 1 TO WS-CONV-MONTH
+           IF WS-CONV-MONTH > 12
+               MOVE 1 TO WS-CONV-MONTH
+               ADD 1 TO WS-CONV-YEAR
+           END-IF.
+       1150-END. EXIT.
+
+       1160-STEP-MONTH-BACKWARD.
+           SUBTRACT 1 FROM WS-CONV-MONTH
+           IF WS-CONV-MONTH < 1
+               MOVE 12 TO WS-CONV-MONTH
+               SUBTRACT 1 FROM WS-CONV-YEAR
+           END-IF.
+       1160-END. EXIT.
+
+       1200-ELAPSED-DAYS.
+           MOVE DU-DATE-1-YEAR TO WS-CONV-YEAR
+           MOVE DU-DATE-1-MONTH TO WS-CONV-MONTH
+           MOVE DU-DATE-1-DAY TO WS-CONV-DAY
+           PERFORM 2000-DATE-TO-JDN THRU 2000-END
+           MOVE WS-CONV-JDN TO WS-JDN-1
+           MOVE DU-DATE-2-YEAR TO WS-CONV-YEAR
+           MOVE DU-DATE-2-MONTH TO WS-CONV-MONTH
+           MOVE DU-DATE-2-DAY TO WS-CONV-DAY
+           PERFORM 2000-DATE-TO-JDN THRU 2000-END
+           MOVE WS-CONV-JDN TO WS-JDN-2
+           COMPUTE DU-ELAPSED = WS-JDN-2 - WS-JDN-1.
+       1200-END. EXIT.
+
+       2000-DATE-TO-JDN.
+           COMPUTE WS-CALC-A = (14 - WS-CONV-MONTH) / 12
+           COMPUTE WS-CALC-B = WS-CONV-YEAR + 4800 - WS-CALC-A
+           COMPUTE WS-CALC-C = WS-CONV-MONTH + 12 * WS-CALC-A - 3
+           COMPUTE WS-CALC-T1 = (153 * WS-CALC-C + 2) / 5
+           COMPUTE WS-CALC-T2 = WS-CALC-B / 4
+           COMPUTE WS-CALC-T3 = WS-CALC-B / 100
+           COMPUTE WS-CALC-T4 = WS-CALC-B / 400
+           COMPUTE WS-CONV-JDN = WS-CONV-DAY + WS-CALC-T1
+               + 365 * WS-CALC-B + WS-CALC-T2 - WS-CALC-T3
+               + WS-CALC-T4 - 32045.
+       2000-END. EXIT.
+
+       2100-JDN-TO-DATE.
+           COMPUTE WS-CALC-A = WS-CONV-JDN + 32044
+           COMPUTE WS-CALC-B = (4 * WS-CALC-A + 3) / 146097
+           COMPUTE WS-CALC-G = (146097 * WS-CALC-B) / 4
+           COMPUTE WS-CALC-C = WS-CALC-A - WS-CALC-G
+           COMPUTE WS-CALC-D = (4 * WS-CALC-C + 3) / 1461
+           COMPUTE WS-CALC-G = (1461 * WS-CALC-D) / 4
+           COMPUTE WS-CALC-E = WS-CALC-C - WS-CALC-G
+           COMPUTE WS-CALC-F = (5 * WS-CALC-E + 2) / 153
+           COMPUTE WS-CALC-G = (153 * WS-CALC-F + 2) / 5
+           COMPUTE WS-CONV-DAY = WS-CALC-E - WS-CALC-G + 1
+           COMPUTE WS-CALC-G = WS-CALC-F / 10
+           COMPUTE WS-CONV-MONTH = WS-CALC-F + 3 - 12 * WS-CALC-G
+           COMPUTE WS-CONV-YEAR = 100 * WS-CALC-B + WS-CALC-D
+               - 4800 + WS-CALC-G.
+       2100-END. EXIT.
+
+       2200-CLAMP-DAY.
+           PERFORM 2300-DAYS-IN-MONTH THRU 2300-END
+           IF WS-CONV-DAY > WS-DAYS-IN-MONTH
+               MOVE WS-DAYS-IN-MONTH TO WS-CONV-DAY
+           END-IF.
+       2200-END. EXIT.
+
+       2300-DAYS-IN-MONTH.
+           EVALUATE WS-CONV-MONTH
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 2
+                   PERFORM 2400-LEAP-CHECK THRU 2400-END
+               WHEN OTHER
+                   MOVE 30 TO WS-DAYS-IN-MONTH
+           END-EVALUATE.
+       2300-END. EXIT.
+
+       2400-LEAP-CHECK.
+           DIVIDE WS-CONV-YEAR BY 400 GIVING WS-CALC-A
+               REMAINDER WS-LEAP-REM
+           IF WS-LEAP-REM = ZERO
+               MOVE 29 TO WS-DAYS-IN-MONTH
+           ELSE
+               DIVIDE WS-CONV-YEAR BY 100 GIVING WS-CALC-A
+                   REMAINDER WS-LEAP-REM
+               IF WS-LEAP-REM = ZERO
+                   MOVE 28 TO WS-DAYS-IN-MONTH
+               ELSE
+                   DIVIDE WS-CONV-YEAR BY 4 GIVING WS-CALC-A
+                       REMAINDER WS-LEAP-REM
+                   IF WS-LEAP-REM = ZERO
+                       MOVE 29 TO WS-DAYS-IN-MONTH
+                   ELSE
+                       MOVE 28 TO WS-DAYS-IN-MONTH
+                   END-IF
+               END-IF
+           END-IF.
+       2400-END. EXIT.
+       END PROGRAM DATEUTIL.
