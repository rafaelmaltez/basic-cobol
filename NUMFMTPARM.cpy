@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: CALL interface layout for NUMFMT, the shared
+      *          locale-aware numeric-formatting subprogram (renders a
+      *          signed two-decimal value with the requested locale's
+      *          thousands/decimal separators). Copy this into both
+      *          NUMFMT's LINKAGE SECTION and any caller's
+      *          WORKING-STORAGE so the two stay in step.
+      * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 RM  Original version.
+      *   08/08/2026 RM  Added NF-START-POS, the column in NF-FORMATTED
+      *                  where the sign/digits actually begin, so a
+      *                  caller can pull the significant part of the
+      *                  field via NF-FORMATTED(NF-START-POS:) instead
+      *                  of hardcoding a substring range that only
+      *                  happens to work for small values.
+      ******************************************************************
+       01 NF-LOCALE PIC X(2).
+           88 NF-LOCALE-US VALUE 'US'.
+           88 NF-LOCALE-BR VALUE 'BR'.
+       01 NF-VALUE PIC S9(7)V99.
+       01 NF-FORMATTED PIC X(13).
+       01 NF-START-POS PIC 9(2).
+       01 NF-RETURN-CODE PIC 9(2).
+           88 NF-SUCCESS VALUE ZERO.
+           88 NF-INVALID-LOCALE VALUE 99.
