@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: CALL interface layout for HELLOWORLD, the shared
+      *          job-banner subprogram (prints job name, run date/time
+      *          and any passed-in run parameters). Copy this into both
+      *          HELLOWORLD's LINKAGE SECTION and any caller's
+      *          WORKING-STORAGE so the two stay in step.
+      * Tectonics: cobc
+      ******************************************************************
+       01 JB-JOB-NAME PIC X(20).
+       01 JB-RUN-PARMS PIC X(60).
