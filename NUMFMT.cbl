@@ -0,0 +1,78 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: Shared locale-aware numeric-formatting subprogram -
+      *          renders a signed value with two decimal places using
+      *          the requested locale's thousands/decimal separator
+      *          convention, so grade averages and any future
+      *          monetary fields can print the same edited value
+      *          instead of each report hand-rolling its own PICTURE.
+      *          Selected by NF-LOCALE; see NUMFMTPARM.cpy for the
+      *          full calling convention.
+      * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 RM  Original version.
+      *   08/08/2026 RM  Now also returns NF-START-POS, the column
+      *                  where the significant part of NF-FORMATTED
+      *                  begins, so callers don't each have to
+      *                  hardcode their own substring range.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUMFMT.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-EDIT-US PIC -Z,ZZZ,ZZ9.99.
+       01 WS-NF-IDX PIC 9(2) COMP.
+       LINKAGE SECTION.
+       COPY NUMFMTPARM.
+       PROCEDURE DIVISION USING NF-LOCALE NF-VALUE NF-FORMATTED
+           NF-START-POS NF-RETURN-CODE.
+       0000-MAIN.
+           MOVE ZERO TO NF-RETURN-CODE
+           MOVE SPACES TO NF-FORMATTED
+           EVALUATE TRUE
+               WHEN NF-LOCALE-US
+                   PERFORM 1000-FORMAT-US THRU 1000-END
+               WHEN NF-LOCALE-BR
+                   PERFORM 1000-FORMAT-US THRU 1000-END
+                   PERFORM 1100-SWAP-TO-BR THRU 1100-END
+               WHEN OTHER
+                   MOVE 99 TO NF-RETURN-CODE
+           END-EVALUATE
+           IF NF-SUCCESS
+               PERFORM 1200-FIND-START-POS THRU 1200-END
+           END-IF
+           GOBACK.
+
+       1000-FORMAT-US.
+           MOVE NF-VALUE TO WS-EDIT-US
+           MOVE WS-EDIT-US TO NF-FORMATTED.
+       1000-END. EXIT.
+
+       1100-SWAP-TO-BR.
+           INSPECT NF-FORMATTED CONVERTING ".," TO ",.".
+       1100-END. EXIT.
+
+      * Scans NF-FORMATTED left to right for the first character that
+      * isn't a leading blank - the sign position if negative,
+      * otherwise the first significant digit - so a caller can take
+      * NF-FORMATTED(NF-START-POS:) and always get the whole value,
+      * no matter how many integer digits it has.
+       1200-FIND-START-POS.
+           PERFORM 1210-SKIP-BLANK THRU 1210-END
+               VARYING WS-NF-IDX FROM 1 BY 1
+               UNTIL WS-NF-IDX > LENGTH OF NF-FORMATTED
+               OR NF-FORMATTED (WS-NF-IDX:1) NOT = SPACE
+           IF WS-NF-IDX > LENGTH OF NF-FORMATTED
+               MOVE LENGTH OF NF-FORMATTED TO NF-START-POS
+           ELSE
+               MOVE WS-NF-IDX TO NF-START-POS
+           END-IF.
+       1200-END. EXIT.
+
+       1210-SKIP-BLANK.
+           CONTINUE.
+       1210-END. EXIT.
+
+       END PROGRAM NUMFMT.
