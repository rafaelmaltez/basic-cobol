@@ -0,0 +1,156 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: Produce a paginated client master listing, with a
+      *          title/date heading, column headers repeated on every
+      *          page, and a final record count - a real deliverable
+      *          instead of READING-FILES' console DISPLAY dump.
+      * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 RM  Original version.
+      *   08/08/2026 RM  Start and end of run now logged to the shared
+      *                  job log, with the end entry carrying the
+      *                  count of clients listed.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIENT-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE-DATA ASSIGN TO '..\clients.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO '..\client-report.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE-DATA.
+       COPY CLMREC REPLACING ==:RECNAME:== BY ==REGISTER==.
+
+       FD REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-END PIC X(1) VALUE 'N'.
+       01 WS-LINE-COUNT PIC 9(2) VALUE ZERO.
+       01 WS-LINES-PER-PAGE PIC 9(2) VALUE 20.
+       01 WS-PAGE-NUMBER PIC 9(3) VALUE ZERO.
+       01 WS-RECORD-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-TODAY.
+           05 WS-TODAY-YEAR PIC 9(4).
+           05 WS-TODAY-MONTH PIC 9(2).
+           05 WS-TODAY-DAY PIC 9(2).
+
+       01 WS-TITLE-LINE.
+           05 FILLER PIC X(20) VALUE "CLIENT MASTER REPORT".
+           05 FILLER PIC X(10) VALUE "  DATE: ".
+           05 WS-TITLE-DAY PIC 9(2).
+           05 FILLER PIC X(1) VALUE "/".
+           05 WS-TITLE-MONTH PIC 9(2).
+           05 FILLER PIC X(1) VALUE "/".
+           05 WS-TITLE-YEAR PIC 9(4).
+           05 FILLER PIC X(10) VALUE "  PAGE: ".
+           05 WS-TITLE-PAGE PIC ZZ9.
+
+       01 WS-COLUMN-HEADING-1 PIC X(80) VALUE
+           "CODE     NAME                 CITY                 UF CEP".
+       01 WS-COLUMN-HEADING-2 PIC X(80) VALUE
+           "-------  -------------------- -------------------- -- ----".
+
+       01 WS-DETAIL-LINE.
+           05 WS-D-CODE PIC ZZZZZZ9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-D-NAME PIC X(20).
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 WS-D-CITY PIC X(20).
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 WS-D-STATE PIC X(2).
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 WS-D-CEP PIC 9(8).
+
+       01 WS-TOTAL-LINE.
+           05 FILLER PIC X(21) VALUE "TOTAL CLIENTS LISTED:".
+           05 WS-TOTAL-COUNT PIC ZZZZZZ9.
+       COPY JOBLOGPARM.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE "CLIENT-REPORT" TO JL-CALL-PROGRAM
+           SET JL-CALL-START TO TRUE
+           MOVE ZERO TO JL-CALL-RECORD-COUNT
+           CALL "JOBLOG" USING JL-CALL-PROGRAM JL-CALL-EVENT
+               JL-CALL-RECORD-COUNT
+           PERFORM 1000-INITIALIZE THRU 1000-END
+           PERFORM UNTIL FILE-END = 'Y'
+               READ FILE-DATA
+                   AT END
+                       MOVE 'Y' TO FILE-END
+                   NOT AT END
+                       IF CLIENT-CODE NUMERIC AND NOT CLIENT-INACTIVE
+                           PERFORM 2000-PRINT-DETAIL THRU 2000-END
+                       END-IF
+           END-PERFORM
+           PERFORM 9000-TERMINATE THRU 9000-END
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT FILE-DATA
+           OPEN OUTPUT REPORT-FILE
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           MOVE WS-TODAY-DAY TO WS-TITLE-DAY
+           MOVE WS-TODAY-MONTH TO WS-TITLE-MONTH
+           MOVE WS-TODAY-YEAR TO WS-TITLE-YEAR
+           MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT.
+       1000-END. EXIT.
+
+       2000-PRINT-DETAIL.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 2500-PRINT-HEADING THRU 2500-END
+           END-IF
+           MOVE CLIENT-CODE TO WS-D-CODE
+           MOVE CLIENT-NAME TO WS-D-NAME
+           MOVE CLIENT-CITY TO WS-D-CITY
+           MOVE CLIENT-STATE TO WS-D-STATE
+           MOVE CLIENT-CEP TO WS-D-CEP
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-RECORD-COUNT.
+       2000-END. EXIT.
+
+       2500-PRINT-HEADING.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO WS-TITLE-PAGE
+           IF WS-PAGE-NUMBER > 1
+               MOVE SPACES TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE FROM WS-TITLE-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM WS-COLUMN-HEADING-1
+           WRITE REPORT-LINE FROM WS-COLUMN-HEADING-2
+           MOVE ZERO TO WS-LINE-COUNT.
+       2500-END. EXIT.
+
+       9000-TERMINATE.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-RECORD-COUNT TO WS-TOTAL-COUNT
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE
+           CLOSE FILE-DATA
+           CLOSE REPORT-FILE
+           DISPLAY "CLIENT-REPORT: " WS-RECORD-COUNT
+               " client(s) listed on " WS-PAGE-NUMBER " page(s)"
+           IF WS-RECORD-COUNT = ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           SET JL-CALL-END TO TRUE
+           MOVE WS-RECORD-COUNT TO JL-CALL-RECORD-COUNT
+           CALL "JOBLOG" USING JL-CALL-PROGRAM JL-CALL-EVENT
+               JL-CALL-RECORD-COUNT.
+       9000-END. EXIT.
+
+       END PROGRAM CLIENT-REPORT.
