@@ -0,0 +1,46 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: Table of the 27 valid Brazilian state (UF) codes with
+      *          their approximate CEP (postal code) ranges, used to
+      *          validate CLIENT-STATE/CLIENT-CEP on the client master.
+      *          Loaded once at VALUE time via the FILLER/REDEFINES
+      *          below, then looked up with SEARCH against WS-UF-ENTRY.
+      * Tectonics: cobc
+      ******************************************************************
+       01 WS-UF-TABLE-VALUES.
+           05 FILLER PIC X(18) VALUE 'AC699000006999999'.
+           05 FILLER PIC X(18) VALUE 'AL570000005799999'.
+           05 FILLER PIC X(18) VALUE 'AP689000006899999'.
+           05 FILLER PIC X(18) VALUE 'AM690000006989999'.
+           05 FILLER PIC X(18) VALUE 'BA400000004899999'.
+           05 FILLER PIC X(18) VALUE 'CE600000006399999'.
+           05 FILLER PIC X(18) VALUE 'DF700000007369999'.
+           05 FILLER PIC X(18) VALUE 'ES290000002999999'.
+           05 FILLER PIC X(18) VALUE 'GO728000007679999'.
+           05 FILLER PIC X(18) VALUE 'MA650000006599999'.
+           05 FILLER PIC X(18) VALUE 'MT780000007889999'.
+           05 FILLER PIC X(18) VALUE 'MS790000007999999'.
+           05 FILLER PIC X(18) VALUE 'MG300000003999999'.
+           05 FILLER PIC X(18) VALUE 'PA660000006889999'.
+           05 FILLER PIC X(18) VALUE 'PB580000005899999'.
+           05 FILLER PIC X(18) VALUE 'PR800000008799999'.
+           05 FILLER PIC X(18) VALUE 'PE500000005699999'.
+           05 FILLER PIC X(18) VALUE 'PI640000006499999'.
+           05 FILLER PIC X(18) VALUE 'RJ200000002899999'.
+           05 FILLER PIC X(18) VALUE 'RN590000005999999'.
+           05 FILLER PIC X(18) VALUE 'RS900000009999999'.
+           05 FILLER PIC X(18) VALUE 'RO768000007699999'.
+           05 FILLER PIC X(18) VALUE 'RR693000006939999'.
+           05 FILLER PIC X(18) VALUE 'SC880000008999999'.
+           05 FILLER PIC X(18) VALUE 'SP010000001999999'.
+           05 FILLER PIC X(18) VALUE 'SE490000004999999'.
+           05 FILLER PIC X(18) VALUE 'TO770000007799999'.
+
+       01 WS-UF-TABLE REDEFINES WS-UF-TABLE-VALUES.
+           05 WS-UF-ENTRY OCCURS 27 TIMES INDEXED BY WS-UF-IDX.
+               10 WS-UF-CODE PIC X(2).
+               10 WS-UF-CEP-LOW PIC 9(8).
+               10 WS-UF-CEP-HIGH PIC 9(8).
+
+       01 WS-UF-COUNT PIC 9(2) VALUE 27.
