@@ -3,41 +3,936 @@
       * Date:21/10/2023
       * Purpose: Practice writing simple files in COBOL
       * Tectonics: cobc
+      * Modification History:
+      *   21/10/2023 RM  Original version.
+      *   08/08/2026 RM  Moved OUTPUT-REGISTER onto the shared CLMREC
+      *                  layout so CLIENT-CODE is PIC 9(7), matching
+      *                  READING-FILES.
+      *   08/08/2026 RM  Added an UPDATE mode that REWRITEs an existing
+      *                  client on the indexed master instead of only
+      *                  ever appending new ones.
+      *   08/08/2026 RM  Added a DELETE mode that flips CM-CLIENT-STATUS
+      *                  to inactive instead of erasing the record, so
+      *                  retired clients stay on file for history.
+      *   08/08/2026 RM  ADD now checks the indexed master for a
+      *                  duplicate CLIENT-CODE and refuses the write
+      *                  instead of allowing two clients to share it.
+      *   08/08/2026 RM  ADD and UPDATE now capture the full address
+      *                  (street/number/state/CEP), not just city.
+      *   08/08/2026 RM  State/CEP are now checked against the UF-TABLE
+      *                  of real Brazilian state/CEP ranges, with a
+      *                  re-prompt on a typo'd state or CEP.
+      *   08/08/2026 RM  Every add/update/delete now appends a line to
+      *                  the client audit trail file.
+      *   08/08/2026 RM  ADD and UPDATE now accept an optional partner
+      *                  client code, checked against the master so a
+      *                  client can never link to a partner who isn't
+      *                  really on file.
+      *   08/08/2026 RM  Each run now brackets its additions on the
+      *                  output file with an HDR batch record and a TRL
+      *                  record carrying the run's control total. Both
+      *                  start with a non-numeric tag so the existing
+      *                  CLIENT-CODE NUMERIC check on the reading side
+      *                  skips them like any other non-client line.
+      *   08/08/2026 RM  Replaced the A/U/D prompt plus Y/N repeat
+      *                  question with a proper numbered menu, and added
+      *                  an Inquire option so a client can be looked up
+      *                  without going through update.
+      *   08/08/2026 RM  ADD and UPDATE now reject a blank name and
+      *                  check the city against the CITY-TABLE list of
+      *                  known cities, the same way state/CEP are
+      *                  checked against UF-TABLE.
+      *   08/08/2026 RM  Rejected transactions are now counted and
+      *                  reflected in RETURN-CODE at end of run.
+      *   08/08/2026 RM  OUTPUT-FILE-DATA's path now comes from the
+      *                  OUTPUT_DATA_FILE environment variable, falling
+      *                  back to output-data.txt, instead of a fixed
+      *                  literal.
+      *   08/08/2026 RM  Every OPEN/WRITE against OUTPUT-FILE-DATA and
+      *                  AUDIT-FILE now checks FILE STATUS and reports
+      *                  a clear message instead of failing
+      *                  mysteriously; the startup open aborts the run
+      *                  (GOBACK, RETURN-CODE 16) since nothing useful
+      *                  can happen without it.
+      *   08/08/2026 RM  Start and end of run now logged to the shared
+      *                  job log, with the end entry carrying the
+      *                  count of clients added.
+      *   08/08/2026 RM  UPDATE now appends an entry to the client
+      *                  name/city change-history file whenever either
+      *                  value actually changes, so the prior value
+      *                  isn't simply lost when a name/city is edited.
+      *   08/08/2026 RM  ADD now shows a review screen of everything
+      *                  entered and requires an explicit Y before the
+      *                  record is written, so a typo can be caught
+      *                  before it's committed.
+      *   08/08/2026 RM  Added a bulk import option that reads a
+      *                  comma-delimited feed file and runs every row
+      *                  through the same validation as interactive
+      *                  Add, reporting a loaded/rejected count.
+      *   08/08/2026 RM  1900-VALIDATE-NAME-CITY now also rejects a
+      *                  client name containing anything other than
+      *                  letters, spaces, apostrophes, hyphens, or
+      *                  periods, instead of only checking for blank.
+      *   08/08/2026 RM  ADD and bulk import now also write the new
+      *                  client onto the indexed master (clients.dat),
+      *                  not just onto output-data.txt, so the client
+      *                  is immediately visible to update/delete/
+      *                  inquire/partner-lookup instead of only after
+      *                  the next CLIENT-INDEX run.
+      *   09/08/2026 RM  Startup OPEN EXTEND on OUTPUT-FILE-DATA now
+      *                  falls back to OPEN OUTPUT on status 35, same
+      *                  as the audit and change-history files, so a
+      *                  first run on a clean environment (no
+      *                  output-data.txt yet) no longer refuses to
+      *                  start. Named the HDR/TRL comma FILLERs and
+      *                  re-MOVE the tag/comma literals right before
+      *                  each WRITE, since they share the FD buffer
+      *                  with OUTPUT-REGISTER and the load-time VALUE
+      *                  clauses don't survive the detail writes in
+      *                  between. 4000-WRITE-AUDIT now falls back to
+      *                  OPEN OUTPUT on status 35 as well, matching
+      *                  4100-WRITE-CHANGE-HISTORY.
+      *   09/08/2026 RM  Added a WRITING_FILES_MODE=BATCH environment
+      *                  switch that runs the bulk import straight away
+      *                  and exits instead of showing the menu, so
+      *                  BATCH-DRIVER's unattended chain can run client
+      *                  registration from a feed file without an
+      *                  operator at the console.
+      *   09/08/2026 RM  1970-WRITE-MASTER-RECORD now checks for status
+      *                  35 and counts a reject the same way 2000-
+      *                  UPDATE-CLIENT/3000-DELETE-CLIENT already do,
+      *                  instead of only DISPLAYing the open failure -
+      *                  a client added or bulk-imported before
+      *                  CLIENT-INDEX has ever built clients.dat was
+      *                  silently skipped with no reject counted.
+      *   09/08/2026 RM  The client master path is now resolved from
+      *                  CLIENT_MASTER_FILE (falling back to the
+      *                  original literal), the same as CLIENT-INDEX
+      *                  already does, instead of a hardcoded literal
+      *                  that ignored an operator's override and left
+      *                  this program pointed at a different master
+      *                  file than the one CLIENT-INDEX just rebuilt.
+      *   09/08/2026 RM  2000-UPDATE-CLIENT now saves/restores the
+      *                  whole CLIENT-MASTER-RECORD around the
+      *                  1800-VALIDATE-PARTNER call instead of just
+      *                  CM-CLIENT-CODE - that call's READ against the
+      *                  partner's key loads the partner's entire
+      *                  record into the same buffer, so every field
+      *                  but the code was being overwritten with the
+      *                  partner's data before the REWRITE that follows.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WRITING-FILES.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OUTPUT-FILE-DATA ASSIGN TO '..\output-data.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUTPUT-FILE-DATA ASSIGN TO WS-OUTPUT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OUTPUT-STATUS.
+
+           SELECT CLIENT-MASTER-FILE ASSIGN TO WS-MASTER-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CM-CLIENT-CODE
+           FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO '..\client-audit.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CHANGE-HISTORY-FILE
+           ASSIGN TO '..\client-name-history.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHANGE-HISTORY-STATUS.
+
+           SELECT CLIENT-FEED-FILE ASSIGN TO WS-FEED-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FEED-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD OUTPUT-FILE-DATA.
-       01 OUTPUT-REGISTER.
-           02 CLIENT-CODE PIC 999.
-           02 COMMA-CHAR PIC X(1).
-           02 CLIENT-NAME PIC X(20).
-           02 COMMA-CHAR-2 PIC X(1).
-           02 CLIENT-CITY PIC X(20).
+       COPY CLMREC REPLACING ==:RECNAME:== BY ==OUTPUT-REGISTER==.
+       01 OUTPUT-HDR-LINE.
+           05 OHDR-TAG PIC X(3).
+           05 OHDR-COMMA-1 PIC X(1).
+           05 OHDR-DATE PIC 9(8).
+           05 OHDR-COMMA-2 PIC X(1).
+           05 OHDR-TIME PIC 9(8).
+       01 OUTPUT-TRL-LINE.
+           05 OTRL-TAG PIC X(3).
+           05 OTRL-COMMA-1 PIC X(1).
+           05 OTRL-COUNT PIC 9(7).
+
+       FD CLIENT-MASTER-FILE.
+       COPY CLMIDXREC.
+
+       FD AUDIT-FILE.
+       COPY AUDITREC REPLACING ==:RECNAME:== BY ==AUDIT-LINE==.
+
+       FD CHANGE-HISTORY-FILE.
+       COPY CHGHISTREC REPLACING ==:RECNAME:== BY ==CHANGE-HIST-LINE==.
+
+       FD CLIENT-FEED-FILE.
+       COPY CLMFEEDREC REPLACING ==:RECNAME:== BY ==FEED-REGISTER==.
+
        WORKING-STORAGE SECTION.
-       01 WS-KEEP-REGISTERING PIC X(1) VALUE 'S'.
+       01 WS-MENU-CHOICE PIC 9(1).
+       01 WS-MASTER-FILENAME PIC X(100).
+       01 WS-MASTER-STATUS PIC X(2).
+       01 WS-FOUND-SWITCH PIC X(1).
+           88 WS-CLIENT-FOUND VALUE 'Y'.
+           88 WS-CLIENT-NOT-FOUND VALUE 'N'.
+       01 WS-DUPLICATE-SWITCH PIC X(1).
+           88 WS-DUPLICATE-CODE VALUE 'Y'.
+           88 WS-CODE-IS-NEW VALUE 'N'.
+       COPY UF-TABLE.
+       01 WS-CHECK-STATE PIC X(2).
+       01 WS-CHECK-CEP PIC 9(8).
+       01 WS-ADDRESS-SWITCH PIC X(1).
+           88 WS-ADDRESS-VALID VALUE 'Y'.
+           88 WS-ADDRESS-INVALID VALUE 'N'.
+       01 WS-PRIOR-STATE PIC X(2).
+       01 WS-PRIOR-CEP PIC 9(8).
+       01 WS-AUDIT-CODE PIC 9(7).
+       01 WS-AUDIT-NAME PIC X(20).
+       01 WS-AUDIT-ACTION PIC X(6).
+       01 WS-CHECK-PARTNER PIC 9(7).
+       01 WS-PARTNER-SWITCH PIC X(1).
+           88 WS-PARTNER-VALID VALUE 'Y'.
+           88 WS-PARTNER-INVALID VALUE 'N'.
+       01 WS-SAVE-CLIENT-MASTER-RECORD PIC X(90).
+       01 WS-PRIOR-PARTNER PIC 9(7).
+       01 WS-RUN-ADD-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-RUN-REJECT-COUNT PIC 9(7) VALUE ZERO.
+       COPY CITY-TABLE.
+       01 WS-NAME-CITY-SWITCH PIC X(1).
+           88 WS-NAME-CITY-VALID VALUE 'Y'.
+           88 WS-NAME-CITY-INVALID VALUE 'N'.
+       01 WS-PRIOR-CITY PIC X(20).
+       01 WS-PRIOR-NAME PIC X(20).
+       01 WS-CHECK-NAME PIC X(20).
+       01 WS-CHECK-CITY PIC X(20).
+       01 WS-NC-IDX PIC 9(2) COMP.
+       01 WS-NC-CHAR PIC X(1).
+       01 WS-NAME-CHARS-SWITCH PIC X(1).
+           88 WS-NAME-CHARS-VALID VALUE 'Y'.
+           88 WS-NAME-CHARS-INVALID VALUE 'N'.
+       01 WS-OUTPUT-FILENAME PIC X(100).
+       01 WS-OUTPUT-STATUS PIC X(2).
+       01 WS-AUDIT-STATUS PIC X(2).
+       01 WS-CHANGE-HISTORY-STATUS PIC X(2).
+       01 WS-CHANGE-CODE PIC 9(7).
+       01 WS-CHANGE-FIELD PIC X(4).
+       01 WS-CHANGE-OLD-VALUE PIC X(20).
+       01 WS-CHANGE-NEW-VALUE PIC X(20).
+       01 WS-CONFIRM-SWITCH PIC X(1).
+           88 WS-CONFIRM-YES VALUE 'Y'.
+           88 WS-CONFIRM-NO VALUE 'N'.
+           88 WS-CONFIRM-PENDING VALUE SPACE.
+       01 WS-FEED-FILENAME PIC X(100).
+       01 WS-FEED-STATUS PIC X(2).
+       01 WS-FEED-EOF-SWITCH PIC X(1).
+           88 WS-FEED-EOF VALUE 'Y'.
+           88 WS-FEED-NOT-EOF VALUE 'N'.
+       01 WS-FEED-LOAD-COUNT PIC 9(7).
+       01 WS-FEED-REJECT-COUNT PIC 9(7).
+       01 WS-RUN-MODE PIC X(5).
+       COPY JOBLOGPARM.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            OPEN OUTPUT OUTPUT-FILE-DATA.
-           PERFORM UNTIL WS-KEEP-REGISTERING = 'N'
-               DISPLAY "Client code: "
-               ACCEPT CLIENT-CODE
-               MOVE ',' TO COMMA-CHAR
-               DISPLAY "Cliente name:"
-               ACCEPT CLIENT-NAME
-               MOVE ',' TO COMMA-CHAR-2
-               DISPLAY "Client city: "
-               ACCEPT CLIENT-CITY
-               WRITE OUTPUT-REGISTER
-               DISPLAY "Register another client? (Y/N)"
-               ACCEPT WS-KEEP-REGISTERING
-           END-PERFORM
+           MOVE "WRITING-FILES" TO JL-CALL-PROGRAM
+           SET JL-CALL-START TO TRUE
+           MOVE ZERO TO JL-CALL-RECORD-COUNT
+           CALL "JOBLOG" USING JL-CALL-PROGRAM JL-CALL-EVENT
+               JL-CALL-RECORD-COUNT
+           MOVE SPACES TO WS-OUTPUT-FILENAME
+           ACCEPT WS-OUTPUT-FILENAME FROM ENVIRONMENT "OUTPUT_DATA_FILE"
+           IF WS-OUTPUT-FILENAME = SPACES
+               MOVE '../output-data.txt' TO WS-OUTPUT-FILENAME
+           END-IF
+           MOVE SPACES TO WS-MASTER-FILENAME
+           ACCEPT WS-MASTER-FILENAME
+               FROM ENVIRONMENT "CLIENT_MASTER_FILE"
+           IF WS-MASTER-FILENAME = SPACES
+               MOVE '..\clients.dat' TO WS-MASTER-FILENAME
+           END-IF
+           OPEN EXTEND OUTPUT-FILE-DATA
+           IF WS-OUTPUT-STATUS = '35'
+               OPEN OUTPUT OUTPUT-FILE-DATA
+               CLOSE OUTPUT-FILE-DATA
+               OPEN EXTEND OUTPUT-FILE-DATA
+           END-IF
+           IF WS-OUTPUT-STATUS NOT = '00'
+               DISPLAY "WRITING-FILES: cannot open output, status "
+                   WS-OUTPUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           MOVE 'HDR' TO OHDR-TAG
+           MOVE ',' TO OHDR-COMMA-1
+           MOVE ',' TO OHDR-COMMA-2
+           ACCEPT OHDR-DATE FROM DATE YYYYMMDD
+           ACCEPT OHDR-TIME FROM TIME
+           WRITE OUTPUT-HDR-LINE
            CLOSE OUTPUT-FILE-DATA
-           STOP RUN.
+           MOVE SPACES TO WS-RUN-MODE
+           ACCEPT WS-RUN-MODE FROM ENVIRONMENT "WRITING_FILES_MODE"
+           IF WS-RUN-MODE = 'BATCH'
+               PERFORM 6000-BULK-IMPORT-CLIENTS THRU 6000-END
+               MOVE 6 TO WS-MENU-CHOICE
+           END-IF
+           PERFORM UNTIL WS-MENU-CHOICE = 6
+               DISPLAY "1. Add client"
+               DISPLAY "2. Change client"
+               DISPLAY "3. Delete client"
+               DISPLAY "4. Inquire client"
+               DISPLAY "5. Bulk import clients from feed file"
+               DISPLAY "6. Exit"
+               ACCEPT WS-MENU-CHOICE
+               EVALUATE WS-MENU-CHOICE
+                   WHEN 1
+                       PERFORM 1000-ADD-CLIENT THRU 1000-END
+                   WHEN 2
+                       PERFORM 2000-UPDATE-CLIENT THRU 2000-END
+                   WHEN 3
+                       PERFORM 3000-DELETE-CLIENT THRU 3000-END
+                   WHEN 4
+                       PERFORM 5000-INQUIRE-CLIENT THRU 5000-END
+                   WHEN 5
+                       PERFORM 6000-BULK-IMPORT-CLIENTS THRU 6000-END
+                   WHEN 6
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "Invalid option - choose 1 to 6"
+               END-EVALUATE
+           END-PERFORM
+           OPEN EXTEND OUTPUT-FILE-DATA
+           IF WS-OUTPUT-STATUS NOT = '00'
+               DISPLAY "WRITING-FILES: cannot open output, status "
+                   WS-OUTPUT-STATUS
+               ADD 1 TO WS-RUN-REJECT-COUNT
+           ELSE
+               MOVE 'TRL' TO OTRL-TAG
+               MOVE ',' TO OTRL-COMMA-1
+               MOVE WS-RUN-ADD-COUNT TO OTRL-COUNT
+               WRITE OUTPUT-TRL-LINE
+               IF WS-OUTPUT-STATUS NOT = '00'
+                   DISPLAY "WRITING-FILES: output write failed, "
+                       "status " WS-OUTPUT-STATUS
+                   ADD 1 TO WS-RUN-REJECT-COUNT
+               END-IF
+               CLOSE OUTPUT-FILE-DATA
+           END-IF
+           IF WS-RUN-REJECT-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           SET JL-CALL-END TO TRUE
+           MOVE WS-RUN-ADD-COUNT TO JL-CALL-RECORD-COUNT
+           CALL "JOBLOG" USING JL-CALL-PROGRAM JL-CALL-EVENT
+               JL-CALL-RECORD-COUNT
+           GOBACK.
+
+       1000-ADD-CLIENT.
+           INITIALIZE OUTPUT-REGISTER
+           MOVE ',' TO COMMA-CHAR
+           MOVE ',' TO COMMA-CHAR-2
+           MOVE ',' TO COMMA-CHAR-3
+           MOVE ',' TO COMMA-CHAR-4
+           MOVE ',' TO COMMA-CHAR-5
+           MOVE ',' TO COMMA-CHAR-6
+           MOVE ',' TO COMMA-CHAR-7
+           MOVE ',' TO COMMA-CHAR-8
+           MOVE 'A' TO CLIENT-STATUS
+           DISPLAY "Client code: "
+           ACCEPT CLIENT-CODE
+           PERFORM 1500-CHECK-DUPLICATE THRU 1500-END
+           IF WS-DUPLICATE-CODE
+               DISPLAY "Client code " CLIENT-CODE
+                   " already on file - not added"
+               ADD 1 TO WS-RUN-REJECT-COUNT
+           ELSE
+               SET WS-NAME-CITY-INVALID TO TRUE
+               PERFORM UNTIL WS-NAME-CITY-VALID
+                   DISPLAY "Cliente name:"
+                   ACCEPT CLIENT-NAME
+                   DISPLAY "Client city: "
+                   ACCEPT CLIENT-CITY
+                   MOVE CLIENT-NAME TO WS-CHECK-NAME
+                   MOVE CLIENT-CITY TO WS-CHECK-CITY
+                   PERFORM 1900-VALIDATE-NAME-CITY THRU 1900-END
+               END-PERFORM
+               MOVE WS-CHECK-CITY TO CLIENT-CITY
+               DISPLAY "Client street: "
+               ACCEPT CLIENT-STREET
+               DISPLAY "Client number: "
+               ACCEPT CLIENT-NUMBER
+               SET WS-ADDRESS-INVALID TO TRUE
+               PERFORM UNTIL WS-ADDRESS-VALID
+                   DISPLAY "Client state (UF): "
+                   ACCEPT CLIENT-STATE
+                   DISPLAY "Client CEP: "
+                   ACCEPT CLIENT-CEP
+                   MOVE CLIENT-STATE TO WS-CHECK-STATE
+                   MOVE CLIENT-CEP TO WS-CHECK-CEP
+                   PERFORM 1700-VALIDATE-UF-CEP THRU 1700-END
+               END-PERFORM
+               SET WS-PARTNER-INVALID TO TRUE
+               PERFORM UNTIL WS-PARTNER-VALID
+                   DISPLAY "Partner client code (0 = none): "
+                   ACCEPT CLIENT-PARTNER-CODE
+                   MOVE CLIENT-PARTNER-CODE TO WS-CHECK-PARTNER
+                   OPEN INPUT CLIENT-MASTER-FILE
+                   PERFORM 1800-VALIDATE-PARTNER THRU 1800-END
+                   CLOSE CLIENT-MASTER-FILE
+               END-PERFORM
+               PERFORM 1600-CONFIRM-ADD THRU 1600-END
+               IF WS-CONFIRM-NO
+                   DISPLAY "Add cancelled - client not saved"
+               ELSE
+                   OPEN EXTEND OUTPUT-FILE-DATA
+                   IF WS-OUTPUT-STATUS NOT = '00'
+                       DISPLAY "WRITING-FILES: cannot open output, "
+                           "status " WS-OUTPUT-STATUS
+                       ADD 1 TO WS-RUN-REJECT-COUNT
+                   ELSE
+                       WRITE OUTPUT-REGISTER
+                       IF WS-OUTPUT-STATUS NOT = '00'
+                           DISPLAY "WRITING-FILES: output write "
+                               "failed, status " WS-OUTPUT-STATUS
+                           ADD 1 TO WS-RUN-REJECT-COUNT
+                       ELSE
+                           ADD 1 TO WS-RUN-ADD-COUNT
+                           MOVE CLIENT-CODE TO WS-AUDIT-CODE
+                           MOVE CLIENT-NAME TO WS-AUDIT-NAME
+                           MOVE 'ADD' TO WS-AUDIT-ACTION
+                           PERFORM 4000-WRITE-AUDIT THRU 4000-END
+                           PERFORM 1970-WRITE-MASTER-RECORD
+                               THRU 1970-END
+                       END-IF
+                       CLOSE OUTPUT-FILE-DATA
+                   END-IF
+               END-IF
+           END-IF.
+       1000-END. EXIT.
+
+       1500-CHECK-DUPLICATE.
+           SET WS-CODE-IS-NEW TO TRUE
+           OPEN INPUT CLIENT-MASTER-FILE
+           IF WS-MASTER-STATUS NOT = '35'
+               MOVE CLIENT-CODE TO CM-CLIENT-CODE
+               READ CLIENT-MASTER-FILE
+                   INVALID KEY
+                       SET WS-CODE-IS-NEW TO TRUE
+                   NOT INVALID KEY
+                       SET WS-DUPLICATE-CODE TO TRUE
+               END-READ
+               CLOSE CLIENT-MASTER-FILE
+           END-IF.
+       1500-END. EXIT.
+
+       1600-CONFIRM-ADD.
+           SET WS-CONFIRM-PENDING TO TRUE
+           PERFORM UNTIL NOT WS-CONFIRM-PENDING
+               DISPLAY "----- Confirm new client -----"
+               DISPLAY "Code    : " CLIENT-CODE
+               DISPLAY "Name    : " CLIENT-NAME
+               DISPLAY "City    : " CLIENT-CITY
+               DISPLAY "Street  : " CLIENT-STREET
+               DISPLAY "Number  : " CLIENT-NUMBER
+               DISPLAY "State   : " CLIENT-STATE
+               DISPLAY "CEP     : " CLIENT-CEP
+               DISPLAY "Partner : " CLIENT-PARTNER-CODE
+               DISPLAY "Save this client? (Y/N): "
+               ACCEPT WS-CONFIRM-SWITCH
+               IF NOT WS-CONFIRM-YES AND NOT WS-CONFIRM-NO
+                   DISPLAY "Please answer Y or N"
+                   SET WS-CONFIRM-PENDING TO TRUE
+               END-IF
+           END-PERFORM.
+       1600-END. EXIT.
+
+       1700-VALIDATE-UF-CEP.
+           SET WS-ADDRESS-INVALID TO TRUE
+           SET WS-UF-IDX TO 1
+           SEARCH WS-UF-ENTRY
+               WHEN WS-UF-CODE (WS-UF-IDX) = WS-CHECK-STATE
+                   IF WS-CHECK-CEP >= WS-UF-CEP-LOW (WS-UF-IDX)
+                       AND WS-CHECK-CEP <= WS-UF-CEP-HIGH (WS-UF-IDX)
+                       SET WS-ADDRESS-VALID TO TRUE
+                   END-IF
+           END-SEARCH
+           IF WS-ADDRESS-INVALID
+               DISPLAY "Invalid state/CEP combination for UF "
+                   WS-CHECK-STATE
+           END-IF.
+       1700-END. EXIT.
+
+      * Expects CLIENT-MASTER-FILE already open (INPUT or I-O) by the
+      * caller. The READ below loads the whole CLIENT-MASTER-RECORD for
+      * the partner's key, not just CM-CLIENT-CODE, so a caller that is
+      * mid-edit of a different record on the same file (see
+      * 2000-UPDATE-CLIENT) must save/restore the entire record around
+      * the call, not just the key.
+       1800-VALIDATE-PARTNER.
+           IF WS-CHECK-PARTNER = ZERO
+               SET WS-PARTNER-VALID TO TRUE
+           ELSE
+               SET WS-PARTNER-INVALID TO TRUE
+               IF WS-MASTER-STATUS NOT = '35'
+                   MOVE WS-CHECK-PARTNER TO CM-CLIENT-CODE
+                   READ CLIENT-MASTER-FILE
+                       INVALID KEY
+                           DISPLAY "Partner code " WS-CHECK-PARTNER
+                               " is not on file"
+                       NOT INVALID KEY
+                           SET WS-PARTNER-VALID TO TRUE
+                   END-READ
+               END-IF
+           END-IF.
+       1800-END. EXIT.
+
+      * Expects WS-CHECK-NAME/WS-CHECK-CITY loaded by the caller from
+      * whichever record layout (OUTPUT-REGISTER or CLIENT-MASTER-
+      * RECORD) it is working with, the same way WS-CHECK-STATE/
+      * WS-CHECK-CEP feed 1700-VALIDATE-UF-CEP.
+       1900-VALIDATE-NAME-CITY.
+           SET WS-NAME-CITY-INVALID TO TRUE
+           IF WS-CHECK-NAME = SPACES
+               DISPLAY "Client name cannot be blank"
+           ELSE
+               PERFORM 1950-CHECK-NAME-CHARS THRU 1950-END
+               IF WS-NAME-CHARS-INVALID
+                   DISPLAY "Client name " WS-CHECK-NAME
+                       " contains characters other than letters, "
+                       "spaces, apostrophes, hyphens, and periods"
+               ELSE
+                   INSPECT WS-CHECK-CITY CONVERTING
+                       "abcdefghijklmnopqrstuvwxyz" TO
+                       "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                   SET WS-CITY-IDX TO 1
+                   SEARCH WS-CITY-ENTRY
+                       WHEN WS-CITY-NAME (WS-CITY-IDX) = WS-CHECK-CITY
+                           SET WS-NAME-CITY-VALID TO TRUE
+                   END-SEARCH
+                   IF WS-NAME-CITY-INVALID
+                       DISPLAY "City " WS-CHECK-CITY
+                           " is not in the known city list"
+                   END-IF
+               END-IF
+           END-IF.
+       1900-END. EXIT.
+
+      * Accepts letters, spaces, apostrophes, hyphens, and periods -
+      * covers names such as "O'Brien" and "Maria-Jose dos Santos" -
+      * and rejects anything else (digits, control/punctuation
+      * characters that have no business in a client name).
+       1950-CHECK-NAME-CHARS.
+           SET WS-NAME-CHARS-VALID TO TRUE
+           SET WS-NC-IDX TO 1
+           PERFORM 1960-CHECK-ONE-CHAR THRU 1960-END
+               VARYING WS-NC-IDX FROM 1 BY 1
+               UNTIL WS-NC-IDX > LENGTH OF WS-CHECK-NAME.
+       1950-END. EXIT.
+
+       1960-CHECK-ONE-CHAR.
+           MOVE WS-CHECK-NAME (WS-NC-IDX:1) TO WS-NC-CHAR
+           IF WS-NC-CHAR NOT = SPACE
+               AND (WS-NC-CHAR < "A" OR WS-NC-CHAR > "Z")
+               AND (WS-NC-CHAR < "a" OR WS-NC-CHAR > "z")
+               AND WS-NC-CHAR NOT = "'"
+               AND WS-NC-CHAR NOT = "-"
+               AND WS-NC-CHAR NOT = "."
+               SET WS-NAME-CHARS-INVALID TO TRUE
+           END-IF.
+       1960-END. EXIT.
+
+      * Mirrors CLIENT-INDEX's 2000-LOAD-ONE so a client added or
+      * imported here lands on the indexed master immediately instead
+      * of only showing up after the next CLIENT-INDEX run.
+       1970-WRITE-MASTER-RECORD.
+           MOVE CLIENT-CODE TO CM-CLIENT-CODE
+           MOVE CLIENT-NAME TO CM-CLIENT-NAME
+           MOVE CLIENT-CITY TO CM-CLIENT-CITY
+           MOVE CLIENT-STREET TO CM-CLIENT-STREET
+           MOVE CLIENT-NUMBER TO CM-CLIENT-NUMBER
+           MOVE CLIENT-STATE TO CM-CLIENT-STATE
+           MOVE CLIENT-CEP TO CM-CLIENT-CEP
+           MOVE CLIENT-STATUS TO CM-CLIENT-STATUS
+           MOVE CLIENT-PARTNER-CODE TO CM-PARTNER-CODE
+           OPEN I-O CLIENT-MASTER-FILE
+           IF WS-MASTER-STATUS = '35'
+               DISPLAY "No client master on file yet - run "
+                   "CLIENT-INDEX first"
+               ADD 1 TO WS-RUN-REJECT-COUNT
+           ELSE
+               IF WS-MASTER-STATUS NOT = '00'
+                   DISPLAY "WRITING-FILES: cannot open client master, "
+                       "status " WS-MASTER-STATUS
+                   ADD 1 TO WS-RUN-REJECT-COUNT
+               ELSE
+                   WRITE CLIENT-MASTER-RECORD
+                   IF WS-MASTER-STATUS NOT = '00'
+                       DISPLAY "WRITING-FILES: client master write "
+                           "failed, status " WS-MASTER-STATUS
+                       ADD 1 TO WS-RUN-REJECT-COUNT
+                   END-IF
+                   CLOSE CLIENT-MASTER-FILE
+               END-IF
+           END-IF.
+       1970-END. EXIT.
+
+       2000-UPDATE-CLIENT.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           OPEN I-O CLIENT-MASTER-FILE
+           IF WS-MASTER-STATUS = '35'
+               DISPLAY "No client master on file yet - run "
+                   "CLIENT-INDEX first"
+               ADD 1 TO WS-RUN-REJECT-COUNT
+           ELSE
+               DISPLAY "Client code to update: "
+               ACCEPT CM-CLIENT-CODE
+               READ CLIENT-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "Client code not on file"
+                       ADD 1 TO WS-RUN-REJECT-COUNT
+                   NOT INVALID KEY
+                       SET WS-CLIENT-FOUND TO TRUE
+               END-READ
+               IF WS-CLIENT-FOUND
+                   MOVE CM-CLIENT-NAME TO WS-PRIOR-NAME
+                   DISPLAY "New name (blank keeps " CM-CLIENT-NAME "):"
+                   ACCEPT CM-CLIENT-NAME
+                   IF CM-CLIENT-NAME = SPACES
+                       MOVE WS-PRIOR-NAME TO CM-CLIENT-NAME
+                   END-IF
+                   MOVE CM-CLIENT-CITY TO WS-PRIOR-CITY
+                   DISPLAY "New city (blank keeps " CM-CLIENT-CITY "):"
+                   ACCEPT CM-CLIENT-CITY
+                   IF CM-CLIENT-CITY NOT = SPACES
+                       MOVE CM-CLIENT-NAME TO WS-CHECK-NAME
+                       MOVE CM-CLIENT-CITY TO WS-CHECK-CITY
+                       PERFORM 1900-VALIDATE-NAME-CITY THRU 1900-END
+                       IF WS-NAME-CITY-INVALID
+                           DISPLAY "City not changed - keeping "
+                               "prior value"
+                           MOVE WS-PRIOR-CITY TO CM-CLIENT-CITY
+                       ELSE
+                           MOVE WS-CHECK-CITY TO CM-CLIENT-CITY
+                       END-IF
+                   ELSE
+                       MOVE WS-PRIOR-CITY TO CM-CLIENT-CITY
+                   END-IF
+                   DISPLAY "New street (blank keeps "
+                       CM-CLIENT-STREET "):"
+                   ACCEPT CM-CLIENT-STREET
+                   DISPLAY "New number (blank keeps "
+                       CM-CLIENT-NUMBER "):"
+                   ACCEPT CM-CLIENT-NUMBER
+                   MOVE CM-CLIENT-STATE TO WS-PRIOR-STATE
+                   MOVE CM-CLIENT-CEP TO WS-PRIOR-CEP
+                   DISPLAY "New state (blank keeps "
+                       CM-CLIENT-STATE "):"
+                   ACCEPT CM-CLIENT-STATE
+                   DISPLAY "New CEP (blank keeps " CM-CLIENT-CEP "):"
+                   ACCEPT CM-CLIENT-CEP
+                   MOVE CM-CLIENT-STATE TO WS-CHECK-STATE
+                   MOVE CM-CLIENT-CEP TO WS-CHECK-CEP
+                   PERFORM 1700-VALIDATE-UF-CEP THRU 1700-END
+                   IF WS-ADDRESS-INVALID
+                       DISPLAY "State/CEP not changed - keeping "
+                           "prior address"
+                       MOVE WS-PRIOR-STATE TO CM-CLIENT-STATE
+                       MOVE WS-PRIOR-CEP TO CM-CLIENT-CEP
+                   END-IF
+                   MOVE CM-PARTNER-CODE TO WS-PRIOR-PARTNER
+                   DISPLAY "New partner code (blank keeps "
+                       CM-PARTNER-CODE "):"
+                   ACCEPT CM-PARTNER-CODE
+                   MOVE CM-PARTNER-CODE TO WS-CHECK-PARTNER
+                   MOVE CLIENT-MASTER-RECORD TO
+                       WS-SAVE-CLIENT-MASTER-RECORD
+                   PERFORM 1800-VALIDATE-PARTNER THRU 1800-END
+                   MOVE WS-SAVE-CLIENT-MASTER-RECORD TO
+                       CLIENT-MASTER-RECORD
+                   IF WS-PARTNER-INVALID
+                       DISPLAY "Partner code not changed - keeping "
+                           "prior value"
+                       MOVE WS-PRIOR-PARTNER TO CM-PARTNER-CODE
+                   END-IF
+                   REWRITE CLIENT-MASTER-RECORD
+                   IF WS-MASTER-STATUS = '00'
+                       DISPLAY "Client " CM-CLIENT-CODE " updated"
+                       MOVE CM-CLIENT-CODE TO WS-AUDIT-CODE
+                       MOVE CM-CLIENT-NAME TO WS-AUDIT-NAME
+                       MOVE 'UPDATE' TO WS-AUDIT-ACTION
+                       PERFORM 4000-WRITE-AUDIT THRU 4000-END
+                       IF WS-PRIOR-NAME NOT = CM-CLIENT-NAME
+                           MOVE CM-CLIENT-CODE TO WS-CHANGE-CODE
+                           MOVE 'NAME' TO WS-CHANGE-FIELD
+                           MOVE WS-PRIOR-NAME TO WS-CHANGE-OLD-VALUE
+                           MOVE CM-CLIENT-NAME TO WS-CHANGE-NEW-VALUE
+                           PERFORM 4100-WRITE-CHANGE-HISTORY
+                               THRU 4100-END
+                       END-IF
+                       IF WS-PRIOR-CITY NOT = CM-CLIENT-CITY
+                           MOVE CM-CLIENT-CODE TO WS-CHANGE-CODE
+                           MOVE 'CITY' TO WS-CHANGE-FIELD
+                           MOVE WS-PRIOR-CITY TO WS-CHANGE-OLD-VALUE
+                           MOVE CM-CLIENT-CITY TO WS-CHANGE-NEW-VALUE
+                           PERFORM 4100-WRITE-CHANGE-HISTORY
+                               THRU 4100-END
+                       END-IF
+                   ELSE
+                       DISPLAY "Update failed, status "
+                           WS-MASTER-STATUS
+                       ADD 1 TO WS-RUN-REJECT-COUNT
+                   END-IF
+               END-IF
+               CLOSE CLIENT-MASTER-FILE
+           END-IF.
+       2000-END. EXIT.
+
+       3000-DELETE-CLIENT.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           OPEN I-O CLIENT-MASTER-FILE
+           IF WS-MASTER-STATUS = '35'
+               DISPLAY "No client master on file yet - run "
+                   "CLIENT-INDEX first"
+               ADD 1 TO WS-RUN-REJECT-COUNT
+           ELSE
+               DISPLAY "Client code to deactivate: "
+               ACCEPT CM-CLIENT-CODE
+               READ CLIENT-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "Client code not on file"
+                       ADD 1 TO WS-RUN-REJECT-COUNT
+                   NOT INVALID KEY
+                       SET WS-CLIENT-FOUND TO TRUE
+               END-READ
+               IF WS-CLIENT-FOUND
+                   SET CM-INACTIVE TO TRUE
+                   REWRITE CLIENT-MASTER-RECORD
+                   IF WS-MASTER-STATUS = '00'
+                       DISPLAY "Client " CM-CLIENT-CODE " deactivated"
+                       MOVE CM-CLIENT-CODE TO WS-AUDIT-CODE
+                       MOVE CM-CLIENT-NAME TO WS-AUDIT-NAME
+                       MOVE 'DELETE' TO WS-AUDIT-ACTION
+                       PERFORM 4000-WRITE-AUDIT THRU 4000-END
+                   ELSE
+                       DISPLAY "Delete failed, status "
+                           WS-MASTER-STATUS
+                       ADD 1 TO WS-RUN-REJECT-COUNT
+                   END-IF
+               END-IF
+               CLOSE CLIENT-MASTER-FILE
+           END-IF.
+       3000-END. EXIT.
+
+       4000-WRITE-AUDIT.
+           INITIALIZE AUDIT-LINE
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           MOVE WS-AUDIT-ACTION TO AUD-ACTION
+           MOVE WS-AUDIT-CODE TO AUD-CLIENT-CODE
+           MOVE WS-AUDIT-NAME TO AUD-CLIENT-NAME
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY "WRITING-FILES: cannot open audit file, status "
+                   WS-AUDIT-STATUS
+           ELSE
+               WRITE AUDIT-LINE
+               IF WS-AUDIT-STATUS NOT = '00'
+                   DISPLAY "WRITING-FILES: audit write failed, status "
+                       WS-AUDIT-STATUS
+               END-IF
+               CLOSE AUDIT-FILE
+           END-IF.
+       4000-END. EXIT.
+
+       4100-WRITE-CHANGE-HISTORY.
+           OPEN EXTEND CHANGE-HISTORY-FILE
+           IF WS-CHANGE-HISTORY-STATUS = '35'
+               OPEN OUTPUT CHANGE-HISTORY-FILE
+               CLOSE CHANGE-HISTORY-FILE
+               OPEN EXTEND CHANGE-HISTORY-FILE
+           END-IF
+           IF WS-CHANGE-HISTORY-STATUS NOT = '00'
+               DISPLAY "WRITING-FILES: cannot open change history, "
+                   "status " WS-CHANGE-HISTORY-STATUS
+           ELSE
+               MOVE SPACES TO CHANGE-HIST-LINE
+               MOVE WS-CHANGE-CODE TO CH-CLIENT-CODE
+               ACCEPT CH-DATE FROM DATE YYYYMMDD
+               MOVE WS-CHANGE-FIELD TO CH-FIELD-NAME
+               MOVE WS-CHANGE-OLD-VALUE TO CH-OLD-VALUE
+               MOVE WS-CHANGE-NEW-VALUE TO CH-NEW-VALUE
+               WRITE CHANGE-HIST-LINE
+               IF WS-CHANGE-HISTORY-STATUS NOT = '00'
+                   DISPLAY "WRITING-FILES: change history write "
+                       "failed, status " WS-CHANGE-HISTORY-STATUS
+               END-IF
+               CLOSE CHANGE-HISTORY-FILE
+           END-IF.
+       4100-END. EXIT.
+
+       5000-INQUIRE-CLIENT.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           OPEN INPUT CLIENT-MASTER-FILE
+           IF WS-MASTER-STATUS = '35'
+               DISPLAY "No client master on file yet - run "
+                   "CLIENT-INDEX first"
+               ADD 1 TO WS-RUN-REJECT-COUNT
+           ELSE
+               DISPLAY "Client code to inquire: "
+               ACCEPT CM-CLIENT-CODE
+               READ CLIENT-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "Client code not on file"
+                       ADD 1 TO WS-RUN-REJECT-COUNT
+                   NOT INVALID KEY
+                       SET WS-CLIENT-FOUND TO TRUE
+               END-READ
+               IF WS-CLIENT-FOUND
+                   DISPLAY "Client code: " CM-CLIENT-CODE
+                   DISPLAY "Name: " CM-CLIENT-NAME
+                   DISPLAY "City: " CM-CLIENT-CITY
+                   DISPLAY "Street: " CM-CLIENT-STREET
+                       ", " CM-CLIENT-NUMBER
+                   DISPLAY "State/CEP: " CM-CLIENT-STATE
+                       "/" CM-CLIENT-CEP
+                   IF CM-ACTIVE
+                       DISPLAY "Status: Active"
+                   ELSE
+                       DISPLAY "Status: Inactive"
+                   END-IF
+                   DISPLAY "Partner code: " CM-PARTNER-CODE
+               END-IF
+               CLOSE CLIENT-MASTER-FILE
+           END-IF.
+       5000-END. EXIT.
+
+       6000-BULK-IMPORT-CLIENTS.
+           MOVE ZERO TO WS-FEED-LOAD-COUNT
+           MOVE ZERO TO WS-FEED-REJECT-COUNT
+           MOVE SPACES TO WS-FEED-FILENAME
+           ACCEPT WS-FEED-FILENAME FROM ENVIRONMENT "CLIENT_FEED_FILE"
+           IF WS-FEED-FILENAME = SPACES
+               MOVE '../client-feed.txt' TO WS-FEED-FILENAME
+           END-IF
+           OPEN INPUT CLIENT-FEED-FILE
+           IF WS-FEED-STATUS NOT = '00'
+               DISPLAY "WRITING-FILES: cannot open feed file, status "
+                   WS-FEED-STATUS
+               ADD 1 TO WS-RUN-REJECT-COUNT
+           ELSE
+               SET WS-FEED-NOT-EOF TO TRUE
+               PERFORM UNTIL WS-FEED-EOF
+                   READ CLIENT-FEED-FILE
+                       AT END
+                           SET WS-FEED-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 6100-IMPORT-ONE-CLIENT THRU 6100-END
+                   END-READ
+               END-PERFORM
+               CLOSE CLIENT-FEED-FILE
+               DISPLAY "Bulk import complete - " WS-FEED-LOAD-COUNT
+                   " loaded, " WS-FEED-REJECT-COUNT " rejected"
+           END-IF.
+       6000-END. EXIT.
+
+      * Runs one feed row through the same duplicate-check, name/city,
+      * state/CEP and partner validation 1000-ADD-CLIENT uses for
+      * interactive entry, so a bulk load can never put a client on
+      * file that a keyed-in entry would have rejected.
+       6100-IMPORT-ONE-CLIENT.
+           INITIALIZE OUTPUT-REGISTER
+           MOVE ',' TO COMMA-CHAR
+           MOVE ',' TO COMMA-CHAR-2
+           MOVE ',' TO COMMA-CHAR-3
+           MOVE ',' TO COMMA-CHAR-4
+           MOVE ',' TO COMMA-CHAR-5
+           MOVE ',' TO COMMA-CHAR-6
+           MOVE ',' TO COMMA-CHAR-7
+           MOVE ',' TO COMMA-CHAR-8
+           MOVE 'A' TO CLIENT-STATUS
+           MOVE CF-CLIENT-CODE TO CLIENT-CODE
+           PERFORM 1500-CHECK-DUPLICATE THRU 1500-END
+           IF WS-DUPLICATE-CODE
+               DISPLAY "Feed client " CF-CLIENT-CODE
+                   " already on file - skipped"
+               ADD 1 TO WS-FEED-REJECT-COUNT
+           ELSE
+               MOVE CF-CLIENT-NAME TO WS-CHECK-NAME
+               MOVE CF-CLIENT-CITY TO WS-CHECK-CITY
+               PERFORM 1900-VALIDATE-NAME-CITY THRU 1900-END
+               IF WS-NAME-CITY-INVALID
+                   DISPLAY "Feed client " CF-CLIENT-CODE
+                       " has invalid name/city - skipped"
+                   ADD 1 TO WS-FEED-REJECT-COUNT
+               ELSE
+                   MOVE CF-CLIENT-NAME TO CLIENT-NAME
+                   MOVE WS-CHECK-CITY TO CLIENT-CITY
+                   MOVE CF-CLIENT-STREET TO CLIENT-STREET
+                   MOVE CF-CLIENT-NUMBER TO CLIENT-NUMBER
+                   MOVE CF-CLIENT-STATE TO WS-CHECK-STATE
+                   MOVE CF-CLIENT-CEP TO WS-CHECK-CEP
+                   PERFORM 1700-VALIDATE-UF-CEP THRU 1700-END
+                   IF WS-ADDRESS-INVALID
+                       DISPLAY "Feed client " CF-CLIENT-CODE
+                           " has invalid state/CEP - skipped"
+                       ADD 1 TO WS-FEED-REJECT-COUNT
+                   ELSE
+                       MOVE WS-CHECK-STATE TO CLIENT-STATE
+                       MOVE WS-CHECK-CEP TO CLIENT-CEP
+                       MOVE CF-CLIENT-PARTNER-CODE TO
+                           CLIENT-PARTNER-CODE
+                       MOVE CLIENT-PARTNER-CODE TO WS-CHECK-PARTNER
+                       OPEN INPUT CLIENT-MASTER-FILE
+                       PERFORM 1800-VALIDATE-PARTNER THRU 1800-END
+                       CLOSE CLIENT-MASTER-FILE
+                       IF WS-PARTNER-INVALID
+                           DISPLAY "Feed client " CF-CLIENT-CODE
+                               " has invalid partner code - skipped"
+                           ADD 1 TO WS-FEED-REJECT-COUNT
+                       ELSE
+                           OPEN EXTEND OUTPUT-FILE-DATA
+                           IF WS-OUTPUT-STATUS NOT = '00'
+                               DISPLAY "WRITING-FILES: cannot open "
+                                   "output, status " WS-OUTPUT-STATUS
+                               ADD 1 TO WS-FEED-REJECT-COUNT
+                           ELSE
+                               WRITE OUTPUT-REGISTER
+                               IF WS-OUTPUT-STATUS NOT = '00'
+                                   DISPLAY "WRITING-FILES: output "
+                                       "write failed, status "
+                                       WS-OUTPUT-STATUS
+                                   ADD 1 TO WS-FEED-REJECT-COUNT
+                               ELSE
+                                   ADD 1 TO WS-FEED-LOAD-COUNT
+                                   ADD 1 TO WS-RUN-ADD-COUNT
+                                   MOVE CLIENT-CODE TO WS-AUDIT-CODE
+                                   MOVE CLIENT-NAME TO WS-AUDIT-NAME
+                                   MOVE 'ADD' TO WS-AUDIT-ACTION
+                                   PERFORM 4000-WRITE-AUDIT
+                                       THRU 4000-END
+                                   PERFORM 1970-WRITE-MASTER-RECORD
+                                       THRU 1970-END
+                               END-IF
+                               CLOSE OUTPUT-FILE-DATA
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       6100-END. EXIT.
+
        END PROGRAM WRITING-FILES.
