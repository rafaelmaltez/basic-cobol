@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: Comma-delimited driving-age.cfg record - one line per
+      *          jurisdiction, giving the minimum age to drive there.
+      * Tectonics: cobc
+      * Note: copy into an FD with
+      *          COPY DRVAGEREC REPLACING ==:RECNAME:==
+      *              BY ==DRVAGE-LINE==.
+      ******************************************************************
+       01 :RECNAME:.
+           05 DRVAGE-JURISDICTION PIC X(10).
+           05 DRVAGE-COMMA-1 PIC X(1).
+           05 DRVAGE-MIN-AGE PIC 9(2).
