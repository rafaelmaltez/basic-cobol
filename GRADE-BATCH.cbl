@@ -0,0 +1,494 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: Run a whole class roster through the weighted grade
+      *          average/evaluation logic in one job instead of
+      *          requiring an operator to key in each student
+      *          interactively via PROCEDURES-EXAMPLE.
+      * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 RM  Original version.
+      *   08/08/2026 RM  Roster rows with an out-of-range grade are now
+      *                  rejected with a reason instead of being graded
+      *                  on bad data.
+      *   08/08/2026 RM  The VERY BAD/AVERAGE/GOOD/VERY GOOD/EXCELENT
+      *                  cutoffs are now loaded from grade-scale.cfg
+      *                  (falling back to the original bands if that
+      *                  file isn't present) instead of being hardcoded
+      *                  in the EVALUATE.
+      *   08/08/2026 RM  Each graded student is now appended to
+      *                  grade-history.txt (student code, term,
+      *                  average, evaluation) so results can be
+      *                  tracked across terms.
+      *   08/08/2026 RM  Each graded student is now also appended to
+      *                  transcript.txt in the same formatted layout
+      *                  as the interactive grading programs, instead
+      *                  of only a console DISPLAY summary.
+      *   08/08/2026 RM  A roster row is now also rejected when its
+      *                  student code isn't on the client master
+      *                  (clients.dat), instead of grading any 7-digit
+      *                  code on the roster.
+      *   08/08/2026 RM  Now reports class-wide mean, min, max and
+      *                  standard deviation across every graded
+      *                  student, instead of only a per-student
+      *                  DISPLAY summary.
+      *   08/08/2026 RM  Start and end of run now logged to the shared
+      *                  job log, with the end entry carrying the
+      *                  count of students graded.
+      *   08/08/2026 RM  The per-student average DISPLAY is now
+      *                  rendered through NUMFMT so it honors the
+      *                  REPORT_LOCALE environment variable instead of
+      *                  always printing the raw US-style value.
+      *   08/08/2026 RM  The NUMFMT result is now sliced using the
+      *                  NF-START-POS it returns instead of a hardcoded
+      *                  column range, so averages format correctly
+      *                  regardless of field width.
+      *   09/08/2026 RM  REJECTS-FILE/HISTORY-FILE/TRANSCRIPT-FILE now
+      *                  declare FILE STATUS and their OPEN EXTEND
+      *                  falls back to OPEN OUTPUT on status 35, same
+      *                  as WRITE-FILE.cbl's change-history file, so a
+      *                  first run on a clean environment doesn't abort
+      *                  the whole process when these files don't exist
+      *                  yet.
+      *   09/08/2026 RM  The term prompt is now skipped when GRADE_TERM
+      *                  is set in the environment, so an unattended
+      *                  run (BATCH-DRIVER) doesn't block waiting on
+      *                  console input.
+      *   09/08/2026 RM  The client master path is now resolved from
+      *                  CLIENT_MASTER_FILE (falling back to the
+      *                  original literal), the same as CLIENT-INDEX,
+      *                  instead of a hardcoded literal that ignored an
+      *                  operator's override of the master location.
+      *   09/08/2026 RM  Default scale band ceilings are now hundredths
+      *                  (04.99, 06.99, 08.99, 09.99) matching
+      *                  WS-GRADE-AVERAGE's precision, instead of tenths
+      *                  that left a gap unclassified by any band.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRADE-BATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO '..\class-roster.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJECTS-FILE ASSIGN TO '..\grade-rejects.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REJECTS-STATUS.
+
+           SELECT SCALE-FILE ASSIGN TO '..\grade-scale.cfg'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SCALE-STATUS.
+
+           SELECT HISTORY-FILE ASSIGN TO '..\grade-history.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HISTORY-STATUS.
+
+           SELECT TRANSCRIPT-FILE ASSIGN TO '..\transcript.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TRANSCRIPT-STATUS.
+
+           SELECT CLIENT-MASTER-FILE ASSIGN TO WS-MASTER-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CM-CLIENT-CODE
+           FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ROSTER-FILE.
+       COPY GRADEREC REPLACING ==:RECNAME:== BY ==ROSTER-RECORD==.
+
+       FD REJECTS-FILE.
+       COPY REJECTREC REPLACING ==:RECNAME:== BY ==REJECT-LINE==.
+
+       FD SCALE-FILE.
+       COPY SCALEREC REPLACING ==:RECNAME:== BY ==SCALE-LINE==.
+
+       FD HISTORY-FILE.
+       COPY GRDHIST REPLACING ==:RECNAME:== BY ==HISTORY-LINE==.
+
+       FD TRANSCRIPT-FILE.
+       01 TRANSCRIPT-LINE PIC X(80).
+
+       FD CLIENT-MASTER-FILE.
+       COPY CLMIDXREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-MASTER-FILENAME PIC X(100).
+       01 WS-MASTER-STATUS PIC X(2).
+       01 WS-TERM PIC X(6).
+       01 FILE-END PIC X(1) VALUE 'N'.
+       01 WS-ROW-SWITCH PIC X(1).
+           88 WS-ROW-VALID VALUE 'Y'.
+           88 WS-ROW-INVALID VALUE 'N'.
+       01 WS-REJECT-REASON PIC X(30).
+       01 WS-REJECTED-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-REJECTS-STATUS PIC X(2).
+       01 WS-HISTORY-STATUS PIC X(2).
+       01 WS-TRANSCRIPT-STATUS PIC X(2).
+       01 WS-SCALE-STATUS PIC X(2).
+       01 WS-SCALE-FILE-END PIC X(1) VALUE 'N'.
+       COPY GRDSCALE.
+       01 WS-STUDENT-GRADES.
+           02 WS-GRADE-1 PIC 9(2).
+           02 WS-WEIGHT-1 PIC 9(3) VALUE 30.
+           02 WS-GRADE-2 PIC 9(2).
+           02 WS-WEIGHT-2 PIC 9(3) VALUE 30.
+           02 WS-GRADE-3 PIC 9(2).
+           02 WS-WEIGHT-3 PIC 9(3) VALUE 20.
+           02 WS-GRADE-4 PIC 9(2).
+           02 WS-WEIGHT-4 PIC 9(3) VALUE 20.
+           02 WS-GRADE-AVERAGE PIC 9(2)V99.
+       01 WS-EVALUATION PIC X(10).
+       01 WS-STUDENT-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-TODAY.
+           05 WS-TODAY-YEAR PIC 9(4).
+           05 WS-TODAY-MONTH PIC 9(2).
+           05 WS-TODAY-DAY PIC 9(2).
+
+       01 WS-TR-HEADING.
+           05 FILLER PIC X(20) VALUE "STUDENT TRANSCRIPT".
+           05 FILLER PIC X(8) VALUE "DATE: ".
+           05 WS-TR-DAY PIC 9(2).
+           05 FILLER PIC X(1) VALUE "/".
+           05 WS-TR-MONTH PIC 9(2).
+           05 FILLER PIC X(1) VALUE "/".
+           05 WS-TR-YEAR PIC 9(4).
+
+       01 WS-TR-ID-LINE.
+           05 FILLER PIC X(16) VALUE "Student Code: ".
+           05 WS-TR-CODE PIC 9(7).
+           05 FILLER PIC X(8) VALUE "  Term: ".
+           05 WS-TR-TERM PIC X(6).
+
+       01 WS-TR-GRADE-LINE.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 WS-TR-G-LABEL PIC X(20).
+           05 WS-TR-G-VALUE PIC Z9.
+           05 FILLER PIC X(12) VALUE "  WEIGHT: ".
+           05 WS-TR-G-WEIGHT PIC ZZ9.
+
+       01 WS-TR-AVG-LINE.
+           05 FILLER PIC X(18) VALUE "Final Average: ".
+           05 WS-TR-AVERAGE PIC Z9.99.
+           05 FILLER PIC X(16) VALUE "  Evaluation: ".
+           05 WS-TR-EVALUATION PIC X(10).
+
+       01 WS-CLASS-STATS.
+           05 WS-STATS-SUM PIC 9(7)V99 VALUE ZERO.
+           05 WS-STATS-SUMSQ PIC 9(9)V9999 VALUE ZERO.
+           05 WS-STATS-MEAN PIC 9(2)V99 VALUE ZERO.
+           05 WS-STATS-VARIANCE PIC 9(4)V9999 VALUE ZERO.
+           05 WS-STATS-STDDEV PIC 9(2)V9999 VALUE ZERO.
+           05 WS-STATS-MIN PIC 9(2)V99 VALUE 99.99.
+           05 WS-STATS-MAX PIC 9(2)V99 VALUE ZERO.
+       COPY JOBLOGPARM.
+       01 WS-REPORT-LOCALE PIC X(2).
+       01 WS-NF-TRIM-LEN PIC 9(2) COMP VALUE ZERO.
+       COPY NUMFMTPARM.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           MOVE "GRADE-BATCH" TO JL-CALL-PROGRAM
+           SET JL-CALL-START TO TRUE
+           MOVE ZERO TO JL-CALL-RECORD-COUNT
+           CALL "JOBLOG" USING JL-CALL-PROGRAM JL-CALL-EVENT
+               JL-CALL-RECORD-COUNT
+           MOVE SPACES TO WS-REPORT-LOCALE
+           ACCEPT WS-REPORT-LOCALE FROM ENVIRONMENT "REPORT_LOCALE"
+           IF WS-REPORT-LOCALE = SPACES
+               MOVE 'US' TO WS-REPORT-LOCALE
+           END-IF
+           MOVE SPACES TO WS-MASTER-FILENAME
+           ACCEPT WS-MASTER-FILENAME
+               FROM ENVIRONMENT "CLIENT_MASTER_FILE"
+           IF WS-MASTER-FILENAME = SPACES
+               MOVE '..\clients.dat' TO WS-MASTER-FILENAME
+           END-IF
+           PERFORM 0100-LOAD-GRADE-SCALE THRU 0100-END
+           MOVE SPACES TO WS-TERM
+           ACCEPT WS-TERM FROM ENVIRONMENT "GRADE_TERM"
+           IF WS-TERM = SPACES
+               DISPLAY "Enter term (e.g. 2026T1):"
+               ACCEPT WS-TERM
+           END-IF
+           OPEN INPUT ROSTER-FILE
+           PERFORM UNTIL FILE-END = 'Y'
+               READ ROSTER-FILE
+                   AT END
+                       MOVE 'Y' TO FILE-END
+                   NOT AT END
+                       PERFORM 1000-GRADE-ONE THRU 1000-END
+           END-PERFORM
+           CLOSE ROSTER-FILE
+           PERFORM 2500-PRINT-STATISTICS THRU 2500-END
+           DISPLAY "GRADE-BATCH: " WS-STUDENT-COUNT " students graded, "
+               WS-REJECTED-COUNT " rejected"
+           IF WS-REJECTED-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           SET JL-CALL-END TO TRUE
+           MOVE WS-STUDENT-COUNT TO JL-CALL-RECORD-COUNT
+           CALL "JOBLOG" USING JL-CALL-PROGRAM JL-CALL-EVENT
+               JL-CALL-RECORD-COUNT
+           GOBACK.
+       0000-END. EXIT.
+
+       1000-GRADE-ONE.
+           PERFORM 1200-VALIDATE-GRADES THRU 1200-END
+           IF WS-ROW-INVALID
+               PERFORM 1400-WRITE-REJECT THRU 1400-END
+               ADD 1 TO WS-REJECTED-COUNT
+           ELSE
+               MOVE ROSTER-GRADE-1 TO WS-GRADE-1
+               MOVE ROSTER-GRADE-2 TO WS-GRADE-2
+               MOVE ROSTER-GRADE-3 TO WS-GRADE-3
+               MOVE ROSTER-GRADE-4 TO WS-GRADE-4
+               PERFORM 2000-CALCULATE-AVERAGE THRU 2000-END
+               PERFORM 2200-WRITE-HISTORY THRU 2200-END
+               PERFORM 2300-WRITE-TRANSCRIPT THRU 2300-END
+               PERFORM 2400-ACCUMULATE-STATS THRU 2400-END
+               ADD 1 TO WS-STUDENT-COUNT
+               MOVE WS-REPORT-LOCALE TO NF-LOCALE
+               MOVE WS-GRADE-AVERAGE TO NF-VALUE
+               CALL "NUMFMT" USING NF-LOCALE NF-VALUE NF-FORMATTED
+                   NF-START-POS NF-RETURN-CODE
+               COMPUTE WS-NF-TRIM-LEN =
+                   LENGTH OF NF-FORMATTED - NF-START-POS + 1
+               DISPLAY "Student code: " ROSTER-STUDENT-CODE
+               DISPLAY "Student average: "
+                   NF-FORMATTED(NF-START-POS:WS-NF-TRIM-LEN)
+               DISPLAY "Student evaluation: " WS-EVALUATION
+           END-IF.
+       1000-END. EXIT.
+
+       1200-VALIDATE-GRADES.
+           SET WS-ROW-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           PERFORM 1250-VALIDATE-STUDENT THRU 1250-END
+           IF WS-ROW-INVALID
+               CONTINUE
+           ELSE IF ROSTER-GRADE-1 NOT NUMERIC OR ROSTER-GRADE-1 > 10
+               SET WS-ROW-INVALID TO TRUE
+               MOVE "GRADE 1 OUT OF RANGE" TO WS-REJECT-REASON
+           ELSE IF ROSTER-GRADE-2 NOT NUMERIC OR ROSTER-GRADE-2 > 10
+               SET WS-ROW-INVALID TO TRUE
+               MOVE "GRADE 2 OUT OF RANGE" TO WS-REJECT-REASON
+           ELSE IF ROSTER-GRADE-3 NOT NUMERIC OR ROSTER-GRADE-3 > 10
+               SET WS-ROW-INVALID TO TRUE
+               MOVE "GRADE 3 OUT OF RANGE" TO WS-REJECT-REASON
+           ELSE IF ROSTER-GRADE-4 NOT NUMERIC OR ROSTER-GRADE-4 > 10
+               SET WS-ROW-INVALID TO TRUE
+               MOVE "GRADE 4 OUT OF RANGE" TO WS-REJECT-REASON
+           END-IF.
+       1200-END. EXIT.
+
+       1250-VALIDATE-STUDENT.
+           OPEN INPUT CLIENT-MASTER-FILE
+           IF WS-MASTER-STATUS NOT = '35'
+               MOVE ROSTER-STUDENT-CODE TO CM-CLIENT-CODE
+               READ CLIENT-MASTER-FILE
+                   INVALID KEY
+                       SET WS-ROW-INVALID TO TRUE
+                       MOVE "STUDENT CODE NOT ON FILE"
+                           TO WS-REJECT-REASON
+               END-READ
+               CLOSE CLIENT-MASTER-FILE
+           END-IF.
+       1250-END. EXIT.
+
+       1400-WRITE-REJECT.
+           INITIALIZE REJECT-LINE
+           ACCEPT REJ-DATE FROM DATE YYYYMMDD
+           ACCEPT REJ-TIME FROM TIME
+           MOVE WS-REJECT-REASON TO REJ-REASON
+           MOVE ROSTER-RECORD TO REJ-RAW-LINE
+           OPEN EXTEND REJECTS-FILE
+           IF WS-REJECTS-STATUS = '35'
+               OPEN OUTPUT REJECTS-FILE
+               CLOSE REJECTS-FILE
+               OPEN EXTEND REJECTS-FILE
+           END-IF
+           IF WS-REJECTS-STATUS NOT = '00'
+               DISPLAY "GRADE-BATCH: cannot open rejects file, status "
+                   WS-REJECTS-STATUS
+           ELSE
+               WRITE REJECT-LINE
+               IF WS-REJECTS-STATUS NOT = '00'
+                   DISPLAY "GRADE-BATCH: rejects write failed, status "
+                       WS-REJECTS-STATUS
+               END-IF
+               CLOSE REJECTS-FILE
+           END-IF
+           DISPLAY "Student code: " ROSTER-STUDENT-CODE
+               " rejected - " WS-REJECT-REASON.
+       1400-END. EXIT.
+
+       2000-CALCULATE-AVERAGE.
+           COMPUTE WS-GRADE-AVERAGE =
+               (WS-GRADE-1 * WS-WEIGHT-1 + WS-GRADE-2 * WS-WEIGHT-2
+                   + WS-GRADE-3 * WS-WEIGHT-3
+                   + WS-GRADE-4 * WS-WEIGHT-4) / 100
+           SET WS-SCALE-IDX TO 1
+           SEARCH WS-SCALE-ENTRY
+               AT END
+                   MOVE SPACES TO WS-EVALUATION
+               WHEN WS-GRADE-AVERAGE >= WS-SCALE-MIN (WS-SCALE-IDX)
+                   AND WS-GRADE-AVERAGE <= WS-SCALE-MAX (WS-SCALE-IDX)
+                   MOVE WS-SCALE-LABEL (WS-SCALE-IDX) TO WS-EVALUATION
+           END-SEARCH.
+       2000-END. EXIT.
+
+       0100-LOAD-GRADE-SCALE.
+           MOVE ZERO TO WS-SCALE-COUNT
+           OPEN INPUT SCALE-FILE
+           IF WS-SCALE-STATUS = '00'
+               PERFORM UNTIL WS-SCALE-FILE-END = 'Y'
+                   READ SCALE-FILE
+                       AT END
+                           MOVE 'Y' TO WS-SCALE-FILE-END
+                       NOT AT END
+                           PERFORM 0150-STORE-SCALE-LINE THRU 0150-END
+                   END-READ
+               END-PERFORM
+               CLOSE SCALE-FILE
+           ELSE
+               PERFORM 0180-DEFAULT-SCALE THRU 0180-END
+           END-IF.
+       0100-END. EXIT.
+
+       0150-STORE-SCALE-LINE.
+           IF SCALE-LABEL = "RECOVERY"
+               MOVE SCALE-MIN TO WS-RECOVERY-MIN
+               MOVE SCALE-MAX TO WS-RECOVERY-MAX
+           ELSE
+               ADD 1 TO WS-SCALE-COUNT
+               MOVE SCALE-MIN TO WS-SCALE-MIN (WS-SCALE-COUNT)
+               MOVE SCALE-MAX TO WS-SCALE-MAX (WS-SCALE-COUNT)
+               MOVE SCALE-LABEL TO WS-SCALE-LABEL (WS-SCALE-COUNT)
+           END-IF.
+       0150-END. EXIT.
+
+       0180-DEFAULT-SCALE.
+           MOVE 5 TO WS-SCALE-COUNT
+           MOVE 00.00 TO WS-SCALE-MIN (1)
+           MOVE 04.99 TO WS-SCALE-MAX (1)
+           MOVE "VERY BAD" TO WS-SCALE-LABEL (1)
+           MOVE 05.00 TO WS-SCALE-MIN (2)
+           MOVE 06.99 TO WS-SCALE-MAX (2)
+           MOVE "AVERAGE" TO WS-SCALE-LABEL (2)
+           MOVE 07.00 TO WS-SCALE-MIN (3)
+           MOVE 08.99 TO WS-SCALE-MAX (3)
+           MOVE "GOOD" TO WS-SCALE-LABEL (3)
+           MOVE 09.00 TO WS-SCALE-MIN (4)
+           MOVE 09.99 TO WS-SCALE-MAX (4)
+           MOVE "VERY GOOD" TO WS-SCALE-LABEL (4)
+           MOVE 10.00 TO WS-SCALE-MIN (5)
+           MOVE 10.00 TO WS-SCALE-MAX (5)
+           MOVE "EXCELENT" TO WS-SCALE-LABEL (5).
+       0180-END. EXIT.
+
+       2200-WRITE-HISTORY.
+           MOVE ROSTER-STUDENT-CODE TO HIST-STUDENT-CODE
+           MOVE WS-TERM TO HIST-TERM
+           ACCEPT HIST-DATE FROM DATE YYYYMMDD
+           MOVE WS-GRADE-AVERAGE TO HIST-AVERAGE
+           MOVE WS-EVALUATION TO HIST-EVALUATION
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HISTORY-STATUS = '35'
+               OPEN OUTPUT HISTORY-FILE
+               CLOSE HISTORY-FILE
+               OPEN EXTEND HISTORY-FILE
+           END-IF
+           IF WS-HISTORY-STATUS NOT = '00'
+               DISPLAY "GRADE-BATCH: cannot open history file, status "
+                   WS-HISTORY-STATUS
+           ELSE
+               WRITE HISTORY-LINE
+               IF WS-HISTORY-STATUS NOT = '00'
+                   DISPLAY "GRADE-BATCH: history write failed, status "
+                       WS-HISTORY-STATUS
+               END-IF
+               CLOSE HISTORY-FILE
+           END-IF.
+       2200-END. EXIT.
+
+       2300-WRITE-TRANSCRIPT.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           MOVE WS-TODAY-DAY TO WS-TR-DAY
+           MOVE WS-TODAY-MONTH TO WS-TR-MONTH
+           MOVE WS-TODAY-YEAR TO WS-TR-YEAR
+           MOVE ROSTER-STUDENT-CODE TO WS-TR-CODE
+           MOVE WS-TERM TO WS-TR-TERM
+           OPEN EXTEND TRANSCRIPT-FILE
+           IF WS-TRANSCRIPT-STATUS = '35'
+               OPEN OUTPUT TRANSCRIPT-FILE
+               CLOSE TRANSCRIPT-FILE
+               OPEN EXTEND TRANSCRIPT-FILE
+           END-IF
+           IF WS-TRANSCRIPT-STATUS NOT = '00'
+               DISPLAY "GRADE-BATCH: cannot open transcript file, "
+                   "status " WS-TRANSCRIPT-STATUS
+           ELSE
+               WRITE TRANSCRIPT-LINE FROM WS-TR-HEADING
+               WRITE TRANSCRIPT-LINE FROM WS-TR-ID-LINE
+               MOVE "Grade 1 (weight 30%):" TO WS-TR-G-LABEL
+               MOVE WS-GRADE-1 TO WS-TR-G-VALUE
+               MOVE WS-WEIGHT-1 TO WS-TR-G-WEIGHT
+               WRITE TRANSCRIPT-LINE FROM WS-TR-GRADE-LINE
+               MOVE "Grade 2 (weight 30%):" TO WS-TR-G-LABEL
+               MOVE WS-GRADE-2 TO WS-TR-G-VALUE
+               MOVE WS-WEIGHT-2 TO WS-TR-G-WEIGHT
+               WRITE TRANSCRIPT-LINE FROM WS-TR-GRADE-LINE
+               MOVE "Grade 3 (weight 20%):" TO WS-TR-G-LABEL
+               MOVE WS-GRADE-3 TO WS-TR-G-VALUE
+               MOVE WS-WEIGHT-3 TO WS-TR-G-WEIGHT
+               WRITE TRANSCRIPT-LINE FROM WS-TR-GRADE-LINE
+               MOVE "Grade 4 (weight 20%):" TO WS-TR-G-LABEL
+               MOVE WS-GRADE-4 TO WS-TR-G-VALUE
+               MOVE WS-WEIGHT-4 TO WS-TR-G-WEIGHT
+               WRITE TRANSCRIPT-LINE FROM WS-TR-GRADE-LINE
+               MOVE WS-GRADE-AVERAGE TO WS-TR-AVERAGE
+               MOVE WS-EVALUATION TO WS-TR-EVALUATION
+               WRITE TRANSCRIPT-LINE FROM WS-TR-AVG-LINE
+               MOVE SPACES TO TRANSCRIPT-LINE
+               WRITE TRANSCRIPT-LINE
+               CLOSE TRANSCRIPT-FILE
+           END-IF.
+       2300-END. EXIT.
+
+       2400-ACCUMULATE-STATS.
+           ADD WS-GRADE-AVERAGE TO WS-STATS-SUM
+           COMPUTE WS-STATS-SUMSQ =
+               WS-STATS-SUMSQ + WS-GRADE-AVERAGE * WS-GRADE-AVERAGE
+           IF WS-GRADE-AVERAGE < WS-STATS-MIN
+               MOVE WS-GRADE-AVERAGE TO WS-STATS-MIN
+           END-IF
+           IF WS-GRADE-AVERAGE > WS-STATS-MAX
+               MOVE WS-GRADE-AVERAGE TO WS-STATS-MAX
+           END-IF.
+       2400-END. EXIT.
+
+       2500-PRINT-STATISTICS.
+           IF WS-STUDENT-COUNT = ZERO
+               DISPLAY "GRADE-BATCH: no students graded - no "
+                   "statistics to report"
+           ELSE
+               COMPUTE WS-STATS-MEAN ROUNDED =
+                   WS-STATS-SUM / WS-STUDENT-COUNT
+               COMPUTE WS-STATS-VARIANCE ROUNDED =
+                   (WS-STATS-SUMSQ / WS-STUDENT-COUNT)
+                       - (WS-STATS-MEAN * WS-STATS-MEAN)
+               COMPUTE WS-STATS-STDDEV ROUNDED =
+                   FUNCTION SQRT(WS-STATS-VARIANCE)
+               DISPLAY "Class mean: " WS-STATS-MEAN
+               DISPLAY "Class min: " WS-STATS-MIN
+               DISPLAY "Class max: " WS-STATS-MAX
+               DISPLAY "Class std-dev: " WS-STATS-STDDEV
+           END-IF.
+       2500-END. EXIT.
+
+       END PROGRAM GRADE-BATCH.
