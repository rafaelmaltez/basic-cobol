@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: Comma-delimited class-roster record, one line per
+      *          student, read by GRADE-BATCH so a whole class can be
+      *          graded in one job instead of one ACCEPT loop per
+      *          student.
+      * Tectonics: cobc
+      * Note: copy into an FD with
+      *          COPY GRADEREC REPLACING ==:RECNAME:==
+      *              BY ==ROSTER-RECORD==.
+      ******************************************************************
+       01 :RECNAME:.
+           05 ROSTER-STUDENT-CODE PIC 9(7).
+           05 ROSTER-COMMA-1 PIC X(1).
+           05 ROSTER-GRADE-1 PIC 9(2).
+           05 ROSTER-COMMA-2 PIC X(1).
+           05 ROSTER-GRADE-2 PIC 9(2).
+           05 ROSTER-COMMA-3 PIC X(1).
+           05 ROSTER-GRADE-3 PIC 9(2).
+           05 ROSTER-COMMA-4 PIC X(1).
+           05 ROSTER-GRADE-4 PIC 9(2).
