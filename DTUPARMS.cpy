@@ -0,0 +1,31 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: CALL interface layout for DATEUTIL, the shared
+      *          date-arithmetic subprogram (add/subtract days or
+      *          months, elapsed days between two dates). Copy this
+      *          into both DATEUTIL's LINKAGE SECTION and any
+      *          caller's WORKING-STORAGE so the two stay in step.
+      * Tectonics: cobc
+      ******************************************************************
+       01 DU-FUNCTION PIC X(10).
+           88 DU-ADD-DAYS VALUE 'ADD-DAYS'.
+           88 DU-ADD-MONTHS VALUE 'ADD-MONTHS'.
+           88 DU-ELAPSED-DAYS VALUE 'ELAPSED'.
+       01 DU-DATE-1.
+           05 DU-DATE-1-YEAR PIC 9(4).
+           05 DU-DATE-1-MONTH PIC 9(2).
+           05 DU-DATE-1-DAY PIC 9(2).
+       01 DU-DATE-2.
+           05 DU-DATE-2-YEAR PIC 9(4).
+           05 DU-DATE-2-MONTH PIC 9(2).
+           05 DU-DATE-2-DAY PIC 9(2).
+       01 DU-N PIC S9(5).
+       01 DU-RESULT-DATE.
+           05 DU-RESULT-YEAR PIC 9(4).
+           05 DU-RESULT-MONTH PIC 9(2).
+           05 DU-RESULT-DAY PIC 9(2).
+       01 DU-ELAPSED PIC S9(7).
+       01 DU-RETURN-CODE PIC 9(2).
+           88 DU-SUCCESS VALUE ZERO.
+           88 DU-INVALID-FUNCTION VALUE 99.
