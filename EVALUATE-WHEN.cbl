@@ -3,40 +3,398 @@
       * Date: 21/10/2023
       * Purpose: Learn evaluate-when clauses in COBOL
       * Tectonics: cobc
+      * Modification History:
+      *   21/10/2023 RM  Original version.
+      *   08/08/2026 RM  WS-STUDENT-GRADES now holds up to four weighted
+      *                  assessments instead of a fixed straight-average
+      *                  pair, matching how grades are actually scored.
+      *   08/08/2026 RM  Each grade is now range-checked (0-10) with a
+      *                  re-prompt instead of being fed straight into
+      *                  the average.
+      *   08/08/2026 RM  The VERY BAD/AVERAGE/GOOD/VERY GOOD/EXCELENT
+      *                  cutoffs are now loaded from grade-scale.cfg
+      *                  (falling back to the original bands if that
+      *                  file isn't present) instead of being hardcoded
+      *                  in the EVALUATE.
+      *   08/08/2026 RM  Each run now appends the student's code, term,
+      *                  average and evaluation to grade-history.txt so
+      *                  results can be tracked across terms.
+      *   08/08/2026 RM  An average landing in the configurable recovery
+      *                  band now triggers a recovery-exam prompt, with
+      *                  the recovery grade folded into a revised
+      *                  average instead of finalizing straight off the
+      *                  first average.
+      *   08/08/2026 RM  Each run now also writes a formatted transcript
+      *                  (student ID, every component grade, final
+      *                  average, evaluation) to transcript.txt instead
+      *                  of leaving the result as console DISPLAY only.
+      *   08/08/2026 RM  Student code is now checked against the client
+      *                  master (clients.dat) with a re-prompt on an
+      *                  unknown code, instead of accepting any 7-digit
+      *                  number.
+      *   08/08/2026 RM  Sets a distinct RETURN-CODE on completion (4
+      *                  when the client master was unavailable so the
+      *                  student code went unverified) instead of a
+      *                  bare STOP RUN.
+      *   08/08/2026 RM  The final average DISPLAY is now rendered
+      *                  through NUMFMT so it honors REPORT_LOCALE the
+      *                  same way the batch grading programs do.
+      *   09/08/2026 RM  HISTORY-FILE/TRANSCRIPT-FILE now declare FILE
+      *                  STATUS and their OPEN EXTEND falls back to
+      *                  OPEN OUTPUT on status 35, so a first run on a
+      *                  clean environment doesn't abort the whole
+      *                  process when these files don't exist yet.
+      *   09/08/2026 RM  The client master path is now resolved from
+      *                  CLIENT_MASTER_FILE (falling back to the
+      *                  original literal), the same as CLIENT-INDEX,
+      *                  instead of a hardcoded literal that ignored an
+      *                  operator's override of the master location.
+      *   09/08/2026 RM  Default scale band ceilings and the recovery
+      *                  band are now hundredths (04.99, 06.99, 08.99,
+      *                  09.99) matching WS-GRADE-AVERAGE's precision,
+      *                  instead of tenths that left a gap an average
+      *                  could fall into and come back with a blank
+      *                  evaluation.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EVALUATE-WHEN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCALE-FILE ASSIGN TO '..\grade-scale.cfg'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SCALE-STATUS.
+
+           SELECT HISTORY-FILE ASSIGN TO '..\grade-history.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HISTORY-STATUS.
+
+           SELECT TRANSCRIPT-FILE ASSIGN TO '..\transcript.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TRANSCRIPT-STATUS.
+
+           SELECT CLIENT-MASTER-FILE ASSIGN TO WS-MASTER-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CM-CLIENT-CODE
+           FILE STATUS IS WS-MASTER-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD SCALE-FILE.
+       COPY SCALEREC REPLACING ==:RECNAME:== BY ==SCALE-LINE==.
+
+       FD HISTORY-FILE.
+       COPY GRDHIST REPLACING ==:RECNAME:== BY ==HISTORY-LINE==.
+
+       FD TRANSCRIPT-FILE.
+       01 TRANSCRIPT-LINE PIC X(80).
+
+       FD CLIENT-MASTER-FILE.
+       COPY CLMIDXREC.
+
        WORKING-STORAGE SECTION.
+       01 WS-STUDENT-CODE PIC 9(7).
+       01 WS-MASTER-FILENAME PIC X(100).
+       01 WS-MASTER-STATUS PIC X(2).
+       01 WS-CODE-SWITCH PIC X(1).
+           88 WS-CODE-VALID VALUE 'Y'.
+           88 WS-CODE-INVALID VALUE 'N'.
+       01 WS-MASTER-SWITCH PIC X(1) VALUE 'N'.
+           88 WS-MASTER-NOT-FOUND VALUE 'Y'.
+       01 WS-TERM PIC X(6).
        01 WS-STUDENT-GRADES.
            02 WS-GRADE-1 PIC 9(2).
+           02 WS-WEIGHT-1 PIC 9(3) VALUE 30.
            02 WS-GRADE-2 PIC 9(2).
+           02 WS-WEIGHT-2 PIC 9(3) VALUE 30.
+           02 WS-GRADE-3 PIC 9(2).
+           02 WS-WEIGHT-3 PIC 9(3) VALUE 20.
+           02 WS-GRADE-4 PIC 9(2).
+           02 WS-WEIGHT-4 PIC 9(3) VALUE 20.
            02 WS-GRADE-AVERAGE PIC 9(2)V99.
        01 WS-EVALUATION PIC X(10).
+       01 WS-CHECK-GRADE PIC 9(2).
+       01 WS-GRADE-SWITCH PIC X(1).
+           88 WS-GRADE-VALID VALUE 'Y'.
+           88 WS-GRADE-INVALID VALUE 'N'.
+       01 WS-SCALE-STATUS PIC X(2).
+       01 WS-HISTORY-STATUS PIC X(2).
+       01 WS-TRANSCRIPT-STATUS PIC X(2).
+       01 WS-SCALE-FILE-END PIC X(1) VALUE 'N'.
+       COPY GRDSCALE.
+       01 WS-RECOVERY-GRADE PIC 9(2).
+       01 WS-TODAY.
+           05 WS-TODAY-YEAR PIC 9(4).
+           05 WS-TODAY-MONTH PIC 9(2).
+           05 WS-TODAY-DAY PIC 9(2).
+
+       01 WS-TR-HEADING.
+           05 FILLER PIC X(20) VALUE "STUDENT TRANSCRIPT".
+           05 FILLER PIC X(8) VALUE "DATE: ".
+           05 WS-TR-DAY PIC 9(2).
+           05 FILLER PIC X(1) VALUE "/".
+           05 WS-TR-MONTH PIC 9(2).
+           05 FILLER PIC X(1) VALUE "/".
+           05 WS-TR-YEAR PIC 9(4).
+
+       01 WS-TR-ID-LINE.
+           05 FILLER PIC X(16) VALUE "Student Code: ".
+           05 WS-TR-CODE PIC 9(7).
+           05 FILLER PIC X(8) VALUE "  Term: ".
+           05 WS-TR-TERM PIC X(6).
+
+       01 WS-TR-GRADE-LINE.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 WS-TR-G-LABEL PIC X(20).
+           05 WS-TR-G-VALUE PIC Z9.
+           05 FILLER PIC X(12) VALUE "  WEIGHT: ".
+           05 WS-TR-G-WEIGHT PIC ZZ9.
+
+       01 WS-TR-AVG-LINE.
+           05 FILLER PIC X(18) VALUE "Final Average: ".
+           05 WS-TR-AVERAGE PIC Z9.99.
+           05 FILLER PIC X(16) VALUE "  Evaluation: ".
+           05 WS-TR-EVALUATION PIC X(10).
+
+       01 WS-REPORT-LOCALE PIC X(2).
+       01 WS-NF-TRIM-LEN PIC 9(2) COMP VALUE ZERO.
+       COPY NUMFMTPARM.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "Enter first grade:"
-           ACCEPT WS-GRADE-1.
-           DISPLAY "Enter second grade:"
-           ACCEPT WS-GRADE-2
-           COMPUTE WS-GRADE-AVERAGE = (WS-GRADE-1 + WS-GRADE-2) / 2.
-
-           EVALUATE WS-GRADE-AVERAGE
-               WHEN < 5
-                   MOVE "VERY BAD" TO WS-EVALUATION
-               WHEN < 7
-                   MOVE "AVERAGE" TO WS-EVALUATION
-               WHEN < 9
-                   MOVE "GOOD" TO WS-EVALUATION
-               WHEN < 10
-                   MOVE "VERY GOOD" TO WS-EVALUATION
-               WHEN = 10
-                   MOVE "EXCELENT" TO WS-EVALUATION
-           END-EVALUATE.
-
-           DISPLAY "Student average: " WS-GRADE-AVERAGE
+           MOVE SPACES TO WS-REPORT-LOCALE
+           ACCEPT WS-REPORT-LOCALE FROM ENVIRONMENT "REPORT_LOCALE"
+           IF WS-REPORT-LOCALE = SPACES
+               MOVE 'US' TO WS-REPORT-LOCALE
+           END-IF
+           MOVE SPACES TO WS-MASTER-FILENAME
+           ACCEPT WS-MASTER-FILENAME
+               FROM ENVIRONMENT "CLIENT_MASTER_FILE"
+           IF WS-MASTER-FILENAME = SPACES
+               MOVE '..\clients.dat' TO WS-MASTER-FILENAME
+           END-IF
+           PERFORM 1500-LOAD-GRADE-SCALE THRU 1500-END
+           SET WS-CODE-INVALID TO TRUE
+           PERFORM UNTIL WS-CODE-VALID
+               DISPLAY "Enter student code:"
+               ACCEPT WS-STUDENT-CODE
+               PERFORM 1900-VALIDATE-STUDENT THRU 1900-END
+           END-PERFORM
+           DISPLAY "Enter term (e.g. 2026T1):"
+           ACCEPT WS-TERM
+           DISPLAY "Enter first grade (weight 30%):"
+           PERFORM 1000-ACCEPT-GRADE THRU 1000-END
+           MOVE WS-CHECK-GRADE TO WS-GRADE-1
+           DISPLAY "Enter second grade (weight 30%):"
+           PERFORM 1000-ACCEPT-GRADE THRU 1000-END
+           MOVE WS-CHECK-GRADE TO WS-GRADE-2
+           DISPLAY "Enter third grade (weight 20%):"
+           PERFORM 1000-ACCEPT-GRADE THRU 1000-END
+           MOVE WS-CHECK-GRADE TO WS-GRADE-3
+           DISPLAY "Enter fourth grade (weight 20%):"
+           PERFORM 1000-ACCEPT-GRADE THRU 1000-END
+           MOVE WS-CHECK-GRADE TO WS-GRADE-4
+           COMPUTE WS-GRADE-AVERAGE =
+               (WS-GRADE-1 * WS-WEIGHT-1 + WS-GRADE-2 * WS-WEIGHT-2
+                   + WS-GRADE-3 * WS-WEIGHT-3
+                   + WS-GRADE-4 * WS-WEIGHT-4) / 100.
+
+           SET WS-SCALE-IDX TO 1
+           SEARCH WS-SCALE-ENTRY
+               AT END
+                   MOVE SPACES TO WS-EVALUATION
+               WHEN WS-GRADE-AVERAGE >= WS-SCALE-MIN (WS-SCALE-IDX)
+                   AND WS-GRADE-AVERAGE <= WS-SCALE-MAX (WS-SCALE-IDX)
+                   MOVE WS-SCALE-LABEL (WS-SCALE-IDX) TO WS-EVALUATION
+           END-SEARCH.
+           IF WS-GRADE-AVERAGE >= WS-RECOVERY-MIN
+               AND WS-GRADE-AVERAGE <= WS-RECOVERY-MAX
+               PERFORM 1600-RECOVERY-EXAM THRU 1600-END
+           END-IF.
+
+           PERFORM 1700-WRITE-HISTORY THRU 1700-END.
+           PERFORM 1800-WRITE-TRANSCRIPT THRU 1800-END.
+           MOVE WS-REPORT-LOCALE TO NF-LOCALE
+           MOVE WS-GRADE-AVERAGE TO NF-VALUE
+           CALL "NUMFMT" USING NF-LOCALE NF-VALUE NF-FORMATTED
+               NF-START-POS NF-RETURN-CODE
+           COMPUTE WS-NF-TRIM-LEN =
+               LENGTH OF NF-FORMATTED - NF-START-POS + 1
+           DISPLAY "Student average: "
+               NF-FORMATTED(NF-START-POS:WS-NF-TRIM-LEN)
            DISPLAY "Student evaluation: " WS-EVALUATION
-            STOP RUN.
+           IF WS-MASTER-NOT-FOUND
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       1000-ACCEPT-GRADE.
+           SET WS-GRADE-INVALID TO TRUE
+           PERFORM UNTIL WS-GRADE-VALID
+               ACCEPT WS-CHECK-GRADE
+               IF WS-CHECK-GRADE NUMERIC AND WS-CHECK-GRADE <= 10
+                   SET WS-GRADE-VALID TO TRUE
+               ELSE
+                   DISPLAY "Grade must be 0-10 - try again:"
+               END-IF
+           END-PERFORM.
+       1000-END. EXIT.
+
+       1600-RECOVERY-EXAM.
+           DISPLAY "Average " WS-GRADE-AVERAGE
+               " is in the recovery band - enter recovery exam grade:"
+           PERFORM 1000-ACCEPT-GRADE THRU 1000-END
+           MOVE WS-CHECK-GRADE TO WS-RECOVERY-GRADE
+           COMPUTE WS-GRADE-AVERAGE ROUNDED =
+               (WS-GRADE-AVERAGE + WS-RECOVERY-GRADE) / 2
+           SET WS-SCALE-IDX TO 1
+           SEARCH WS-SCALE-ENTRY
+               AT END
+                   MOVE SPACES TO WS-EVALUATION
+               WHEN WS-GRADE-AVERAGE >= WS-SCALE-MIN (WS-SCALE-IDX)
+                   AND WS-GRADE-AVERAGE <= WS-SCALE-MAX (WS-SCALE-IDX)
+                   MOVE WS-SCALE-LABEL (WS-SCALE-IDX) TO WS-EVALUATION
+           END-SEARCH.
+       1600-END. EXIT.
+
+       1500-LOAD-GRADE-SCALE.
+           MOVE ZERO TO WS-SCALE-COUNT
+           OPEN INPUT SCALE-FILE
+           IF WS-SCALE-STATUS = '00'
+               PERFORM UNTIL WS-SCALE-FILE-END = 'Y'
+                   READ SCALE-FILE
+                       AT END
+                           MOVE 'Y' TO WS-SCALE-FILE-END
+                       NOT AT END
+                           PERFORM 1550-STORE-SCALE-LINE THRU 1550-END
+                   END-READ
+               END-PERFORM
+               CLOSE SCALE-FILE
+           ELSE
+               PERFORM 1580-DEFAULT-SCALE THRU 1580-END
+           END-IF.
+       1500-END. EXIT.
+
+       1550-STORE-SCALE-LINE.
+           IF SCALE-LABEL = "RECOVERY"
+               MOVE SCALE-MIN TO WS-RECOVERY-MIN
+               MOVE SCALE-MAX TO WS-RECOVERY-MAX
+           ELSE
+               ADD 1 TO WS-SCALE-COUNT
+               MOVE SCALE-MIN TO WS-SCALE-MIN (WS-SCALE-COUNT)
+               MOVE SCALE-MAX TO WS-SCALE-MAX (WS-SCALE-COUNT)
+               MOVE SCALE-LABEL TO WS-SCALE-LABEL (WS-SCALE-COUNT)
+           END-IF.
+       1550-END. EXIT.
+
+       1580-DEFAULT-SCALE.
+           MOVE 5 TO WS-SCALE-COUNT
+           MOVE 00.00 TO WS-SCALE-MIN (1)
+           MOVE 04.99 TO WS-SCALE-MAX (1)
+           MOVE "VERY BAD" TO WS-SCALE-LABEL (1)
+           MOVE 05.00 TO WS-SCALE-MIN (2)
+           MOVE 06.99 TO WS-SCALE-MAX (2)
+           MOVE "AVERAGE" TO WS-SCALE-LABEL (2)
+           MOVE 07.00 TO WS-SCALE-MIN (3)
+           MOVE 08.99 TO WS-SCALE-MAX (3)
+           MOVE "GOOD" TO WS-SCALE-LABEL (3)
+           MOVE 09.00 TO WS-SCALE-MIN (4)
+           MOVE 09.99 TO WS-SCALE-MAX (4)
+           MOVE "VERY GOOD" TO WS-SCALE-LABEL (4)
+           MOVE 10.00 TO WS-SCALE-MIN (5)
+           MOVE 10.00 TO WS-SCALE-MAX (5)
+           MOVE "EXCELENT" TO WS-SCALE-LABEL (5).
+       1580-END. EXIT.
+
+       1700-WRITE-HISTORY.
+           MOVE WS-STUDENT-CODE TO HIST-STUDENT-CODE
+           MOVE WS-TERM TO HIST-TERM
+           ACCEPT HIST-DATE FROM DATE YYYYMMDD
+           MOVE WS-GRADE-AVERAGE TO HIST-AVERAGE
+           MOVE WS-EVALUATION TO HIST-EVALUATION
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HISTORY-STATUS = '35'
+               OPEN OUTPUT HISTORY-FILE
+               CLOSE HISTORY-FILE
+               OPEN EXTEND HISTORY-FILE
+           END-IF
+           IF WS-HISTORY-STATUS NOT = '00'
+               DISPLAY "EVALUATE-WHEN: cannot open history file, "
+                   "status " WS-HISTORY-STATUS
+           ELSE
+               WRITE HISTORY-LINE
+               IF WS-HISTORY-STATUS NOT = '00'
+                   DISPLAY "EVALUATE-WHEN: history write failed, "
+                       "status " WS-HISTORY-STATUS
+               END-IF
+               CLOSE HISTORY-FILE
+           END-IF.
+       1700-END. EXIT.
+
+       1900-VALIDATE-STUDENT.
+           SET WS-CODE-INVALID TO TRUE
+           OPEN INPUT CLIENT-MASTER-FILE
+           IF WS-MASTER-STATUS NOT = '35'
+               MOVE WS-STUDENT-CODE TO CM-CLIENT-CODE
+               READ CLIENT-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "Student code " WS-STUDENT-CODE
+                           " is not on the client master"
+                   NOT INVALID KEY
+                       SET WS-CODE-VALID TO TRUE
+               END-READ
+               CLOSE CLIENT-MASTER-FILE
+           ELSE
+               DISPLAY "Client master not found - code not verified"
+               SET WS-CODE-VALID TO TRUE
+               SET WS-MASTER-NOT-FOUND TO TRUE
+           END-IF.
+       1900-END. EXIT.
+
+       1800-WRITE-TRANSCRIPT.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           MOVE WS-TODAY-DAY TO WS-TR-DAY
+           MOVE WS-TODAY-MONTH TO WS-TR-MONTH
+           MOVE WS-TODAY-YEAR TO WS-TR-YEAR
+           MOVE WS-STUDENT-CODE TO WS-TR-CODE
+           MOVE WS-TERM TO WS-TR-TERM
+           OPEN EXTEND TRANSCRIPT-FILE
+           IF WS-TRANSCRIPT-STATUS = '35'
+               OPEN OUTPUT TRANSCRIPT-FILE
+               CLOSE TRANSCRIPT-FILE
+               OPEN EXTEND TRANSCRIPT-FILE
+           END-IF
+           IF WS-TRANSCRIPT-STATUS NOT = '00'
+               DISPLAY "EVALUATE-WHEN: cannot open transcript file, "
+                   "status " WS-TRANSCRIPT-STATUS
+           ELSE
+               WRITE TRANSCRIPT-LINE FROM WS-TR-HEADING
+               WRITE TRANSCRIPT-LINE FROM WS-TR-ID-LINE
+               MOVE "Grade 1 (weight 30%):" TO WS-TR-G-LABEL
+               MOVE WS-GRADE-1 TO WS-TR-G-VALUE
+               MOVE WS-WEIGHT-1 TO WS-TR-G-WEIGHT
+               WRITE TRANSCRIPT-LINE FROM WS-TR-GRADE-LINE
+               MOVE "Grade 2 (weight 30%):" TO WS-TR-G-LABEL
+               MOVE WS-GRADE-2 TO WS-TR-G-VALUE
+               MOVE WS-WEIGHT-2 TO WS-TR-G-WEIGHT
+               WRITE TRANSCRIPT-LINE FROM WS-TR-GRADE-LINE
+               MOVE "Grade 3 (weight 20%):" TO WS-TR-G-LABEL
+               MOVE WS-GRADE-3 TO WS-TR-G-VALUE
+               MOVE WS-WEIGHT-3 TO WS-TR-G-WEIGHT
+               WRITE TRANSCRIPT-LINE FROM WS-TR-GRADE-LINE
+               MOVE "Grade 4 (weight 20%):" TO WS-TR-G-LABEL
+               MOVE WS-GRADE-4 TO WS-TR-G-VALUE
+               MOVE WS-WEIGHT-4 TO WS-TR-G-WEIGHT
+               WRITE TRANSCRIPT-LINE FROM WS-TR-GRADE-LINE
+               MOVE WS-GRADE-AVERAGE TO WS-TR-AVERAGE
+               MOVE WS-EVALUATION TO WS-TR-EVALUATION
+               WRITE TRANSCRIPT-LINE FROM WS-TR-AVG-LINE
+               MOVE SPACES TO TRANSCRIPT-LINE
+               WRITE TRANSCRIPT-LINE
+               CLOSE TRANSCRIPT-FILE
+           END-IF.
+       1800-END. EXIT.
        END PROGRAM EVALUATE-WHEN.
