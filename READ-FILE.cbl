@@ -3,39 +3,184 @@
       * Date: 21/10/2023
       * Purpose: Practice reading simple files in COBOL
       * Tectonics: cobc
+      * Modification History:
+      *   21/10/2023 RM  Original version.
+      *   08/08/2026 RM  Moved REGISTER onto the shared CLMREC layout
+      *                  so CLIENT-CODE is PIC 9(7) here too, matching
+      *                  WRITING-FILES.
+      *   08/08/2026 RM  Logically-deleted (inactive) clients no longer
+      *                  appear in the listing.
+      *   08/08/2026 RM  Records failing basic shape validation
+      *                  (CLIENT-CODE not numeric, separators missing)
+      *                  are flagged and skipped instead of displayed.
+      *   08/08/2026 RM  Listing now also shows the street/number/
+      *                  state/CEP address fields carried on REGISTER.
+      *   08/08/2026 RM  Added a checkpoint file so a run interrupted
+      *                  partway through clients.txt can restart after
+      *                  the last line it finished instead of from the
+      *                  top.
+      *   08/08/2026 RM  Rejected records are now counted and reflected
+      *                  in RETURN-CODE at end of run.
+      *   08/08/2026 RM  FILE-DATA's path now comes from the
+      *                  CLIENTS_FILE environment variable, falling
+      *                  back to clients.txt, instead of a fixed
+      *                  literal.
+      *   08/08/2026 RM  OPEN INPUT FILE-DATA and the checkpoint file's
+      *                  OPEN/WRITE now check FILE STATUS and report a
+      *                  clear message (aborting via GOBACK on a failed
+      *                  input open) instead of failing mysteriously.
+      *   08/08/2026 RM  Start and end of run now logged to the shared
+      *                  job log, with the end entry carrying the
+      *                  count of lines read.
+      *   08/08/2026 RM  Shape validation now checks every COMMA-CHAR
+      *                  separator on the record instead of just the
+      *                  first two, so a record with a missing/shifted
+      *                  delimiter further along the line is caught
+      *                  too.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. READING-FILES.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FILE-DATA ASSIGN TO '..\clients.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILE-DATA ASSIGN TO WS-INPUT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-DATA-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO '..\read-checkpoint.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD FILE-DATA.
-       01 REGISTER.
-           05 CLIENT-CODE PIC 999.
-           05 COMMA-CHAR PIC X(1).
-           05 CLIENT-NAME PIC X(20).
+       COPY CLMREC REPLACING ==:RECNAME:== BY ==REGISTER==.
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-LINE PIC 9(7).
 
        WORKING-STORAGE SECTION.
        01 FILE-END PIC X(1) VALUE 'N'.
        01 PROGRAM-END PIC X(1) VALUE 'N'.
+       01 WS-LINE-NUMBER PIC 9(7) VALUE ZERO.
+       01 WS-VALID-SWITCH PIC X(1).
+           88 WS-RECORD-VALID VALUE 'Y'.
+           88 WS-RECORD-INVALID VALUE 'N'.
+       01 WS-CHECKPOINT-STATUS PIC X(2).
+       01 WS-RESTART-LINE PIC 9(7) VALUE ZERO.
+       01 WS-REJECTED-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-INPUT-FILENAME PIC X(100).
+       01 WS-FILE-DATA-STATUS PIC X(2).
+       COPY JOBLOGPARM.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+       MOVE "READING-FILES" TO JL-CALL-PROGRAM
+       SET JL-CALL-START TO TRUE
+       MOVE ZERO TO JL-CALL-RECORD-COUNT
+       CALL "JOBLOG" USING JL-CALL-PROGRAM JL-CALL-EVENT
+           JL-CALL-RECORD-COUNT
+       MOVE SPACES TO WS-INPUT-FILENAME
+       ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT "CLIENTS_FILE"
+       IF WS-INPUT-FILENAME = SPACES
+           MOVE '../clients.txt' TO WS-INPUT-FILENAME
+       END-IF
+       PERFORM 0500-READ-CHECKPOINT THRU 0500-END
        OPEN INPUT FILE-DATA
+       IF WS-FILE-DATA-STATUS NOT = '00'
+           DISPLAY "READING-FILES: cannot open input, status "
+               WS-FILE-DATA-STATUS
+           MOVE 16 TO RETURN-CODE
+           GOBACK
+       END-IF
        PERFORM UNTIL FILE-END = 'Y'
            READ FILE-DATA
                AT END
                    MOVE 'Y' TO FILE-END
                NOT AT END
-                   DISPLAY "Client code: " CLIENT-CODE
-                   DISPLAY "Client name: " CLIENT-NAME
+                   ADD 1 TO WS-LINE-NUMBER
+                   IF WS-LINE-NUMBER > WS-RESTART-LINE
+                       PERFORM 1000-VALIDATE-RECORD THRU 1000-END
+                       IF WS-RECORD-INVALID
+                           DISPLAY "Line " WS-LINE-NUMBER
+                               ": invalid client record - skipped"
+                           ADD 1 TO WS-REJECTED-COUNT
+                       ELSE
+                           IF NOT CLIENT-INACTIVE
+                               DISPLAY "Client code: " CLIENT-CODE
+                               DISPLAY "Client name: " CLIENT-NAME
+                               DISPLAY "Client city: " CLIENT-CITY
+                               DISPLAY "Client street: " CLIENT-STREET
+                                   ", " CLIENT-NUMBER
+                               DISPLAY "Client state/CEP: "
+                                   CLIENT-STATE "/" CLIENT-CEP
+                           END-IF
+                       END-IF
+                       PERFORM 0600-WRITE-CHECKPOINT THRU 0600-END
+                   END-IF
            END-READ
        END-PERFORM
        CLOSE FILE-DATA
-       STOP RUN.
+       MOVE WS-LINE-NUMBER TO JL-CALL-RECORD-COUNT
+       MOVE ZERO TO WS-LINE-NUMBER
+       PERFORM 0600-WRITE-CHECKPOINT THRU 0600-END
+       DISPLAY "READING-FILES: " WS-REJECTED-COUNT
+           " record(s) rejected"
+       IF WS-REJECTED-COUNT > 0
+           MOVE 4 TO RETURN-CODE
+       ELSE
+           MOVE 0 TO RETURN-CODE
+       END-IF
+       SET JL-CALL-END TO TRUE
+       CALL "JOBLOG" USING JL-CALL-PROGRAM JL-CALL-EVENT
+           JL-CALL-RECORD-COUNT
+       GOBACK.
+
+       0500-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO WS-RESTART-LINE
+                   NOT AT END
+                       MOVE CHECKPOINT-LINE TO WS-RESTART-LINE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF WS-RESTART-LINE > ZERO
+                   DISPLAY "Resuming after line " WS-RESTART-LINE
+               END-IF
+           END-IF.
+       0500-END. EXIT.
+
+       0600-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS NOT = '00'
+               DISPLAY "READING-FILES: cannot open checkpoint, status "
+                   WS-CHECKPOINT-STATUS
+           ELSE
+               MOVE WS-LINE-NUMBER TO CHECKPOINT-LINE
+               WRITE CHECKPOINT-LINE
+               IF WS-CHECKPOINT-STATUS NOT = '00'
+                   DISPLAY "READING-FILES: checkpoint write failed, "
+                       "status " WS-CHECKPOINT-STATUS
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       0600-END. EXIT.
+
+       1000-VALIDATE-RECORD.
+           SET WS-RECORD-VALID TO TRUE
+           IF CLIENT-CODE NOT NUMERIC
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF
+           IF COMMA-CHAR NOT = ',' OR COMMA-CHAR-2 NOT = ','
+               OR COMMA-CHAR-3 NOT = ',' OR COMMA-CHAR-4 NOT = ','
+               OR COMMA-CHAR-5 NOT = ',' OR COMMA-CHAR-6 NOT = ','
+               OR COMMA-CHAR-7 NOT = ',' OR COMMA-CHAR-8 NOT = ','
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF
+           IF CLIENT-NAME = SPACES
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF.
+       1000-END. EXIT.
        END PROGRAM READING-FILES.
