@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: CALL interface layout for JOBLOG, the shared job-log
+      *          subprogram (appends one start/end entry per step to
+      *          job-log.txt). Copy this into both JOBLOG's LINKAGE
+      *          SECTION and any caller's WORKING-STORAGE so the two
+      *          stay in step.
+      * Tectonics: cobc
+      ******************************************************************
+       01 JL-CALL-PROGRAM PIC X(20).
+       01 JL-CALL-EVENT PIC X(5).
+           88 JL-CALL-START VALUE 'START'.
+           88 JL-CALL-END VALUE 'END'.
+       01 JL-CALL-RECORD-COUNT PIC 9(7).
