@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: Term grade-history record, appended to
+      *          grade-history.txt so a student's average and
+      *          evaluation can be tracked across terms instead of
+      *          being discarded when the grading program ends.
+      * Tectonics: cobc
+      * Note: copy into an FD with
+      *          COPY GRDHIST REPLACING ==:RECNAME:==
+      *              BY ==HISTORY-LINE==.
+      ******************************************************************
+       01 :RECNAME:.
+           05 HIST-STUDENT-CODE PIC 9(7).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 HIST-TERM PIC X(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 HIST-DATE PIC 9(8).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 HIST-AVERAGE PIC 9(2)V99.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 HIST-EVALUATION PIC X(10).
