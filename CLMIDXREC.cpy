@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: Fixed-length client master record for the indexed
+      *          (keyed-access) client master file, CLIENT-MASTER-FILE,
+      *          keyed on CM-CLIENT-CODE.
+      * Tectonics: cobc
+      ******************************************************************
+       01 CLIENT-MASTER-RECORD.
+           05 CM-CLIENT-CODE PIC 9(7).
+           05 CM-CLIENT-NAME PIC X(20).
+           05 CM-CLIENT-CITY PIC X(20).
+           05 CM-CLIENT-STREET PIC X(20).
+           05 CM-CLIENT-NUMBER PIC 9(5).
+           05 CM-CLIENT-STATE PIC X(2).
+           05 CM-CLIENT-CEP PIC 9(8).
+           05 CM-CLIENT-STATUS PIC X(1).
+               88 CM-ACTIVE VALUE 'A'.
+               88 CM-INACTIVE VALUE 'I'.
+           05 CM-PARTNER-CODE PIC 9(7).
