@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: In-memory grade-scale table, loaded at run time from
+      *          grade-scale.cfg (via SCALEREC.cpy) or from the built-in
+      *          default bands when that file isn't present. Looked up
+      *          with SEARCH against WS-SCALE-ENTRY, the same way
+      *          UF-TABLE/CITY-TABLE are searched.
+      * Tectonics: cobc
+      * Note: a grade-scale.cfg line whose label is RECOVERY sets the
+      *       recovery-exam eligibility band below instead of adding a
+      *       row to the displayed scale table.
+      * Modification History:
+      *   08/08/2026 RM  Original version.
+      *   09/08/2026 RM  Widened the min/max fields (and the recovery
+      *                  band) to hundredths, matching the precision of
+      *                  the averages they are compared against.
+      ******************************************************************
+       01 WS-SCALE-COUNT PIC 9(2) VALUE ZERO.
+       01 WS-SCALE-TABLE.
+           05 WS-SCALE-ENTRY OCCURS 1 TO 10 TIMES
+               DEPENDING ON WS-SCALE-COUNT
+               INDEXED BY WS-SCALE-IDX.
+               10 WS-SCALE-MIN PIC 9(2)V99.
+               10 WS-SCALE-MAX PIC 9(2)V99.
+               10 WS-SCALE-LABEL PIC X(10).
+       01 WS-RECOVERY-MIN PIC 9(2)V99 VALUE 04.00.
+       01 WS-RECOVERY-MAX PIC 9(2)V99 VALUE 04.99.
