@@ -1,18 +1,67 @@
       ******************************************************************
       * Author: Rafael Maltez
       * Date: 21/10/2023
-      * Purpose: Print Hello World into terminal
+      * Purpose: Shared job-banner subprogram - prints the job name,
+      *          run date/time, and any passed-in run parameters, so
+      *          every batch job in the suite opens its console log
+      *          with the same identifying header instead of each
+      *          program rolling its own. See JOBPARMS.cpy for the
+      *          full calling convention.
       * Tectonics: cobc
+      * Modification History:
+      *   21/10/2023 RM  Original version - displayed a fixed
+      *                  "Hello World!" message.
+      *   08/08/2026 RM  Repurposed as the batch suite's shared
+      *                  job-banner subprogram instead of a standalone
+      *                  greeting.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLOWORLD.
+       ENVIRONMENT DIVISION.
        DATA DIVISION.
-       FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 WS-MESSAGE PIC X(13).
-       PROCEDURE DIVISION.
+       01 WS-TODAY.
+           05 WS-TODAY-YEAR PIC 9(4).
+           05 WS-TODAY-MONTH PIC 9(2).
+           05 WS-TODAY-DAY PIC 9(2).
+       01 WS-NOW.
+           05 WS-NOW-HOUR PIC 9(2).
+           05 WS-NOW-MINUTE PIC 9(2).
+           05 WS-NOW-SECOND PIC 9(2).
+           05 FILLER PIC 9(2).
+       01 WS-BANNER-LINE.
+           05 FILLER PIC X(6) VALUE "JOB: ".
+           05 WS-BANNER-JOB PIC X(20).
+           05 FILLER PIC X(7) VALUE "  RUN: ".
+           05 WS-BANNER-DAY PIC 9(2).
+           05 FILLER PIC X(1) VALUE "/".
+           05 WS-BANNER-MONTH PIC 9(2).
+           05 FILLER PIC X(1) VALUE "/".
+           05 WS-BANNER-YEAR PIC 9(4).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 WS-BANNER-HOUR PIC 9(2).
+           05 FILLER PIC X(1) VALUE ":".
+           05 WS-BANNER-MINUTE PIC 9(2).
+           05 FILLER PIC X(1) VALUE ":".
+           05 WS-BANNER-SECOND PIC 9(2).
+       LINKAGE SECTION.
+       COPY JOBPARMS.
+       PROCEDURE DIVISION USING JB-JOB-NAME JB-RUN-PARMS.
        MAIN-PROCEDURE.
-           MOVE "Hello World!" TO WS-MESSAGE.
-           DISPLAY WS-MESSAGE.
-           STOP RUN.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           ACCEPT WS-NOW FROM TIME
+           MOVE JB-JOB-NAME TO WS-BANNER-JOB
+           MOVE WS-TODAY-DAY TO WS-BANNER-DAY
+           MOVE WS-TODAY-MONTH TO WS-BANNER-MONTH
+           MOVE WS-TODAY-YEAR TO WS-BANNER-YEAR
+           MOVE WS-NOW-HOUR TO WS-BANNER-HOUR
+           MOVE WS-NOW-MINUTE TO WS-BANNER-MINUTE
+           MOVE WS-NOW-SECOND TO WS-BANNER-SECOND
+           DISPLAY "=========================================="
+           DISPLAY WS-BANNER-LINE
+           IF JB-RUN-PARMS NOT = SPACES
+               DISPLAY "PARMS: " JB-RUN-PARMS
+           END-IF
+           DISPLAY "=========================================="
+           GOBACK.
        END PROGRAM HELLOWORLD.
