@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: One line per rejected client registration, appended by
+      *          CLIENT-INDEX to an error file so rejects can be
+      *          reviewed and re-keyed instead of only being counted on
+      *          the console.
+      * Tectonics: cobc
+      * Note: copy into an FD with
+      *          COPY REJECTREC REPLACING ==:RECNAME:==
+      *              BY ==REJECT-LINE==.
+      ******************************************************************
+       01 :RECNAME:.
+           05 REJ-DATE PIC 9(8).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 REJ-TIME PIC 9(8).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 REJ-REASON PIC X(30).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 REJ-RAW-LINE PIC X(98).
