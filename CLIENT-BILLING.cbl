@@ -0,0 +1,112 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: Convert the comma-delimited OUTPUT-REGISTER client
+      *          file (output-data.txt) into the fixed-width positional
+      *          layout the billing system expects, so billing no
+      *          longer has to hand-massage the comma file before every
+      *          cycle. Inactive clients are not billed and are
+      *          dropped from the feed.
+      * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 RM  Original version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIENT-BILLING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE-DATA ASSIGN TO WS-INPUT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-DATA-STATUS.
+
+           SELECT BILLING-FILE ASSIGN TO '..\billing-feed.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BILLING-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE-DATA.
+       COPY CLMREC REPLACING ==:RECNAME:== BY ==REGISTER==.
+
+       FD BILLING-FILE.
+       COPY BILLREC REPLACING ==:RECNAME:== BY ==BILLING-LINE==.
+
+       WORKING-STORAGE SECTION.
+       01 FILE-END PIC X(1) VALUE 'N'.
+       01 WS-RECORD-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-INPUT-FILENAME PIC X(100).
+       01 WS-FILE-DATA-STATUS PIC X(2).
+       01 WS-BILLING-STATUS PIC X(2).
+       COPY JOBLOGPARM.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE "CLIENT-BILLING" TO JL-CALL-PROGRAM
+           SET JL-CALL-START TO TRUE
+           MOVE ZERO TO JL-CALL-RECORD-COUNT
+           CALL "JOBLOG" USING JL-CALL-PROGRAM JL-CALL-EVENT
+               JL-CALL-RECORD-COUNT
+           MOVE SPACES TO WS-INPUT-FILENAME
+           ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT "OUTPUT_DATA_FILE"
+           IF WS-INPUT-FILENAME = SPACES
+               MOVE '../output-data.txt' TO WS-INPUT-FILENAME
+           END-IF
+           OPEN INPUT FILE-DATA
+           IF WS-FILE-DATA-STATUS NOT = '00'
+               DISPLAY "CLIENT-BILLING: cannot open input, status "
+                   WS-FILE-DATA-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT BILLING-FILE
+           IF WS-BILLING-STATUS NOT = '00'
+               DISPLAY "CLIENT-BILLING: cannot open billing feed, "
+                   "status " WS-BILLING-STATUS
+               CLOSE FILE-DATA
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM UNTIL FILE-END = 'Y'
+               READ FILE-DATA
+                   AT END
+                       MOVE 'Y' TO FILE-END
+                   NOT AT END
+                       IF CLIENT-CODE NUMERIC AND NOT CLIENT-INACTIVE
+                           PERFORM 2000-WRITE-BILLING-LINE THRU 2000-END
+                       END-IF
+           END-PERFORM
+           CLOSE FILE-DATA
+           CLOSE BILLING-FILE
+           DISPLAY "CLIENT-BILLING: " WS-RECORD-COUNT
+               " record(s) written to billing-feed.txt"
+           IF WS-RECORD-COUNT = ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           SET JL-CALL-END TO TRUE
+           MOVE WS-RECORD-COUNT TO JL-CALL-RECORD-COUNT
+           CALL "JOBLOG" USING JL-CALL-PROGRAM JL-CALL-EVENT
+               JL-CALL-RECORD-COUNT
+           GOBACK.
+
+       2000-WRITE-BILLING-LINE.
+           MOVE SPACES TO BILLING-LINE
+           MOVE CLIENT-CODE TO BILL-CLIENT-CODE
+           MOVE CLIENT-NAME TO BILL-CLIENT-NAME
+           MOVE CLIENT-STREET TO BILL-CLIENT-STREET
+           MOVE CLIENT-NUMBER TO BILL-CLIENT-NUMBER
+           MOVE CLIENT-CITY TO BILL-CLIENT-CITY
+           MOVE CLIENT-STATE TO BILL-CLIENT-STATE
+           MOVE CLIENT-CEP TO BILL-CLIENT-CEP
+           WRITE BILLING-LINE
+           IF WS-BILLING-STATUS NOT = '00'
+               DISPLAY "CLIENT-BILLING: write failed, status "
+                   WS-BILLING-STATUS
+           ELSE
+               ADD 1 TO WS-RECORD-COUNT
+           END-IF.
+       2000-END. EXIT.
+
+       END PROGRAM CLIENT-BILLING.
