@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: Sort-work/report record for CLASS-RANKING, one entry
+      *          per graded student (code, average, evaluation) so the
+      *          roster can be SORTed on descending average.
+      * Tectonics: cobc
+      * Note: copy into an SD/FD with
+      *          COPY RANKREC REPLACING ==:RECNAME:==
+      *              BY ==SORT-REC==.
+      ******************************************************************
+       01 :RECNAME:.
+           05 RANK-AVERAGE PIC 9(2)V99.
+           05 RANK-STUDENT-CODE PIC 9(7).
+           05 RANK-EVALUATION PIC X(10).
