@@ -0,0 +1,267 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: Build/refresh the indexed (keyed-access) client master
+      *          file from the LINE SEQUENTIAL clients.txt extract, so
+      *          other programs can look a client up by CLIENT-CODE
+      *          directly instead of scanning clients.txt top to bottom.
+      * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 RM  Original version.
+      *   08/08/2026 RM  Before rebuilding, the prior master is now
+      *                  archived to one of three rotating generation
+      *                  files (clients.g1.dat/.g2.dat/.g3.dat) instead
+      *                  of being silently overwritten, giving three
+      *                  runs of retention/history.
+      *   08/08/2026 RM  Rejected input lines (non-numeric code, or
+      *                  duplicate code refused by the master) are now
+      *                  appended to an error file instead of only
+      *                  being counted.
+      *   08/08/2026 RM  REJECTS-FILE now declares and checks a FILE
+      *                  STATUS, and the archive file's OPEN/WRITE are
+      *                  now checked too, the same way every other file
+      *                  in this program already is, instead of both
+      *                  being able to fail silently.
+      *   09/08/2026 RM  2500-WRITE-REJECT now falls back to OPEN
+      *                  OUTPUT on status 35 instead of only reporting
+      *                  the open failure, so a rejected row on a clean
+      *                  environment (no client-rejects.txt yet) is
+      *                  still captured instead of being dropped.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIENT-INDEX.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE-DATA ASSIGN TO WS-INPUT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT CLIENT-MASTER-FILE ASSIGN TO WS-MASTER-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CM-CLIENT-CODE
+           FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT GENERATION-CONTROL-FILE ASSIGN TO
+               '..\clients-gen.ctl'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-GENCTL-STATUS.
+
+           SELECT ARCHIVE-FILE ASSIGN TO WS-ARCHIVE-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ARCHIVE-STATUS.
+
+           SELECT REJECTS-FILE ASSIGN TO '..\client-rejects.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REJECTS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE-DATA.
+       COPY CLMREC REPLACING ==:RECNAME:== BY ==REGISTER==.
+
+       FD CLIENT-MASTER-FILE.
+       COPY CLMIDXREC.
+
+       FD GENERATION-CONTROL-FILE.
+       01 GENCTL-LINE PIC 9(1).
+
+       FD ARCHIVE-FILE.
+       01 ARCHIVE-LINE PIC X(90).
+
+       FD REJECTS-FILE.
+       COPY REJECTREC REPLACING ==:RECNAME:== BY ==REJECT-LINE==.
+
+       WORKING-STORAGE SECTION.
+       01 WS-INPUT-FILENAME PIC X(100).
+       01 WS-MASTER-FILENAME PIC X(100).
+       01 WS-ARCHIVE-FILENAME PIC X(100).
+       01 WS-INPUT-STATUS PIC X(2) VALUE '00'.
+       01 WS-MASTER-STATUS PIC X(2) VALUE '00'.
+       01 WS-GENCTL-STATUS PIC X(2) VALUE '00'.
+       01 WS-ARCHIVE-STATUS PIC X(2) VALUE '00'.
+       01 WS-REJECTS-STATUS PIC X(2) VALUE '00'.
+       01 FILE-END PIC X(1) VALUE 'N'.
+       01 WS-LOADED-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-REJECTED-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-GENERATION PIC 9(1) VALUE 1.
+       01 WS-ARCHIVE-END PIC X(1) VALUE 'N'.
+       01 WS-REJECT-REASON PIC X(30).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE THRU 1000-END
+           PERFORM UNTIL FILE-END = 'Y'
+               READ FILE-DATA
+                   AT END
+                       MOVE 'Y' TO FILE-END
+                   NOT AT END
+                       PERFORM 2000-LOAD-ONE THRU 2000-END
+           END-PERFORM
+           PERFORM 9000-TERMINATE THRU 9000-END
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE SPACES TO WS-INPUT-FILENAME
+           ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT "CLIENTS_FILE"
+           IF WS-INPUT-FILENAME = SPACES
+               MOVE '../clients.txt' TO WS-INPUT-FILENAME
+           END-IF
+           MOVE SPACES TO WS-MASTER-FILENAME
+           ACCEPT WS-MASTER-FILENAME
+               FROM ENVIRONMENT "CLIENT_MASTER_FILE"
+           IF WS-MASTER-FILENAME = SPACES
+               MOVE '../clients.dat' TO WS-MASTER-FILENAME
+           END-IF
+           OPEN INPUT FILE-DATA
+           IF WS-INPUT-STATUS NOT = '00'
+               DISPLAY "CLIENT-INDEX: cannot open input, status "
+                   WS-INPUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 1400-ARCHIVE-PRIOR-MASTER THRU 1400-END
+           OPEN OUTPUT CLIENT-MASTER-FILE
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY "CLIENT-INDEX: cannot open master, status "
+                   WS-MASTER-STATUS
+               CLOSE FILE-DATA
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       1000-END. EXIT.
+
+      * Carries the prior master forward into one of three rotating
+      * generation files before it gets overwritten by the rebuild, so
+      * the last few runs stay available for recovery/history.
+       1400-ARCHIVE-PRIOR-MASTER.
+           OPEN INPUT CLIENT-MASTER-FILE
+           IF WS-MASTER-STATUS = '00'
+               PERFORM 1450-READ-GENERATION THRU 1450-END
+               STRING '../clients.g' DELIMITED BY SIZE
+                   WS-GENERATION DELIMITED BY SIZE
+                   '.dat' DELIMITED BY SIZE
+                   INTO WS-ARCHIVE-FILENAME
+               OPEN OUTPUT ARCHIVE-FILE
+               IF WS-ARCHIVE-STATUS NOT = '00'
+                   DISPLAY "CLIENT-INDEX: cannot open archive file, "
+                       "status " WS-ARCHIVE-STATUS
+               ELSE
+                   MOVE 'N' TO WS-ARCHIVE-END
+                   PERFORM UNTIL WS-ARCHIVE-END = 'Y'
+                       READ CLIENT-MASTER-FILE NEXT RECORD
+                           AT END
+                               MOVE 'Y' TO WS-ARCHIVE-END
+                           NOT AT END
+                               MOVE CLIENT-MASTER-RECORD TO ARCHIVE-LINE
+                               WRITE ARCHIVE-LINE
+                               IF WS-ARCHIVE-STATUS NOT = '00'
+                                   DISPLAY "CLIENT-INDEX: archive "
+                                       "write failed, status "
+                                       WS-ARCHIVE-STATUS
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARCHIVE-FILE
+                   DISPLAY "CLIENT-INDEX: prior master archived to "
+                       WS-ARCHIVE-FILENAME
+               END-IF
+               PERFORM 1470-ADVANCE-GENERATION THRU 1470-END
+           END-IF
+           CLOSE CLIENT-MASTER-FILE.
+       1400-END. EXIT.
+
+       1450-READ-GENERATION.
+           MOVE 1 TO WS-GENERATION
+           OPEN INPUT GENERATION-CONTROL-FILE
+           IF WS-GENCTL-STATUS = '00'
+               READ GENERATION-CONTROL-FILE
+                   NOT AT END
+                       MOVE GENCTL-LINE TO WS-GENERATION
+               END-READ
+               CLOSE GENERATION-CONTROL-FILE
+           END-IF.
+       1450-END. EXIT.
+
+       1470-ADVANCE-GENERATION.
+           ADD 1 TO WS-GENERATION
+           IF WS-GENERATION > 3
+               MOVE 1 TO WS-GENERATION
+           END-IF
+           OPEN OUTPUT GENERATION-CONTROL-FILE
+           MOVE WS-GENERATION TO GENCTL-LINE
+           WRITE GENCTL-LINE
+           CLOSE GENERATION-CONTROL-FILE.
+       1470-END. EXIT.
+
+       2000-LOAD-ONE.
+           IF CLIENT-CODE OF REGISTER NOT NUMERIC
+               DISPLAY "CLIENT-INDEX: skipped non-numeric code"
+               MOVE "NON-NUMERIC CLIENT CODE" TO WS-REJECT-REASON
+               PERFORM 2500-WRITE-REJECT THRU 2500-END
+               ADD 1 TO WS-REJECTED-COUNT
+           ELSE
+               MOVE CLIENT-CODE OF REGISTER TO CM-CLIENT-CODE
+               MOVE CLIENT-NAME OF REGISTER TO CM-CLIENT-NAME
+               MOVE CLIENT-CITY OF REGISTER TO CM-CLIENT-CITY
+               MOVE CLIENT-STREET OF REGISTER TO CM-CLIENT-STREET
+               MOVE CLIENT-NUMBER OF REGISTER TO CM-CLIENT-NUMBER
+               MOVE CLIENT-STATE OF REGISTER TO CM-CLIENT-STATE
+               MOVE CLIENT-CEP OF REGISTER TO CM-CLIENT-CEP
+               MOVE CLIENT-STATUS OF REGISTER TO CM-CLIENT-STATUS
+               MOVE CLIENT-PARTNER-CODE OF REGISTER
+                   TO CM-PARTNER-CODE
+               WRITE CLIENT-MASTER-RECORD
+               IF WS-MASTER-STATUS = '00'
+                   ADD 1 TO WS-LOADED-COUNT
+               ELSE
+                   DISPLAY "CLIENT-INDEX: rejected code "
+                       CM-CLIENT-CODE
+                   MOVE "DUPLICATE OR INVALID CLIENT CODE"
+                       TO WS-REJECT-REASON
+                   PERFORM 2500-WRITE-REJECT THRU 2500-END
+                   ADD 1 TO WS-REJECTED-COUNT
+               END-IF
+           END-IF.
+       2000-END. EXIT.
+
+      * Expects WS-REJECT-REASON loaded by the caller before the call.
+       2500-WRITE-REJECT.
+           INITIALIZE REJECT-LINE
+           ACCEPT REJ-DATE FROM DATE YYYYMMDD
+           ACCEPT REJ-TIME FROM TIME
+           MOVE WS-REJECT-REASON TO REJ-REASON
+           MOVE REGISTER TO REJ-RAW-LINE
+           OPEN EXTEND REJECTS-FILE
+           IF WS-REJECTS-STATUS = '35'
+               OPEN OUTPUT REJECTS-FILE
+               CLOSE REJECTS-FILE
+               OPEN EXTEND REJECTS-FILE
+           END-IF
+           IF WS-REJECTS-STATUS NOT = '00'
+               DISPLAY "CLIENT-INDEX: cannot open rejects file, "
+                   "status " WS-REJECTS-STATUS
+           ELSE
+               WRITE REJECT-LINE
+               IF WS-REJECTS-STATUS NOT = '00'
+                   DISPLAY "CLIENT-INDEX: rejects write failed, "
+                       "status " WS-REJECTS-STATUS
+               END-IF
+               CLOSE REJECTS-FILE
+           END-IF.
+       2500-END. EXIT.
+
+       9000-TERMINATE.
+           CLOSE FILE-DATA
+           CLOSE CLIENT-MASTER-FILE
+           DISPLAY "CLIENT-INDEX: " WS-LOADED-COUNT " loaded, "
+               WS-REJECTED-COUNT " rejected"
+           IF WS-REJECTED-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+       9000-END. EXIT.
+
+       END PROGRAM CLIENT-INDEX.
