@@ -3,33 +3,18 @@
       * Date: 23/10/2023
       * Purpose: Undestand variables hierarchy in COBOL
       * Tectonics: cobc
+      * Modification History:
+      *   23/10/2023 RM  Original version.
+      *   08/08/2026 RM  Pulled WS-CLIENT/WS-CLIENT-PARTNER out to the
+      *                  CLIENT-DATA copybook so COPYBOOK.cbl and this
+      *                  program share one layout instead of two.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VARIABLE-HIERARCHY.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 WS-CLIENT.
-           02 WS-REGISTER PIC X(5).
-           02 WS-NAME.
-               03 WS-FIRST-NAME PIC X(10).
-               03 WS-LAST-NAME PIC X(10).
-           02 WS-CLIENT-ADDRESS.
-               03 WS-STREET PIC X(20).
-               03 WS-NUMBER PIC 9(5).
-               03 WS-STATE PIC X(2).
-               03 WS-CEP PIC 9(8).
-
-       01 WS-CLIENT-PARTNER.
-           02 WS-REGISTER PIC X(5).
-           02 WS-NAME.
-               03 WS-FIRST-NAME PIC X(10).
-               03 WS-LAST-NAME PIC X(10).
-           02 WS-CLIENT-ADDRESS.
-               03 WS-STREET PIC X(20).
-               03 WS-NUMBER PIC 9(5).
-               03 WS-STATE PIC X(2).
-               03 WS-CEP PIC 9(8).
+       COPY CLIENT-DATA.
        PROCEDURE DIVISION.
        0000-MAIN.
            MOVE "12345" TO WS-REGISTER OF WS-CLIENT.
