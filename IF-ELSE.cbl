@@ -3,23 +3,153 @@
       * Date: 21/10/2023
       * Purpose: Understand if else statments in COBOL
       * Tectonics: cobc
+      * Modification History:
+      *   21/10/2023 RM  Original version.
+      *   08/08/2026 RM  WS-AGE is now derived from an entered
+      *                  birthdate instead of being typed in directly,
+      *                  so the driving check can't be fooled by a
+      *                  made-up age.
+      *   08/08/2026 RM  The minimum driving age is now looked up by
+      *                  jurisdiction from driving-age.cfg (falling
+      *                  back to 18 if the file or the jurisdiction
+      *                  isn't found) instead of being hardcoded.
+      *   08/08/2026 RM  Added SUPERVISED and PROVISIONAL tiers below
+      *                  the full-license minimum age instead of a
+      *                  single YES/NO cutoff.
+      *   08/08/2026 RM  1000-CALCULATE-AGE now calls the shared
+      *                  DATEUTIL subprogram to check whether this
+      *                  year's birthday has passed, instead of
+      *                  hand-rolling the month/day comparison.
+      *   08/08/2026 RM  Sets a distinct RETURN-CODE on completion
+      *                  (4 when the jurisdiction's minimum age had to
+      *                  fall back to the default) instead of a bare
+      *                  STOP RUN.
+      *   08/08/2026 RM  Rewrote the SUPERVISED/PROVISIONAL cascade as
+      *                  an EVALUATE - the ELSE IF chain only closed
+      *                  its innermost IF, leaving the two outer IFs
+      *                  open and swallowing the DISPLAYs and STOP RUN
+      *                  below into their untaken ELSE branches for
+      *                  any age under the full-license minimum.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IF-ELSE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DRVAGE-FILE ASSIGN TO '..\driving-age.cfg'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DRVAGE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD DRVAGE-FILE.
+       COPY DRVAGEREC REPLACING ==:RECNAME:== BY ==DRVAGE-LINE==.
+
        WORKING-STORAGE SECTION.
        01 WS-AGE PIC 9(2) VALUE 17.
-       01 WS-CAN-DRIVE PIC X(3).
+       01 WS-CAN-DRIVE PIC X(11).
+       01 WS-SUPERVISED-AGE PIC 9(2).
+       01 WS-PROVISIONAL-AGE PIC 9(2).
+       01 WS-BIRTH-DATE.
+           05 WS-BIRTH-YEAR PIC 9(4).
+           05 WS-BIRTH-MONTH PIC 9(2).
+           05 WS-BIRTH-DAY PIC 9(2).
+       01 WS-TODAY.
+           05 WS-TODAY-YEAR PIC 9(4).
+           05 WS-TODAY-MONTH PIC 9(2).
+           05 WS-TODAY-DAY PIC 9(2).
+       01 WS-JURISDICTION PIC X(10).
+       01 WS-MIN-DRIVE-AGE PIC 9(2).
+       01 WS-DRVAGE-STATUS PIC X(2).
+       01 WS-DRVAGE-FILE-END PIC X(1) VALUE 'N'.
+       01 WS-DRVAGE-SWITCH PIC X(1) VALUE 'N'.
+           88 WS-DRVAGE-DEFAULTED VALUE 'Y'.
+       COPY DRVAGE.
+       01 WS-BIRTHDAY-THIS-YEAR.
+           05 WS-BTY-YEAR PIC 9(4).
+           05 WS-BTY-MONTH PIC 9(2).
+           05 WS-BTY-DAY PIC 9(2).
+       COPY DTUPARMS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "Enter your age: "
-           ACCEPT WS-AGE
-           IF WS-AGE < 18
-               MOVE "NO" TO WS-CAN-DRIVE
+           PERFORM 2000-LOAD-DRIVING-AGES THRU 2000-END
+           DISPLAY "Enter your jurisdiction (e.g. SAO-PAULO): "
+           ACCEPT WS-JURISDICTION
+           PERFORM 2200-LOOKUP-MIN-AGE THRU 2200-END
+           DISPLAY "Enter your birthdate (YYYYMMDD): "
+           ACCEPT WS-BIRTH-DATE
+           PERFORM 1000-CALCULATE-AGE THRU 1000-END
+           COMPUTE WS-SUPERVISED-AGE = WS-MIN-DRIVE-AGE - 2
+           COMPUTE WS-PROVISIONAL-AGE = WS-MIN-DRIVE-AGE - 1
+           EVALUATE TRUE
+               WHEN WS-AGE < WS-SUPERVISED-AGE
+                   MOVE "NO" TO WS-CAN-DRIVE
+               WHEN WS-AGE < WS-PROVISIONAL-AGE
+                   MOVE "SUPERVISED" TO WS-CAN-DRIVE
+               WHEN WS-AGE < WS-MIN-DRIVE-AGE
+                   MOVE "PROVISIONAL" TO WS-CAN-DRIVE
+               WHEN OTHER
+                   MOVE "YES" TO WS-CAN-DRIVE
+           END-EVALUATE
+           DISPLAY "Your age: " WS-AGE
+           DISPLAY "Minimum driving age: " WS-MIN-DRIVE-AGE
+           DISPLAY "Is allowed to drive? " WS-CAN-DRIVE
+           IF WS-DRVAGE-DEFAULTED
+               MOVE 4 TO RETURN-CODE
            ELSE
-               MOVE "YES" TO WS-CAN-DRIVE
+               MOVE 0 TO RETURN-CODE
            END-IF
-           DISPLAY "Is allowed to drive? " WS-CAN-DRIVE
-            STOP RUN.
+           STOP RUN.
+
+       1000-CALCULATE-AGE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           COMPUTE WS-AGE = WS-TODAY-YEAR - WS-BIRTH-YEAR
+           MOVE WS-TODAY-YEAR TO WS-BTY-YEAR
+           MOVE WS-BIRTH-MONTH TO WS-BTY-MONTH
+           MOVE WS-BIRTH-DAY TO WS-BTY-DAY
+           MOVE 'ELAPSED' TO DU-FUNCTION
+           MOVE WS-BIRTHDAY-THIS-YEAR TO DU-DATE-1
+           MOVE WS-TODAY TO DU-DATE-2
+           CALL 'DATEUTIL' USING DU-FUNCTION DU-DATE-1 DU-DATE-2
+               DU-N DU-RESULT-DATE DU-ELAPSED DU-RETURN-CODE
+           IF DU-ELAPSED < ZERO
+               SUBTRACT 1 FROM WS-AGE
+           END-IF.
+       1000-END. EXIT.
+
+       2000-LOAD-DRIVING-AGES.
+           MOVE ZERO TO WS-DRVAGE-COUNT
+           OPEN INPUT DRVAGE-FILE
+           IF WS-DRVAGE-STATUS = '00'
+               PERFORM UNTIL WS-DRVAGE-FILE-END = 'Y'
+                   READ DRVAGE-FILE
+                       AT END
+                           MOVE 'Y' TO WS-DRVAGE-FILE-END
+                       NOT AT END
+                           PERFORM 2100-STORE-DRVAGE-LINE THRU 2100-END
+                   END-READ
+               END-PERFORM
+               CLOSE DRVAGE-FILE
+           END-IF.
+       2000-END. EXIT.
+
+       2100-STORE-DRVAGE-LINE.
+           ADD 1 TO WS-DRVAGE-COUNT
+           MOVE DRVAGE-JURISDICTION TO
+               WS-DRVAGE-JURISDICTION (WS-DRVAGE-COUNT)
+           MOVE DRVAGE-MIN-AGE TO WS-DRVAGE-MIN-AGE (WS-DRVAGE-COUNT).
+       2100-END. EXIT.
+
+       2200-LOOKUP-MIN-AGE.
+           SET WS-DRVAGE-IDX TO 1
+           SEARCH WS-DRVAGE-ENTRY
+               AT END
+                   MOVE WS-DRVAGE-DEFAULT TO WS-MIN-DRIVE-AGE
+                   SET WS-DRVAGE-DEFAULTED TO TRUE
+               WHEN WS-DRVAGE-JURISDICTION (WS-DRVAGE-IDX)
+                   = WS-JURISDICTION
+                   MOVE WS-DRVAGE-MIN-AGE (WS-DRVAGE-IDX)
+                       TO WS-MIN-DRIVE-AGE
+           END-SEARCH.
+       2200-END. EXIT.
        END PROGRAM IF-ELSE.
