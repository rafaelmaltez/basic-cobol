@@ -0,0 +1,142 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: Nightly batch control program - runs client
+      *          registration, client reporting, and grading as one
+      *          job in a fixed order, stopping the chain as soon as
+      *          a step fails instead of running the rest against
+      *          data an earlier step couldn't produce.
+      * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 RM  Original version.
+      *   08/08/2026 RM  Opens every run with the shared HELLOWORLD
+      *                  job-banner subprogram instead of diving
+      *                  straight into the first step.
+      *   09/08/2026 RM  1900-CHECK-STEP-RC now only aborts the chain
+      *                  on RETURN-CODE 16 (fatal); RETURN-CODE 4
+      *                  (rejects/warnings) is carried forward into
+      *                  this job's own final RETURN-CODE instead of
+      *                  stopping the rest of the steps from running.
+      *   09/08/2026 RM  WRITING_FILES_MODE and GRADE_TERM are now set
+      *                  into the environment before calling
+      *                  WRITING-FILES and GRADE-BATCH so this job runs
+      *                  unattended instead of blocking on the console
+      *                  prompts those programs use interactively.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-DRIVER.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-STEP-RC PIC S9(4).
+       01 WS-CHAIN-SWITCH PIC X(1) VALUE 'N'.
+           88 WS-CHAIN-ABORTED VALUE 'Y'.
+       01 WS-CHAIN-WARN-SWITCH PIC X(1) VALUE 'N'.
+           88 WS-CHAIN-WARNED VALUE 'Y'.
+       01 WS-TODAY-DATE PIC 9(8).
+       01 WS-TODAY-DATE-X REDEFINES WS-TODAY-DATE.
+           05 WS-TODAY-YYYY PIC 9(4).
+           05 WS-TODAY-MM PIC 9(2).
+           05 WS-TODAY-DD PIC 9(2).
+       01 WS-TERM-QTR PIC 9(1).
+       01 WS-DEFAULT-TERM PIC X(6).
+       COPY JOBPARMS.
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           MOVE "BATCH-DRIVER" TO JB-JOB-NAME
+           ACCEPT JB-RUN-PARMS FROM COMMAND-LINE
+           CALL "HELLOWORLD" USING JB-JOB-NAME JB-RUN-PARMS
+           PERFORM 1000-RUN-READING-FILES THRU 1000-END
+           IF NOT WS-CHAIN-ABORTED
+               PERFORM 1100-RUN-WRITING-FILES THRU 1100-END
+           END-IF
+           IF NOT WS-CHAIN-ABORTED
+               PERFORM 1200-RUN-CLIENT-REPORT THRU 1200-END
+           END-IF
+           IF NOT WS-CHAIN-ABORTED
+               PERFORM 1300-RUN-GRADE-BATCH THRU 1300-END
+           END-IF
+           IF NOT WS-CHAIN-ABORTED
+               PERFORM 1400-RUN-CLASS-RANKING THRU 1400-END
+           END-IF
+           IF WS-CHAIN-ABORTED
+               DISPLAY "BATCH-DRIVER: chain aborted - see step "
+                   "messages above"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF WS-CHAIN-WARNED
+                   DISPLAY "BATCH-DRIVER: all steps completed, "
+                       "with warnings - see step messages above"
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   DISPLAY "BATCH-DRIVER: all steps completed"
+                   MOVE ZERO TO RETURN-CODE
+               END-IF
+           END-IF
+           STOP RUN.
+
+       1000-RUN-READING-FILES.
+           DISPLAY "BATCH-DRIVER: starting READING-FILES"
+           CALL "READING-FILES"
+           PERFORM 1900-CHECK-STEP-RC THRU 1900-END.
+       1000-END. EXIT.
+
+       1100-RUN-WRITING-FILES.
+           DISPLAY "BATCH-DRIVER: starting WRITING-FILES"
+           DISPLAY "WRITING_FILES_MODE" UPON ENVIRONMENT-NAME
+           DISPLAY "BATCH" UPON ENVIRONMENT-VALUE
+           CALL "WRITING-FILES"
+           PERFORM 1900-CHECK-STEP-RC THRU 1900-END.
+       1100-END. EXIT.
+
+       1200-RUN-CLIENT-REPORT.
+           DISPLAY "BATCH-DRIVER: starting CLIENT-REPORT"
+           CALL "CLIENT-REPORT"
+           PERFORM 1900-CHECK-STEP-RC THRU 1900-END.
+       1200-END. EXIT.
+
+       1300-RUN-GRADE-BATCH.
+           DISPLAY "BATCH-DRIVER: starting GRADE-BATCH"
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           EVALUATE TRUE
+               WHEN WS-TODAY-MM NOT > 3
+                   MOVE 1 TO WS-TERM-QTR
+               WHEN WS-TODAY-MM NOT > 6
+                   MOVE 2 TO WS-TERM-QTR
+               WHEN WS-TODAY-MM NOT > 9
+                   MOVE 3 TO WS-TERM-QTR
+               WHEN OTHER
+                   MOVE 4 TO WS-TERM-QTR
+           END-EVALUATE
+           STRING WS-TODAY-YYYY DELIMITED BY SIZE
+                  'T' DELIMITED BY SIZE
+                  WS-TERM-QTR DELIMITED BY SIZE
+                  INTO WS-DEFAULT-TERM
+           DISPLAY "GRADE_TERM" UPON ENVIRONMENT-NAME
+           DISPLAY WS-DEFAULT-TERM UPON ENVIRONMENT-VALUE
+           CALL "GRADE-BATCH"
+           PERFORM 1900-CHECK-STEP-RC THRU 1900-END.
+       1300-END. EXIT.
+
+       1400-RUN-CLASS-RANKING.
+           DISPLAY "BATCH-DRIVER: starting CLASS-RANKING"
+           CALL "CLASS-RANKING"
+           PERFORM 1900-CHECK-STEP-RC THRU 1900-END.
+       1400-END. EXIT.
+
+       1900-CHECK-STEP-RC.
+           MOVE RETURN-CODE TO WS-STEP-RC
+           EVALUATE TRUE
+               WHEN WS-STEP-RC = ZERO
+                   CONTINUE
+               WHEN WS-STEP-RC = 4
+                   DISPLAY "BATCH-DRIVER: step completed with "
+                       "warnings, RETURN-CODE=" WS-STEP-RC
+                   SET WS-CHAIN-WARNED TO TRUE
+               WHEN OTHER
+                   DISPLAY "BATCH-DRIVER: step failed, RETURN-CODE="
+                       WS-STEP-RC
+                   SET WS-CHAIN-ABORTED TO TRUE
+           END-EVALUATE.
+       1900-END. EXIT.
+       END PROGRAM BATCH-DRIVER.
