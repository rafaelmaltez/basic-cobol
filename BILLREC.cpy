@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: Fixed-width positional client record for the billing
+      *          system's feed file (billing-feed.txt), built by
+      *          CLIENT-BILLING from the comma-delimited OUTPUT-REGISTER
+      *          shape. No delimiters between fields - each field sits
+      *          at the fixed position/length the billing system
+      *          expects.
+      * Tectonics: cobc
+      ******************************************************************
+       01 :RECNAME:.
+           05 BILL-CLIENT-CODE PIC 9(7).
+           05 BILL-CLIENT-NAME PIC X(20).
+           05 BILL-CLIENT-STREET PIC X(20).
+           05 BILL-CLIENT-NUMBER PIC 9(5).
+           05 BILL-CLIENT-CITY PIC X(20).
+           05 BILL-CLIENT-STATE PIC X(2).
+           05 BILL-CLIENT-CEP PIC 9(8).
