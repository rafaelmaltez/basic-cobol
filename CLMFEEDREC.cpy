@@ -0,0 +1,31 @@
+      ******************************************************************
+      * Author: Rafael Maltez
+      * Date: 08/08/2026
+      * Purpose: Comma-delimited client feed record, read by WRITING-
+      *          FILES' bulk import option from an external extract
+      *          (e.g. a migration feed) and run through the same
+      *          validation as a client keyed in interactively. Field
+      *          names are prefixed CF- (Client Feed), distinct from
+      *          CLMREC's CLIENT- names, so both copybooks can be COPYd
+      *          into the same program without ambiguous references.
+      * Tectonics: cobc
+      * Note: copy into an FD with
+      *          COPY CLMFEEDREC REPLACING ==:RECNAME:==
+      *              BY ==FEED-REGISTER==.
+      ******************************************************************
+       01 :RECNAME:.
+           05 CF-CLIENT-CODE PIC 9(7).
+           05 FILLER PIC X(1) VALUE ','.
+           05 CF-CLIENT-NAME PIC X(20).
+           05 FILLER PIC X(1) VALUE ','.
+           05 CF-CLIENT-CITY PIC X(20).
+           05 FILLER PIC X(1) VALUE ','.
+           05 CF-CLIENT-STREET PIC X(20).
+           05 FILLER PIC X(1) VALUE ','.
+           05 CF-CLIENT-NUMBER PIC 9(5).
+           05 FILLER PIC X(1) VALUE ','.
+           05 CF-CLIENT-STATE PIC X(2).
+           05 FILLER PIC X(1) VALUE ','.
+           05 CF-CLIENT-CEP PIC 9(8).
+           05 FILLER PIC X(1) VALUE ','.
+           05 CF-CLIENT-PARTNER-CODE PIC 9(7).
